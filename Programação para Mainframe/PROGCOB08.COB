@@ -7,28 +7,139 @@
       *DATA = 25/08/2024
       ***************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+           COPY THRESHOLD.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1  PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2  PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA  PIC 9(02) VALUE ZEROS.
-       77 WRK-FMEDIA PIC Z9    VALUE ZEROS.
+       77 WRK-NOTA1  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA2  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-FMEDIA PIC Z9,9   VALUE ZEROS.
+       77 WRK-PARM-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-TH-APROV-PROGCOB PIC 99V9 VALUE 06,0.
+       77 WRK-TH-RECUP-PROGCOB PIC 99V9 VALUE 02,0.
+       77 WRK-NOTAS-LANCADAS   PIC X(01) VALUE 'S'.
+       77 WRK-IDIOMA           PIC X(01) VALUE 'P'.
+       77 WRK-MODO-AVALIACAO   PIC X(01) VALUE 'N'.
+       77 WRK-RESULTADO-SN     PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1 FROM CONSOLE.
-           ACCEPT WRK-NOTA2 FROM CONSOLE.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
-           MOVE WRK-MEDIA TO WRK-FMEDIA.
-           DISPLAY 'MEDIA: ' WRK-FMEDIA.
-               EVALUATE WRK-MEDIA
-                WHEN 10
-                   DISPLAY 'APROVADO COM BONUS'
-                WHEN 6 THRU 9.9
-                    DISPLAY 'APROVADO!'
-                WHEN 2 THRU 5.9
-                    DISPLAY 'RECUPERACAO!'
-                WHEN OTHER
-                     DISPLAY 'REPROVADO!'
-                    END-EVALUATE
+           PERFORM 0050-LER-PARAMETROS.
+           PERFORM 0010-SELECIONAR-IDIOMA.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'IS THIS COURSE GRADED NUMERICALLY (N) OR AS '
+                       'SATISFACTORY/UNSATISFACTORY (S)? '
+           ELSE
+               DISPLAY 'ESTA DISCIPLINA E AVALIADA POR NOTA NUMERICA '
+                       '(N) OU POR SATISFATORIO/INSATISFATORIO (S)? '
+           END-IF.
+           ACCEPT WRK-MODO-AVALIACAO FROM CONSOLE.
+           IF WRK-MODO-AVALIACAO = 'S' OR WRK-MODO-AVALIACAO = 's'
+               MOVE 'S' TO WRK-MODO-AVALIACAO
+           ELSE
+               MOVE 'N' TO WRK-MODO-AVALIACAO
+           END-IF.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'HAVE BOTH GRADES ALREADY BEEN POSTED? (Y/N): '
+           ELSE
+               DISPLAY 'AS DUAS NOTAS JA FORAM LANCADAS? (S/N): '
+           END-IF.
+           ACCEPT WRK-NOTAS-LANCADAS FROM CONSOLE.
+           IF WRK-NOTAS-LANCADAS = 'N' OR WRK-NOTAS-LANCADAS = 'n'
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'STATUS: INCOMPLETE (GRADE PENDING)'
+               ELSE
+                   DISPLAY 'SITUACAO: INC (NOTA PENDENTE)'
+               END-IF
+           ELSE
+               IF WRK-MODO-AVALIACAO = 'S'
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'ENTER THE RESULT: SATISFACTORY (S) OR '
+                               'UNSATISFACTORY (N): '
+                   ELSE
+                       DISPLAY 'INFORME O RESULTADO: SATISFATORIO (S) '
+                               'OU INSATISFATORIO (N): '
+                   END-IF
+                   ACCEPT WRK-RESULTADO-SN FROM CONSOLE
+                   EVALUATE WRK-RESULTADO-SN
+                       WHEN 'S'
+                       WHEN 's'
+                           IF WRK-IDIOMA = 'I'
+                               DISPLAY 'APPROVED!'
+                           ELSE
+                               DISPLAY 'APROVADO!'
+                           END-IF
+                       WHEN OTHER
+                           IF WRK-IDIOMA = 'I'
+                               DISPLAY 'FAILED!'
+                           ELSE
+                               DISPLAY 'REPROVADO!'
+                           END-IF
+                   END-EVALUATE
+               ELSE
+                   ACCEPT WRK-NOTA1 FROM CONSOLE
+                   ACCEPT WRK-NOTA2 FROM CONSOLE
+                   COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2
+                   MOVE WRK-MEDIA TO WRK-FMEDIA
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'AVERAGE: ' WRK-FMEDIA
+                   ELSE
+                       DISPLAY 'MEDIA: ' WRK-FMEDIA
+                   END-IF
+                   EVALUATE TRUE
+                       WHEN WRK-MEDIA = 10,0
+                           IF WRK-IDIOMA = 'I'
+                               DISPLAY 'APPROVED WITH BONUS'
+                           ELSE
+                               DISPLAY 'APROVADO COM BONUS'
+                           END-IF
+                       WHEN WRK-MEDIA >= WRK-TH-APROV-PROGCOB
+                           IF WRK-IDIOMA = 'I'
+                               DISPLAY 'APPROVED!'
+                           ELSE
+                               DISPLAY 'APROVADO!'
+                           END-IF
+                       WHEN WRK-MEDIA >= WRK-TH-RECUP-PROGCOB
+                           IF WRK-IDIOMA = 'I'
+                               DISPLAY 'MAKEUP EXAM!'
+                           ELSE
+                               DISPLAY 'RECUPERACAO!'
+                           END-IF
+                       WHEN OTHER
+                           IF WRK-IDIOMA = 'I'
+                               DISPLAY 'FAILED!'
+                           ELSE
+                               DISPLAY 'REPROVADO!'
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF.
 
+           GOBACK.
 
-           STOP RUN.
+       0010-SELECIONAR-IDIOMA.
+           DISPLAY 'SELECIONE O IDIOMA / SELECT LANGUAGE: '
+                   'PORTUGUES (P) OU INGLES (I): '.
+           ACCEPT WRK-IDIOMA FROM CONSOLE.
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF.
+
+       0050-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-PROGCOB TO WRK-TH-APROV-PROGCOB
+                       MOVE TH-RECUP-PROGCOB TO WRK-TH-RECUP-PROGCOB
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
