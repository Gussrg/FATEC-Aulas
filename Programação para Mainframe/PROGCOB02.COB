@@ -7,27 +7,78 @@
       *DATA = 25/08/2024
       ***************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+           COPY THRESHOLD.
        WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2  PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA  PIC 9(02) VALUE ZEROS.
-       77 WRK-FMEDIA PIC Z9 VALUE ZEROS.
+       77 WRK-NOTA1 PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-NOTA2  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-MEDIA  PIC 9(02)V9 VALUE ZEROS.
+       77 WRK-FMEDIA PIC Z9,9   VALUE ZEROS.
+       77 WRK-PARM-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-TH-APROV-PROGCOB PIC 99V9 VALUE 06,0.
+       77 WRK-TH-RECUP-PROGCOB PIC 99V9 VALUE 02,0.
+       77 WRK-IDIOMA           PIC X(01) VALUE 'P'.
        PROCEDURE DIVISION.
+           PERFORM 0050-LER-PARAMETROS.
+           PERFORM 0010-SELECIONAR-IDIOMA.
            ACCEPT WRK-NOTA1 FROM CONSOLE.
            ACCEPT WRK-NOTA2 FROM CONSOLE.
             COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2)/2.
            MOVE WRK-MEDIA TO WRK-FMEDIA.
-           DISPLAY 'MEDIA: ' WRK-FMEDIA.
-               IF WRK-MEDIA >=6
-                   DISPLAY 'APROVADO!'
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'AVERAGE: ' WRK-FMEDIA
+           ELSE
+               DISPLAY 'MEDIA: ' WRK-FMEDIA
+           END-IF.
+               IF WRK-MEDIA >= WRK-TH-APROV-PROGCOB
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'APPROVED!'
+                   ELSE
+                       DISPLAY 'APROVADO!'
+                   END-IF
                 ELSE
-                    IF WRK-MEDIA >=2
-                        DISPLAY 'RECUPERACAO!'
+                    IF WRK-MEDIA >= WRK-TH-RECUP-PROGCOB
+                        IF WRK-IDIOMA = 'I'
+                            DISPLAY 'MAKEUP EXAM!'
+                        ELSE
+                            DISPLAY 'RECUPERACAO!'
+                        END-IF
                     ELSE
-                        DISPLAY 'REPROVADO!'
+                        IF WRK-IDIOMA = 'I'
+                            DISPLAY 'FAILED!'
+                        ELSE
+                            DISPLAY 'REPROVADO!'
+                        END-IF
                     END-IF
                 END-IF.
 
+           GOBACK.
 
-           STOP RUN.
+       0010-SELECIONAR-IDIOMA.
+           DISPLAY 'SELECIONE O IDIOMA / SELECT LANGUAGE: '
+                   'PORTUGUES (P) OU INGLES (I): '.
+           ACCEPT WRK-IDIOMA FROM CONSOLE.
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF.
+
+       0050-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-PROGCOB TO WRK-TH-APROV-PROGCOB
+                       MOVE TH-RECUP-PROGCOB TO WRK-TH-RECUP-PROGCOB
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
