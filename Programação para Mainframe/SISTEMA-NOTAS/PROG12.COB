@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG12.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Quadro de honra - varre o arquivo de notas (GRADES.DAT)
+      *          e calcula a media geral de cada aluno no ano/semestre
+      *          (media de todas as disciplinas cursadas naquele
+      *          periodo), listando em ordem decrescente de media os
+      *          alunos cuja media geral atinge o minimo exigido,
+      *          informado pelo operador a cada execucao.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT SORT-FILE ASSIGN TO "SORTWK1".
+           SELECT RANK-FILE ASSIGN TO "SORTWK2".
+           SELECT MEDIA-FILE ASSIGN TO "HONRA.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-MEDIA-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+      *    Raw per-discipline notas, sorted by student/period only so
+      *    every discipline a student took in a given ano/semestre ends
+      *    up together regardless of GRADES.DAT's materia-major key
+      *    order.
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05 SRT-MATRICULA     PIC X(10).
+           05 SRT-ANO-SEMESTRE  PIC X(06).
+           05 SRT-NOME          PIC X(30).
+           05 SRT-NOTA          PIC 99V9.
+           05 SRT-MODO-AVALIACAO PIC X(01).
+
+      *    Intermediate file holding one aggregated overall-average
+      *    record per student/period, written by the first control
+      *    break and re-read to feed the ranking sort below.
+       FD  MEDIA-FILE.
+       01  MEDIA-REC.
+           05 MED-MEDIA          PIC 99V9.
+           05 MED-MATRICULA      PIC X(10).
+           05 MED-NOME           PIC X(30).
+           05 MED-ANO-SEMESTRE   PIC X(06).
+           05 MED-QTD-DISC       PIC 9(03).
+
+      *    One aggregated record per student/period that met the honor-
+      *    roll threshold, ranked by descending overall average.
+       SD  RANK-FILE.
+       01  RANK-REC.
+           05 RNK-MEDIA         PIC 99V9.
+           05 RNK-MATRICULA     PIC X(10).
+           05 RNK-NOME          PIC X(30).
+           05 RNK-ANO-SEMESTRE  PIC X(06).
+           05 RNK-QTD-DISC      PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FILE-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-MEDIA-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+       77 WRK-FIM-SORT       PIC X(01) VALUE 'N'.
+       77 WRK-FIM-MEDIA      PIC X(01) VALUE 'N'.
+       77 WRK-FIM-RANK       PIC X(01) VALUE 'N'.
+       77 WRK-PRIMEIRO-GRUPO PIC X(01) VALUE 'S'.
+       77 WRK-NOTA-HONRA     PIC 99V9  VALUE 09,0.
+       77 WRK-QTD-HONRA      PIC 9(05) VALUE ZEROS.
+       77 WRK-MATRICULA-ANT  PIC X(10) VALUE SPACES.
+       77 WRK-ANO-SEM-ANT    PIC X(06) VALUE SPACES.
+       77 WRK-NOME-ANT       PIC X(30) VALUE SPACES.
+       77 WRK-SOMA-NOTAS     PIC 9(05)V9 VALUE ZEROS.
+       77 WRK-QTD-DISC-ALUNO PIC 9(03) VALUE ZEROS.
+       77 WRK-MEDIA-ALUNO    PIC 99V9  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'MEDIA GERAL MINIMA PARA O QUADRO DE HONRA (EX: '
+                   '09,0): '.
+           ACCEPT WRK-NOTA-HONRA.
+           SORT SORT-FILE
+               ON ASCENDING KEY SRT-MATRICULA SRT-ANO-SEMESTRE
+               INPUT PROCEDURE IS 0100-CARREGAR-NOTAS
+               OUTPUT PROCEDURE IS 0150-CALCULAR-MEDIAS
+           SORT RANK-FILE
+               ON DESCENDING KEY RNK-MEDIA
+               INPUT PROCEDURE IS 0200-SELECIONAR-HONRA
+               OUTPUT PROCEDURE IS 0300-EMITIR-QUADRO
+           STOP RUN.
+
+       0100-CARREGAR-NOTAS.
+           OPEN INPUT GRADE-FILE.
+           IF WRK-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                       WRK-FILE-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+           ELSE
+               PERFORM 0110-LER-PROXIMO
+               PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+                   MOVE GR-MATRICULA    TO SRT-MATRICULA
+                   MOVE GR-ANO-SEMESTRE TO SRT-ANO-SEMESTRE
+                   MOVE GR-NOME         TO SRT-NOME
+                   MOVE GR-NOTA         TO SRT-NOTA
+                   MOVE GR-MODO-AVALIACAO TO SRT-MODO-AVALIACAO
+                   RELEASE SORT-REC
+                   PERFORM 0110-LER-PROXIMO
+               END-PERFORM
+               CLOSE GRADE-FILE
+           END-IF.
+
+       0110-LER-PROXIMO.
+           READ GRADE-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      *    Control break over SORT-FILE (already in matricula/periodo
+      *    order): accumulates the overall average for each student's
+      *    ano/semestre and writes one summary record per group to the
+      *    intermediate MEDIA-FILE.
+       0150-CALCULAR-MEDIAS.
+           OPEN OUTPUT MEDIA-FILE.
+           RETURN SORT-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-SORT
+           END-RETURN
+           PERFORM UNTIL WRK-FIM-SORT = 'S'
+               IF WRK-PRIMEIRO-GRUPO = 'N'
+                   AND (SRT-MATRICULA NOT = WRK-MATRICULA-ANT
+                        OR SRT-ANO-SEMESTRE NOT = WRK-ANO-SEM-ANT)
+                   PERFORM 0160-FECHAR-GRUPO
+               END-IF
+               IF WRK-PRIMEIRO-GRUPO = 'S'
+                   MOVE 'N' TO WRK-PRIMEIRO-GRUPO
+               END-IF
+               MOVE SRT-MATRICULA    TO WRK-MATRICULA-ANT
+               MOVE SRT-ANO-SEMESTRE TO WRK-ANO-SEM-ANT
+               MOVE SRT-NOME         TO WRK-NOME-ANT
+               IF SRT-MODO-AVALIACAO NOT = 'S'
+                   ADD SRT-NOTA TO WRK-SOMA-NOTAS
+                   ADD 1 TO WRK-QTD-DISC-ALUNO
+               END-IF
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-SORT
+               END-RETURN
+           END-PERFORM.
+           IF WRK-PRIMEIRO-GRUPO = 'N'
+               PERFORM 0160-FECHAR-GRUPO
+           END-IF.
+           CLOSE MEDIA-FILE.
+
+       0160-FECHAR-GRUPO.
+           IF WRK-QTD-DISC-ALUNO > 0
+               COMPUTE WRK-MEDIA-ALUNO =
+                   WRK-SOMA-NOTAS / WRK-QTD-DISC-ALUNO
+               MOVE WRK-MEDIA-ALUNO    TO MED-MEDIA
+               MOVE WRK-MATRICULA-ANT  TO MED-MATRICULA
+               MOVE WRK-NOME-ANT       TO MED-NOME
+               MOVE WRK-ANO-SEM-ANT    TO MED-ANO-SEMESTRE
+               MOVE WRK-QTD-DISC-ALUNO TO MED-QTD-DISC
+               WRITE MEDIA-REC
+           END-IF.
+           MOVE ZEROS TO WRK-SOMA-NOTAS WRK-QTD-DISC-ALUNO.
+
+      *    Input procedure for the ranking sort: re-reads the overall
+      *    averages from MEDIA-FILE and releases only the ones that
+      *    clear the configured honor-roll threshold.
+       0200-SELECIONAR-HONRA.
+           OPEN INPUT MEDIA-FILE.
+           READ MEDIA-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-MEDIA
+           END-READ.
+           PERFORM UNTIL WRK-FIM-MEDIA = 'S'
+               IF MED-MEDIA >= WRK-NOTA-HONRA
+                   MOVE MED-MEDIA        TO RNK-MEDIA
+                   MOVE MED-MATRICULA    TO RNK-MATRICULA
+                   MOVE MED-NOME         TO RNK-NOME
+                   MOVE MED-ANO-SEMESTRE TO RNK-ANO-SEMESTRE
+                   MOVE MED-QTD-DISC     TO RNK-QTD-DISC
+                   RELEASE RANK-REC
+               END-IF
+               READ MEDIA-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-MEDIA
+               END-READ
+           END-PERFORM.
+           CLOSE MEDIA-FILE.
+
+       0300-EMITIR-QUADRO.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'QUADRO DE HONRA - MEDIA GERAL MINIMA: '
+                   WRK-NOTA-HONRA.
+           DISPLAY '----------------------------------------'.
+           RETURN RANK-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-RANK
+           END-RETURN
+           PERFORM UNTIL WRK-FIM-RANK = 'S'
+               ADD 1 TO WRK-QTD-HONRA
+               DISPLAY WRK-QTD-HONRA 'O - ' RNK-NOME
+                       ' (MATRICULA ' RNK-MATRICULA ') - '
+                       RNK-ANO-SEMESTRE ' - MEDIA GERAL: ' RNK-MEDIA
+                       ' (' RNK-QTD-DISC ' DISCIPLINAS)'
+               RETURN RANK-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-RANK
+               END-RETURN
+           END-PERFORM.
+           DISPLAY '----------------------------------------'.
+           IF WRK-QTD-HONRA = 0
+               DISPLAY 'NENHUM ALUNO ATINGIU A MEDIA MINIMA.'
+           ELSE
+               DISPLAY 'TOTAL NO QUADRO DE HONRA: ' WRK-QTD-HONRA
+           END-IF.
+
+       END PROGRAM PROG12.
