@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG10.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Variante em lote do PROG06 - le matricula/nome/materia/
+      *          nota de um arquivo de transacoes e grava no mesmo
+      *          arquivo de notas (GRADES.DAT), sem depender de um
+      *          operador digitando no console.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACAO-FILE ASSIGN TO "TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TRANS-STATUS.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-CHAVE
+               ALTERNATE RECORD KEY IS GR-MATRICULA WITH DUPLICATES
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT LOG-FILE ASSIGN TO "MANUT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACAO-FILE.
+       01  TRANSACAO-REC.
+           05 TRANS-MATRICULA     PIC X(10).
+           05 TRANS-NOME          PIC X(30).
+           05 TRANS-MATERIA       PIC X(15).
+           05 TRANS-ANO-SEMESTRE  PIC X(06).
+           05 TRANS-TURMA         PIC X(05).
+           05 TRANS-NOTA          PIC 99V9.
+      *    TRANS-NOTA = 99,9 E O SENTINELA QUE MARCA UMA AVALIACAO
+      *    AINDA NAO LANCADA (SITUACAO INC), PARA NAO CONFUNDIR COM
+      *    UMA NOTA ZERO LEGITIMA.
+
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       FD  PARM-FILE.
+           COPY THRESHOLD.
+
+       FD  LOG-FILE.
+       01  LOG-REC.
+           05 LOG-DATA-HORA     PIC X(21).
+           05 LOG-TIPO          PIC X(10).
+           05 LOG-OPERADOR      PIC X(10).
+           05 LOG-MATRICULA     PIC X(10).
+           05 LOG-MATERIA       PIC X(15).
+           05 LOG-VALOR-ANTIGO  PIC 99V9.
+           05 LOG-VALOR-NOVO    PIC 99V9.
+           05 LOG-DETALHE       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           COPY STUDENTREC.
+       77 WRK-TRANS-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FILE-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+       77 WRK-QTD-LIDOS     PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-GRAVADOS  PIC 9(05) VALUE ZEROS.
+       77 WRK-PARM-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-TH-APROV-NOTAS PIC 99V9 VALUE 07,0.
+       77 WRK-TH-RECUP-NOTAS PIC 99V9 VALUE 05,0.
+       77 WRK-LOG-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-DATA-HORA     PIC X(21) VALUE SPACES.
+       77 WRK-OPERADOR      PIC X(10) VALUE SPACES.
+       77 WRK-NOTA-ANTIGA   PIC 99V9  VALUE ZEROS.
+       77 WRK-JA-EXISTIA    PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           MOVE 'LOTE-PROG10' TO WRK-OPERADOR
+           PERFORM 0050-LER-PARAMETROS
+           PERFORM 0100-ABRIR-ARQUIVOS
+           IF WRK-FIM-ARQUIVO NOT = 'S'
+               PERFORM 0200-LER-TRANSACAO
+               PERFORM 0300-PROCESSAR-TRANSACAO
+                   UNTIL WRK-FIM-ARQUIVO = 'S'
+           END-IF
+           PERFORM 0400-FINALIZAR
+           STOP RUN.
+
+       0050-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-NOTAS TO WRK-TH-APROV-NOTAS
+                       MOVE TH-RECUP-NOTAS TO WRK-TH-RECUP-NOTAS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       0100-ABRIR-ARQUIVOS.
+           OPEN INPUT TRANSACAO-FILE.
+           IF WRK-TRANS-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO DE TRANSACOES INDISPONIVEL: '
+                   WRK-TRANS-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               OPEN I-O GRADE-FILE
+               IF WRK-FILE-STATUS = '35' OR WRK-FILE-STATUS = '05'
+                   OPEN OUTPUT GRADE-FILE
+                   CLOSE GRADE-FILE
+                   OPEN I-O GRADE-FILE
+               END-IF
+           END-IF.
+
+       0200-LER-TRANSACAO.
+           READ TRANSACAO-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0300-PROCESSAR-TRANSACAO.
+           ADD 1 TO WRK-QTD-LIDOS
+           MOVE TRANS-MATRICULA    TO WRK-MATRICULA
+           MOVE TRANS-NOME         TO WRK-NOME
+           MOVE TRANS-MATERIA      TO WRK-MATERIA
+           MOVE TRANS-ANO-SEMESTRE TO WRK-ANO-SEMESTRE
+           MOVE TRANS-TURMA        TO WRK-TURMA
+           MOVE TRANS-NOTA         TO WRK-NOTA
+
+           EVALUATE TRUE
+               WHEN WRK-NOTA = 99,9
+                   MOVE 'INC' TO WRK-SITUACAO
+               WHEN WRK-NOTA < 0 OR WRK-NOTA > 10
+                   MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
+               WHEN WRK-NOTA < WRK-TH-RECUP-NOTAS
+                   MOVE 'REPROVADO' TO WRK-SITUACAO
+               WHEN WRK-NOTA < WRK-TH-APROV-NOTAS
+                   MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+               WHEN OTHER
+                   MOVE 'APROVADO' TO WRK-SITUACAO
+           END-EVALUATE
+
+           MOVE WRK-MATRICULA    TO GR-MATRICULA
+           MOVE WRK-MATERIA      TO GR-MATERIA
+           MOVE WRK-ANO-SEMESTRE TO GR-ANO-SEMESTRE
+           MOVE 'N' TO WRK-JA-EXISTIA
+           MOVE ZEROS TO WRK-NOTA-ANTIGA
+           READ GRADE-FILE KEY IS GR-CHAVE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-JA-EXISTIA
+                   MOVE GR-NOTA TO WRK-NOTA-ANTIGA
+           END-READ
+
+           MOVE WRK-NOME         TO GR-NOME
+           MOVE WRK-TURMA        TO GR-TURMA
+           MOVE WRK-NOTA         TO GR-NOTA
+           MOVE WRK-SITUACAO     TO GR-SITUACAO
+           IF WRK-JA-EXISTIA = 'S'
+               REWRITE GRADE-REC
+               MOVE 'CORRECAO' TO LOG-TIPO
+           ELSE
+               WRITE GRADE-REC
+               MOVE 'INSERCAO' TO LOG-TIPO
+           END-IF
+           ADD 1 TO WRK-QTD-GRAVADOS
+           MOVE 'CARGA EM LOTE VIA PROG10' TO LOG-DETALHE
+           PERFORM 0900-GRAVAR-LOG
+
+           PERFORM 0200-LER-TRANSACAO.
+
+       0400-FINALIZAR.
+           CLOSE TRANSACAO-FILE.
+           CLOSE GRADE-FILE.
+           DISPLAY 'PROG10 - CARGA EM LOTE DE NOTAS CONCLUIDA'.
+           DISPLAY 'TRANSACOES LIDAS...: ' WRK-QTD-LIDOS.
+           DISPLAY 'REGISTROS GRAVADOS.: ' WRK-QTD-GRAVADOS.
+
+       0900-GRAVAR-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND LOG-FILE
+           IF WRK-LOG-STATUS NOT = '00'
+               CLOSE LOG-FILE
+               OPEN OUTPUT LOG-FILE
+           END-IF
+           MOVE WRK-DATA-HORA    TO LOG-DATA-HORA
+           MOVE WRK-OPERADOR     TO LOG-OPERADOR
+           MOVE WRK-MATRICULA    TO LOG-MATRICULA
+           MOVE WRK-MATERIA      TO LOG-MATERIA
+           MOVE WRK-NOTA-ANTIGA  TO LOG-VALOR-ANTIGO
+           MOVE GR-NOTA          TO LOG-VALOR-NOVO
+           WRITE LOG-REC
+           CLOSE LOG-FILE.
+
+       END PROGRAM PROG10.
