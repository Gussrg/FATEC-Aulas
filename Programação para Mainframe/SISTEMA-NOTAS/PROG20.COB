@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG20.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Ranking de turma - varre o arquivo de notas
+      *          (GRADES.DAT), filtra por materia/ano-semestre e lista
+      *          os alunos em ordem decrescente de nota com a posicao
+      *          no ranking, para que o professor veja de uma vez quem
+      *          esta no topo e quem esta no final da turma.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT SORT-FILE ASSIGN TO "SORTWK1".
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       SD  SORT-FILE.
+       01  SORT-REC.
+           05 SRT-NOTA          PIC 99V9.
+           05 SRT-MATRICULA     PIC X(10).
+           05 SRT-NOME          PIC X(30).
+           05 SRT-SITUACAO      PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FILE-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+       77 WRK-FIM-SORT      PIC X(01) VALUE 'N'.
+       77 WRK-MATERIA       PIC X(15) VALUE SPACES.
+       77 WRK-ANO-SEMESTRE  PIC X(06) VALUE SPACES.
+       77 WRK-POSICAO       PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0050-INICIALIZAR
+           SORT SORT-FILE
+               ON DESCENDING KEY SRT-NOTA
+               INPUT PROCEDURE IS 0100-CARREGAR-NOTAS
+               OUTPUT PROCEDURE IS 0200-EMITIR-RANKING
+           STOP RUN.
+
+       0050-INICIALIZAR.
+           DISPLAY 'RANKING DE TURMA POR MEDIA'.
+           DISPLAY 'MATERIA: '.
+           ACCEPT WRK-MATERIA.
+           DISPLAY 'ANO/SEMESTRE (EX: 2026-1): '.
+           ACCEPT WRK-ANO-SEMESTRE.
+
+       0100-CARREGAR-NOTAS.
+           OPEN INPUT GRADE-FILE.
+           IF WRK-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                       WRK-FILE-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+           ELSE
+               PERFORM 0110-LER-PROXIMO
+               PERFORM UNTIL WRK-FIM-ARQUIVO = 'S'
+                   IF GR-MATERIA = WRK-MATERIA
+                      AND GR-ANO-SEMESTRE = WRK-ANO-SEMESTRE
+                      AND GR-MODO-AVALIACAO NOT = 'S'
+                       MOVE GR-NOTA      TO SRT-NOTA
+                       MOVE GR-MATRICULA TO SRT-MATRICULA
+                       MOVE GR-NOME      TO SRT-NOME
+                       MOVE GR-SITUACAO  TO SRT-SITUACAO
+                       RELEASE SORT-REC
+                   END-IF
+                   PERFORM 0110-LER-PROXIMO
+               END-PERFORM
+               CLOSE GRADE-FILE
+           END-IF.
+
+       0110-LER-PROXIMO.
+           READ GRADE-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0200-EMITIR-RANKING.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'RANKING - ' WRK-MATERIA ' - ' WRK-ANO-SEMESTRE.
+           DISPLAY '----------------------------------------'.
+           RETURN SORT-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-SORT
+           END-RETURN
+           PERFORM UNTIL WRK-FIM-SORT = 'S'
+               ADD 1 TO WRK-POSICAO
+               DISPLAY WRK-POSICAO 'O LUGAR - ' SRT-NOME
+                       ' (MATRICULA ' SRT-MATRICULA ') - NOTA: '
+                       SRT-NOTA ' - ' SRT-SITUACAO
+               RETURN SORT-FILE
+                   AT END
+                       MOVE 'S' TO WRK-FIM-SORT
+               END-RETURN
+           END-PERFORM.
+           DISPLAY '----------------------------------------'.
+           IF WRK-POSICAO = 0
+               DISPLAY 'NENHUM ALUNO ENCONTRADO PARA ESTA MATERIA/'
+                       'PERIODO.'
+           ELSE
+               DISPLAY 'TOTAL DE ALUNOS NO RANKING: ' WRK-POSICAO
+           END-IF.
+
+       END PROGRAM PROG20.
