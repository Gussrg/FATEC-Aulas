@@ -0,0 +1,374 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG21.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Boletim do aluno - combina em uma unica execucao a
+      *          montagem da lista de disciplinas (como o PROG07 faz)
+      *          com o lancamento das notas e o calculo das medias
+      *          (como o PROG08 faz), emitindo um unico relatorio por
+      *          aluno em vez de exigir rodar os dois programas
+      *          separados e casar os resultados manualmente.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOGO-FILE ASSIGN TO "CATALOGO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-CHAVE
+               FILE STATUS IS WRK-CAT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOGO-FILE.
+           COPY CATALOGO.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-IDIOMA        PIC X(01) VALUE 'P'.
+       77 WRK-MATRICULA     PIC X(10) VALUE SPACES.
+       77 WRK-ANO-SEMESTRE  PIC X(06) VALUE SPACES.
+       77 WRK-INDICE        PIC 99 VALUE 1.
+       77 WRK-ITENS         PIC 99 VALUE 0.
+       77 WRK-ITENS-MAX     PIC 99 VALUE 20.
+       77 WRK-CAT-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-USA-CATALOGO  PIC X(01) VALUE 'N'.
+       77 WRK-CURSO         PIC X(10) VALUE SPACES.
+       77 WRK-SOMA-MEDIAS   PIC 9(04)V9 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL   PIC 99V9     VALUE ZEROS.
+       77 WRK-ITENS-NUMERICOS PIC 99    VALUE ZEROS.
+       77 WRK-FREQ-MINIMA   PIC 999V9    VALUE 075,0.
+
+       01 DISCIPLINAS.
+           05 DISCIPLINA-NOME OCCURS 20 TIMES
+              PIC X(40).
+           05 NOTAS OCCURS 20 TIMES.
+              10 NOTA-P1           PIC 99V9.
+              10 NOTA-P2           PIC 99V9.
+              10 NOTA-ATIV         PIC 99V9.
+              10 WRK-FREQUENCIA    PIC 999V9.
+              10 WRK-MEDIA-DISC    PIC 99V9.
+              10 WRK-SITUACAO-DISC PIC X(20).
+              10 WRK-MODO-DISC     PIC X(01).
+              10 WRK-RESULTADO-DISC PIC X(01).
+
+      *    PESOS DE P1/P2/ATIVIDADE PARA O CALCULO DA MEDIA PONDERADA,
+      *    EXPRESSOS EM DECIMOS (DEVEM SOMAR 10).
+       01 WRK-PESOS.
+           05 WRK-PESO-P1   PIC 9V9 VALUE 3,3.
+           05 WRK-PESO-P2   PIC 9V9 VALUE 3,3.
+           05 WRK-PESO-ATIV PIC 9V9 VALUE 3,4.
+
+      *    LINHA DO BOLETIM, EM COLUNAS DE LARGURA FIXA PARA QUE O
+      *    RELATORIO CABA EM UMA PAGINA.
+       01 WRK-CABECALHO.
+           05 FILLER PIC X(20) VALUE "DISCIPLINA".
+           05 FILLER PIC X(06) VALUE "P1".
+           05 FILLER PIC X(06) VALUE "P2".
+           05 FILLER PIC X(06) VALUE "ATIV".
+           05 FILLER PIC X(08) VALUE "FREQ%".
+           05 FILLER PIC X(07) VALUE "MEDIA".
+           05 FILLER PIC X(20) VALUE "SITUACAO".
+       01 WRK-LINHA-REL.
+           05 LIN-DISCIPLINA    PIC X(20).
+           05 LIN-P1            PIC ZZ,9.
+           05 FILLER            PIC X(04).
+           05 LIN-P2            PIC ZZ,9.
+           05 FILLER            PIC X(04).
+           05 LIN-ATIV          PIC ZZ,9.
+           05 FILLER            PIC X(04).
+           05 LIN-FREQ          PIC ZZZ,9.
+           05 FILLER            PIC X(04).
+           05 LIN-MEDIA         PIC ZZ,9.
+           05 FILLER            PIC X(03).
+           05 LIN-SITUACAO      PIC X(20).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0010-SELECIONAR-IDIOMA.
+           PERFORM 0050-IDENTIFICAR-ALUNO.
+           PERFORM 0100-MONTAR-DISCIPLINAS.
+           PERFORM 0200-LANCAR-NOTAS.
+           PERFORM 0300-EMITIR-BOLETIM.
+           GOBACK.
+
+       0010-SELECIONAR-IDIOMA.
+           DISPLAY "SELECIONE O IDIOMA / SELECT LANGUAGE: "
+                   "PORTUGUES (P) OU INGLES (I)"
+           ACCEPT WRK-IDIOMA.
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF.
+
+       0050-IDENTIFICAR-ALUNO.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "ENTER THE STUDENT ID:"
+           ELSE
+               DISPLAY "DIGITE A MATRICULA DO ALUNO:"
+           END-IF
+           ACCEPT WRK-MATRICULA
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "ENTER THE YEAR/TERM (EX: 2026-1):"
+           ELSE
+               DISPLAY "DIGITE O ANO/SEMESTRE (EX: 2026-1):"
+           END-IF
+           ACCEPT WRK-ANO-SEMESTRE.
+
+       0100-MONTAR-DISCIPLINAS.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "LOAD COURSES FROM THE COURSE CATALOG? (Y/N)"
+           ELSE
+               DISPLAY "CARREGAR DISCIPLINAS DO CATALOGO DE CURSOS? "
+                       "(S/N)"
+           END-IF
+           ACCEPT WRK-USA-CATALOGO.
+           IF WRK-USA-CATALOGO = 'S' OR WRK-USA-CATALOGO = 's'
+              OR WRK-USA-CATALOGO = 'Y' OR WRK-USA-CATALOGO = 'y'
+               PERFORM 0110-CARREGAR-DO-CATALOGO
+           END-IF.
+
+           IF WRK-ITENS = 0
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY "HOW MANY COURSES DO YOU WANT TO REGISTER?"
+               ELSE
+                   DISPLAY "QUANTAS DISCIPLINAS DESEJA CADASTRAR?"
+               END-IF
+               ACCEPT WRK-ITENS
+               IF WRK-ITENS > WRK-ITENS-MAX
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY "CLASS FULL - MAXIMUM OF " WRK-ITENS-MAX
+                               " COURSES SUPPORTED."
+                   ELSE
+                       DISPLAY "TURMA CHEIA - MAXIMO DE " WRK-ITENS-MAX
+                               " DISCIPLINAS SUPORTADO."
+                   END-IF
+                   MOVE 0 TO WRK-ITENS
+               ELSE
+                   PERFORM VARYING WRK-INDICE FROM 1 BY 1
+                           UNTIL WRK-INDICE > WRK-ITENS
+                       IF WRK-IDIOMA = 'I'
+                           DISPLAY "COURSE " WRK-INDICE ":"
+                       ELSE
+                           DISPLAY "DISCIPLINA " WRK-INDICE ":"
+                       END-IF
+                       ACCEPT DISCIPLINA-NOME(WRK-INDICE)
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+       0110-CARREGAR-DO-CATALOGO.
+           MOVE 0 TO WRK-ITENS.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "ENTER THE COURSE CODE (EX: ADS):"
+           ELSE
+               DISPLAY "DIGITE O CODIGO DO CURSO (EX: ADS):"
+           END-IF
+           ACCEPT WRK-CURSO.
+
+           OPEN INPUT CATALOGO-FILE.
+           IF WRK-CAT-STATUS NOT = '00'
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY "CATALOG UNAVAILABLE - MANUAL ENTRY"
+               ELSE
+                   DISPLAY "CATALOGO INDISPONIVEL - ENTRADA MANUAL"
+               END-IF
+           ELSE
+               MOVE WRK-CURSO TO CAT-CURSO
+               MOVE 1 TO CAT-SEQ
+               START CATALOGO-FILE KEY IS >= CAT-CHAVE
+                   INVALID KEY
+                       IF WRK-IDIOMA = 'I'
+                           DISPLAY "COURSE NOT FOUND IN THE CATALOG"
+                       ELSE
+                           DISPLAY "CURSO NAO ENCONTRADO NO CATALOGO"
+                       END-IF
+               END-START
+               PERFORM 0120-LER-DISCIPLINA-CATALOGO
+                   UNTIL WRK-CAT-STATUS NOT = '00'
+                      OR CAT-CURSO NOT = WRK-CURSO
+                      OR WRK-ITENS >= WRK-ITENS-MAX
+               CLOSE CATALOGO-FILE
+           END-IF.
+
+       0120-LER-DISCIPLINA-CATALOGO.
+           READ CATALOGO-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WRK-CAT-STATUS
+               NOT AT END
+                   IF CAT-CURSO = WRK-CURSO
+                       ADD 1 TO WRK-ITENS
+                       MOVE CAT-DISCIPLINA TO DISCIPLINA-NOME(WRK-ITENS)
+                   END-IF
+           END-READ.
+
+       0200-LANCAR-NOTAS.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "NOW, ENTER THE GRADES FOR EACH COURSE:"
+           ELSE
+               DISPLAY "AGORA, INFORME AS NOTAS DE CADA DISCIPLINA:"
+           END-IF
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1
+                   UNTIL WRK-INDICE > WRK-ITENS
+               DISPLAY DISCIPLINA-NOME(WRK-INDICE)
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY "IS THIS COURSE GRADED NUMERICALLY (N) OR "
+                           "SATISFACTORY/UNSATISFACTORY (S)?"
+               ELSE
+                   DISPLAY "ESTA DISCIPLINA E AVALIADA POR NOTA "
+                           "NUMERICA (N) OU POR SATISFATORIO/"
+                           "INSATISFATORIO (S)?"
+               END-IF
+               ACCEPT WRK-MODO-DISC(WRK-INDICE)
+               IF WRK-MODO-DISC(WRK-INDICE) = 'S'
+                  OR WRK-MODO-DISC(WRK-INDICE) = 's'
+                   MOVE 'S' TO WRK-MODO-DISC(WRK-INDICE)
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY "ENTER THE RESULT: SATISFACTORY (S) OR "
+                               "UNSATISFACTORY (N):"
+                   ELSE
+                       DISPLAY "INFORME O RESULTADO: SATISFATORIO (S) "
+                               "OU INSATISFATORIO (N):"
+                   END-IF
+                   ACCEPT WRK-RESULTADO-DISC(WRK-INDICE)
+                   MOVE ZEROS TO NOTA-P1(WRK-INDICE) NOTA-P2(WRK-INDICE)
+                       NOTA-ATIV(WRK-INDICE)
+               ELSE
+                   MOVE 'N' TO WRK-MODO-DISC(WRK-INDICE)
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY "ENTER THE P1 GRADE:"
+                   ELSE
+                       DISPLAY "DIGITE A NOTA DA P1:"
+                   END-IF
+                   ACCEPT NOTA-P1(WRK-INDICE)
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY "ENTER THE P2 GRADE:"
+                   ELSE
+                       DISPLAY "DIGITE A NOTA DA P2:"
+                   END-IF
+                   ACCEPT NOTA-P2(WRK-INDICE)
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY "ENTER THE ACTIVITY GRADE:"
+                   ELSE
+                       DISPLAY "DIGITE A NOTA DA ATIVIDADE:"
+                   END-IF
+                   ACCEPT NOTA-ATIV(WRK-INDICE)
+               END-IF
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY "ENTER THE ATTENDANCE PERCENTAGE (EX: 80,0):"
+               ELSE
+                   DISPLAY "DIGITE O PERCENTUAL DE FREQUENCIA (EX: "
+                           "80,0):"
+               END-IF
+               ACCEPT WRK-FREQUENCIA(WRK-INDICE)
+           END-PERFORM.
+
+       0300-EMITIR-BOLETIM.
+           MOVE ZEROS TO WRK-SOMA-MEDIAS WRK-MEDIA-GERAL
+               WRK-ITENS-NUMERICOS
+           DISPLAY "----------------------------------------".
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "REPORT CARD - STUDENT ID " WRK-MATRICULA
+                       " - " WRK-ANO-SEMESTRE
+           ELSE
+               DISPLAY "BOLETIM - MATRICULA " WRK-MATRICULA
+                       " - " WRK-ANO-SEMESTRE
+           END-IF
+           DISPLAY WRK-CABECALHO
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1
+                   UNTIL WRK-INDICE > WRK-ITENS
+               IF WRK-MODO-DISC(WRK-INDICE) = 'S'
+                   MOVE ZEROS TO WRK-MEDIA-DISC(WRK-INDICE)
+                   EVALUATE WRK-RESULTADO-DISC(WRK-INDICE)
+                       WHEN 'S'
+                       WHEN 's'
+                           MOVE 'APROVADO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN OTHER
+                           MOVE 'REPROVADO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                   END-EVALUATE
+               ELSE
+                   COMPUTE WRK-MEDIA-DISC(WRK-INDICE) ROUNDED =
+                       (NOTA-P1(WRK-INDICE)   * WRK-PESO-P1
+                      + NOTA-P2(WRK-INDICE)   * WRK-PESO-P2
+                      + NOTA-ATIV(WRK-INDICE) * WRK-PESO-ATIV) / 10
+
+                   EVALUATE WRK-MEDIA-DISC(WRK-INDICE)
+                       WHEN 0 THRU 3,9
+                           MOVE 'REPROVADO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN 4,0 THRU 6,9
+                           MOVE 'RECUPERACAO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN 7,0 THRU 10
+                           MOVE 'APROVADO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN OTHER
+                           MOVE 'NOTA INVALIDA'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                   END-EVALUATE
+
+                   ADD WRK-MEDIA-DISC(WRK-INDICE) TO WRK-SOMA-MEDIAS
+                   ADD 1 TO WRK-ITENS-NUMERICOS
+               END-IF
+
+               IF WRK-FREQUENCIA(WRK-INDICE) < WRK-FREQ-MINIMA
+                   MOVE 'REPROVADO POR FALTA'
+                       TO WRK-SITUACAO-DISC(WRK-INDICE)
+               END-IF
+
+               MOVE DISCIPLINA-NOME(WRK-INDICE)    TO LIN-DISCIPLINA
+               MOVE NOTA-P1(WRK-INDICE)            TO LIN-P1
+               MOVE NOTA-P2(WRK-INDICE)            TO LIN-P2
+               MOVE NOTA-ATIV(WRK-INDICE)          TO LIN-ATIV
+               MOVE WRK-FREQUENCIA(WRK-INDICE)     TO LIN-FREQ
+               MOVE WRK-MEDIA-DISC(WRK-INDICE)     TO LIN-MEDIA
+               IF WRK-IDIOMA = 'I'
+                   EVALUATE WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN 'APROVADO'
+                           MOVE 'APPROVED' TO LIN-SITUACAO
+                       WHEN 'REPROVADO'
+                           MOVE 'FAILED' TO LIN-SITUACAO
+                       WHEN 'RECUPERACAO'
+                           MOVE 'MAKEUP EXAM' TO LIN-SITUACAO
+                       WHEN 'REPROVADO POR FALTA'
+                           MOVE 'FAILED (ABSENCES)' TO LIN-SITUACAO
+                       WHEN 'NOTA INVALIDA'
+                           MOVE 'INVALID GRADE' TO LIN-SITUACAO
+                       WHEN OTHER
+                           MOVE WRK-SITUACAO-DISC(WRK-INDICE)
+                               TO LIN-SITUACAO
+                   END-EVALUATE
+               ELSE
+                   MOVE WRK-SITUACAO-DISC(WRK-INDICE) TO LIN-SITUACAO
+               END-IF
+               DISPLAY WRK-LINHA-REL
+           END-PERFORM.
+
+           IF WRK-ITENS-NUMERICOS > 0
+               COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                   WRK-SOMA-MEDIAS / WRK-ITENS-NUMERICOS
+           END-IF
+           DISPLAY "----------------------------------------".
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "TOTAL COURSES IN THE REPORT CARD: " WRK-ITENS
+               IF WRK-ITENS-NUMERICOS > 0
+                   DISPLAY "OVERALL AVERAGE (NUMERICALLY GRADED "
+                           "COURSES): " WRK-MEDIA-GERAL
+               END-IF
+               DISPLAY "END OF REPORT CARD!"
+           ELSE
+               DISPLAY "TOTAL DE DISCIPLINAS NO BOLETIM: " WRK-ITENS
+               IF WRK-ITENS-NUMERICOS > 0
+                   DISPLAY "MEDIA GERAL (DISCIPLINAS COM NOTA "
+                           "NUMERICA): " WRK-MEDIA-GERAL
+               END-IF
+               DISPLAY "FIM DO BOLETIM!"
+           END-IF
+           DISPLAY "----------------------------------------".
+
+       END PROGRAM PROG21.
