@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG19.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Monta o historico anual de um aluno em uma materia,
+      *          combinando os registros dos dois semestres do mesmo
+      *          ano em GRADES.DAT (chave MATRICULA+MATERIA+ANO-
+      *          SEMESTRE) e calculando a media anual ponderada, ja
+      *          que hoje cada execucao de PROG06/PROG08 so enxerga um
+      *          unico periodo por vez.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WRK-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FILE-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-MATRICULA       PIC X(10) VALUE SPACES.
+       77 WRK-MATERIA         PIC X(15) VALUE SPACES.
+       77 WRK-ANO             PIC X(04) VALUE SPACES.
+       77 WRK-ENCONTRADO-1    PIC X(01) VALUE 'N'.
+       77 WRK-ENCONTRADO-2    PIC X(01) VALUE 'N'.
+       77 WRK-PESO-1          PIC 9V9   VALUE 5,0.
+       77 WRK-PESO-2          PIC 9V9   VALUE 5,0.
+       77 WRK-MEDIA-ANUAL     PIC 99V9  VALUE ZEROS.
+
+       01 WRK-SEMESTRE-1.
+           05 WRK-1-CHAVE.
+               10 WRK-1-ANO-SEMESTRE PIC X(06).
+           05 WRK-1-NOTA          PIC 99V9.
+           05 WRK-1-SITUACAO      PIC X(20).
+           05 WRK-1-MODO          PIC X(01).
+
+       01 WRK-SEMESTRE-2.
+           05 WRK-2-CHAVE.
+               10 WRK-2-ANO-SEMESTRE PIC X(06).
+           05 WRK-2-NOTA          PIC 99V9.
+           05 WRK-2-SITUACAO      PIC X(20).
+           05 WRK-2-MODO          PIC X(01).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-ABRIR-ARQUIVO
+           IF WRK-FILE-STATUS = '00'
+               PERFORM 0150-INICIALIZAR
+               PERFORM 0200-LOCALIZAR-SEMESTRES
+               PERFORM 0300-MONTAR-HISTORICO
+               CLOSE GRADE-FILE
+           END-IF
+           STOP RUN.
+
+       0100-ABRIR-ARQUIVO.
+           OPEN INPUT GRADE-FILE.
+           IF WRK-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                       WRK-FILE-STATUS
+           END-IF.
+
+       0150-INICIALIZAR.
+           DISPLAY 'HISTORICO ANUAL - COMBINA OS DOIS SEMESTRES DO '
+                   'MESMO ANO'.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA.
+           DISPLAY 'MATERIA: '.
+           ACCEPT WRK-MATERIA.
+           DISPLAY 'ANO (EX: 2026): '.
+           ACCEPT WRK-ANO.
+           STRING WRK-ANO DELIMITED BY SIZE
+                  '-1'  DELIMITED BY SIZE
+               INTO WRK-1-ANO-SEMESTRE
+           STRING WRK-ANO DELIMITED BY SIZE
+                  '-2'  DELIMITED BY SIZE
+               INTO WRK-2-ANO-SEMESTRE.
+
+       0200-LOCALIZAR-SEMESTRES.
+           MOVE WRK-MATRICULA      TO GR-MATRICULA
+           MOVE WRK-MATERIA        TO GR-MATERIA
+           MOVE WRK-1-ANO-SEMESTRE TO GR-ANO-SEMESTRE
+           READ GRADE-FILE KEY IS GR-CHAVE
+               INVALID KEY
+                   MOVE 'N' TO WRK-ENCONTRADO-1
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-ENCONTRADO-1
+                   MOVE GR-NOTA     TO WRK-1-NOTA
+                   MOVE GR-SITUACAO TO WRK-1-SITUACAO
+                   MOVE GR-MODO-AVALIACAO TO WRK-1-MODO
+           END-READ
+
+           MOVE WRK-MATRICULA      TO GR-MATRICULA
+           MOVE WRK-MATERIA        TO GR-MATERIA
+           MOVE WRK-2-ANO-SEMESTRE TO GR-ANO-SEMESTRE
+           READ GRADE-FILE KEY IS GR-CHAVE
+               INVALID KEY
+                   MOVE 'N' TO WRK-ENCONTRADO-2
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-ENCONTRADO-2
+                   MOVE GR-NOTA     TO WRK-2-NOTA
+                   MOVE GR-SITUACAO TO WRK-2-SITUACAO
+                   MOVE GR-MODO-AVALIACAO TO WRK-2-MODO
+           END-READ.
+
+       0300-MONTAR-HISTORICO.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'HISTORICO ANUAL - ' WRK-MATRICULA ' - ' WRK-MATERIA
+                   ' - ' WRK-ANO.
+           IF WRK-ENCONTRADO-1 = 'S'
+               DISPLAY '  1O SEMESTRE: NOTA ' WRK-1-NOTA
+                       ' - SITUACAO ' WRK-1-SITUACAO
+           ELSE
+               DISPLAY '  1O SEMESTRE: SEM REGISTRO EM GRADES.DAT'
+           END-IF
+           IF WRK-ENCONTRADO-2 = 'S'
+               DISPLAY '  2O SEMESTRE: NOTA ' WRK-2-NOTA
+                       ' - SITUACAO ' WRK-2-SITUACAO
+           ELSE
+               DISPLAY '  2O SEMESTRE: SEM REGISTRO EM GRADES.DAT'
+           END-IF
+
+           IF WRK-1-MODO = 'S' OR WRK-2-MODO = 'S'
+               DISPLAY '  DISCIPLINA AVALIADA POR '
+                       'SATISFATORIO/INSATISFATORIO - NAO HA MEDIA '
+                       'ANUAL NUMERICA A CALCULAR.'
+           ELSE
+               IF WRK-ENCONTRADO-1 = 'S' AND WRK-ENCONTRADO-2 = 'S'
+                   COMPUTE WRK-MEDIA-ANUAL ROUNDED =
+                       (WRK-1-NOTA * WRK-PESO-1
+                      + WRK-2-NOTA * WRK-PESO-2) / 10
+                   DISPLAY '  MEDIA ANUAL PONDERADA: ' WRK-MEDIA-ANUAL
+               ELSE
+                   DISPLAY '  HISTORICO INCOMPLETO - FALTA REGISTRO DE '
+                           'UM DOS SEMESTRES PARA CALCULAR A MEDIA '
+                           'ANUAL.'
+               END-IF
+           END-IF
+           DISPLAY '----------------------------------------'.
+
+       END PROGRAM PROG19.
