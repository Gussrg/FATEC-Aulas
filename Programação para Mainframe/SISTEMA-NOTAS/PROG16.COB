@@ -0,0 +1,175 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG16.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Aplica um ajuste de pontos (curva) a todas as notas
+      *          persistidas de uma materia/ano-semestre em GRADES.DAT,
+      *          recalculando a situacao com as mesmas faixas usadas
+      *          por PROG06/PROG10/PROG11, para que um exame mais dificil
+      *          do que o previsto nao exija corrigir aluno por aluno.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT LOG-FILE ASSIGN TO "MANUT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       FD  PARM-FILE.
+           COPY THRESHOLD.
+
+       FD  LOG-FILE.
+       01  LOG-REC.
+           05 LOG-DATA-HORA     PIC X(21).
+           05 LOG-TIPO          PIC X(10).
+           05 LOG-OPERADOR      PIC X(10).
+           05 LOG-MATRICULA     PIC X(10).
+           05 LOG-MATERIA       PIC X(15).
+           05 LOG-VALOR-ANTIGO  PIC 99V9.
+           05 LOG-VALOR-NOVO    PIC 99V9.
+           05 LOG-DETALHE       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FILE-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-PARM-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+       77 WRK-MATERIA        PIC X(15) VALUE SPACES.
+       77 WRK-ANO-SEMESTRE   PIC X(06) VALUE SPACES.
+       77 WRK-AJUSTE         PIC S9V9  VALUE ZEROS.
+       77 WRK-CONFIRMA       PIC X(01) VALUE SPACES.
+       77 WRK-QTD-LIDOS      PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-AJUSTADOS  PIC 9(05) VALUE ZEROS.
+       77 WRK-TH-APROV-NOTAS PIC 99V9 VALUE 07,0.
+       77 WRK-TH-RECUP-NOTAS PIC 99V9 VALUE 05,0.
+       77 WRK-LOG-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-DATA-HORA      PIC X(21) VALUE SPACES.
+       77 WRK-OPERADOR       PIC X(10) VALUE SPACES.
+       77 WRK-NOTA-ANTIGA    PIC 99V9  VALUE ZEROS.
+       77 WRK-NOTA-AJUSTADA  PIC S99V9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'DIGITE SEU ID DE OPERADOR: '.
+           ACCEPT WRK-OPERADOR.
+           PERFORM 0050-LER-PARAMETROS
+           PERFORM 0100-INICIALIZAR
+           IF WRK-FILE-STATUS = '00'
+               PERFORM 0150-LER-PROXIMO
+               PERFORM 0200-PROCESSAR UNTIL WRK-FIM-ARQUIVO = 'S'
+               PERFORM 0300-FINALIZAR
+           END-IF
+           STOP RUN.
+
+       0050-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-NOTAS TO WRK-TH-APROV-NOTAS
+                       MOVE TH-RECUP-NOTAS TO WRK-TH-RECUP-NOTAS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       0100-INICIALIZAR.
+           DISPLAY 'CURVA DE NOTAS - AJUSTE EM LOTE DE GRADES.DAT'.
+           DISPLAY 'MATERIA A AJUSTAR: '.
+           ACCEPT WRK-MATERIA.
+           DISPLAY 'ANO/SEMESTRE (EX: 2026-1): '.
+           ACCEPT WRK-ANO-SEMESTRE.
+           DISPLAY 'PONTOS A SOMAR (EX: 00,5 OU -00,5): '.
+           ACCEPT WRK-AJUSTE.
+           DISPLAY 'CONFIRMA AJUSTE DE ' WRK-AJUSTE ' PONTOS EM '
+                   WRK-MATERIA ' ' WRK-ANO-SEMESTRE '? S/N: '.
+           ACCEPT WRK-CONFIRMA.
+           IF WRK-CONFIRMA NOT = 'S' AND WRK-CONFIRMA NOT = 's'
+               DISPLAY 'OPERACAO CANCELADA.'
+               MOVE '99' TO WRK-FILE-STATUS
+           ELSE
+               OPEN I-O GRADE-FILE
+               IF WRK-FILE-STATUS NOT = '00'
+                   DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                           WRK-FILE-STATUS
+               END-IF
+           END-IF.
+
+       0150-LER-PROXIMO.
+           READ GRADE-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTD-LIDOS
+           IF GR-MATERIA = WRK-MATERIA
+              AND GR-ANO-SEMESTRE = WRK-ANO-SEMESTRE
+              AND GR-MODO-AVALIACAO NOT = 'S'
+               MOVE GR-NOTA TO WRK-NOTA-ANTIGA
+               COMPUTE WRK-NOTA-AJUSTADA = GR-NOTA + WRK-AJUSTE
+               IF WRK-NOTA-AJUSTADA > 10
+                   MOVE 10 TO GR-NOTA
+               ELSE
+                   IF WRK-NOTA-AJUSTADA < 0
+                       MOVE 0 TO GR-NOTA
+                   ELSE
+                       MOVE WRK-NOTA-AJUSTADA TO GR-NOTA
+                   END-IF
+               END-IF
+               EVALUATE TRUE
+                   WHEN GR-NOTA < WRK-TH-RECUP-NOTAS
+                       MOVE 'REPROVADO' TO GR-SITUACAO
+                   WHEN GR-NOTA < WRK-TH-APROV-NOTAS
+                       MOVE 'EM RECUPERACAO' TO GR-SITUACAO
+                   WHEN OTHER
+                       MOVE 'APROVADO' TO GR-SITUACAO
+               END-EVALUATE
+               REWRITE GRADE-REC
+               ADD 1 TO WRK-QTD-AJUSTADOS
+               MOVE 'CORRECAO' TO LOG-TIPO
+               MOVE 'CURVA APLICADA VIA PROG16' TO LOG-DETALHE
+               PERFORM 0900-GRAVAR-LOG
+           END-IF
+           PERFORM 0150-LER-PROXIMO.
+
+       0300-FINALIZAR.
+           CLOSE GRADE-FILE.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'PROG16 - AJUSTE DE CURVA CONCLUIDO'.
+           DISPLAY 'REGISTROS LIDOS....: ' WRK-QTD-LIDOS.
+           DISPLAY 'REGISTROS AJUSTADOS: ' WRK-QTD-AJUSTADOS.
+           DISPLAY '----------------------------------------'.
+
+       0900-GRAVAR-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND LOG-FILE
+           IF WRK-LOG-STATUS NOT = '00'
+               CLOSE LOG-FILE
+               OPEN OUTPUT LOG-FILE
+           END-IF
+           MOVE WRK-DATA-HORA    TO LOG-DATA-HORA
+           MOVE WRK-OPERADOR     TO LOG-OPERADOR
+           MOVE GR-MATRICULA     TO LOG-MATRICULA
+           MOVE GR-MATERIA       TO LOG-MATERIA
+           MOVE WRK-NOTA-ANTIGA  TO LOG-VALOR-ANTIGO
+           MOVE GR-NOTA          TO LOG-VALOR-NOVO
+           WRITE LOG-REC
+           CLOSE LOG-FILE.
+
+       END PROGRAM PROG16.
