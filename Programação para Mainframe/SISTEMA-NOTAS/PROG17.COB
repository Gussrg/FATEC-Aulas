@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG17.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Exporta o arquivo de notas (GRADES.DAT) para um
+      *          extrato delimitado (ROSTER.CSV) com uma linha por
+      *          aluno/disciplina, para a secretaria importar direto
+      *          na planilha de acompanhamento ao fim do dia.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "ROSTER.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       FD  CSV-FILE.
+       01  CSV-REC                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FILE-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-CSV-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+       77 WRK-QTD-EXPORTADOS PIC 9(05) VALUE ZEROS.
+       01 WRK-LINHA-CSV.
+           05 CSV-MATRICULA     PIC X(10).
+           05 FILLER            PIC X(01) VALUE ';'.
+           05 CSV-NOME          PIC X(30).
+           05 FILLER            PIC X(01) VALUE ';'.
+           05 CSV-MATERIA       PIC X(15).
+           05 FILLER            PIC X(01) VALUE ';'.
+           05 CSV-ANO-SEMESTRE  PIC X(06).
+           05 FILLER            PIC X(01) VALUE ';'.
+           05 CSV-TURMA         PIC X(05).
+           05 FILLER            PIC X(01) VALUE ';'.
+           05 CSV-NOTA          PIC Z9,9.
+           05 FILLER            PIC X(01) VALUE ';'.
+           05 CSV-SITUACAO      PIC X(20).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-ABRIR-ARQUIVOS
+           IF WRK-FILE-STATUS = '00' AND WRK-CSV-STATUS = '00'
+               PERFORM 0200-GRAVAR-CABECALHO-CSV
+               PERFORM 0300-LER-PROXIMO
+               PERFORM 0400-EXPORTAR-LINHA
+                   UNTIL WRK-FIM-ARQUIVO = 'S'
+               PERFORM 0500-FINALIZAR
+           END-IF
+           STOP RUN.
+
+       0100-ABRIR-ARQUIVOS.
+           OPEN INPUT GRADE-FILE.
+           IF WRK-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                       WRK-FILE-STATUS
+           ELSE
+               OPEN OUTPUT CSV-FILE
+               IF WRK-CSV-STATUS NOT = '00'
+                   DISPLAY 'NAO FOI POSSIVEL CRIAR O EXTRATO CSV: '
+                           WRK-CSV-STATUS
+               END-IF
+           END-IF.
+
+       0200-GRAVAR-CABECALHO-CSV.
+           MOVE SPACES TO CSV-REC
+           MOVE 'MATRICULA;NOME;MATERIA;ANO_SEMESTRE;TURMA;NOTA;'
+               TO CSV-REC(1:47)
+           MOVE 'SITUACAO' TO CSV-REC(48:8)
+           WRITE CSV-REC.
+
+       0300-LER-PROXIMO.
+           READ GRADE-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0400-EXPORTAR-LINHA.
+           MOVE GR-MATRICULA    TO CSV-MATRICULA
+           MOVE GR-NOME         TO CSV-NOME
+           MOVE GR-MATERIA      TO CSV-MATERIA
+           MOVE GR-ANO-SEMESTRE TO CSV-ANO-SEMESTRE
+           MOVE GR-TURMA        TO CSV-TURMA
+           MOVE GR-NOTA         TO CSV-NOTA
+           MOVE GR-SITUACAO     TO CSV-SITUACAO
+           MOVE WRK-LINHA-CSV   TO CSV-REC
+           WRITE CSV-REC
+           ADD 1 TO WRK-QTD-EXPORTADOS
+           PERFORM 0300-LER-PROXIMO.
+
+       0500-FINALIZAR.
+           CLOSE GRADE-FILE.
+           CLOSE CSV-FILE.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'PROG17 - EXPORTACAO DE ROSTER PARA CSV CONCLUIDA'.
+           DISPLAY 'REGISTROS EXPORTADOS: ' WRK-QTD-EXPORTADOS.
+           DISPLAY 'ARQUIVO GERADO......: ROSTER.CSV'.
+           DISPLAY '----------------------------------------'.
+
+       END PROGRAM PROG17.
