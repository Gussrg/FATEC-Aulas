@@ -0,0 +1,238 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG11.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Manutencao do arquivo de notas (GRADES.DAT) - permite
+      *          corrigir a nota de um registro ja gravado ou excluir
+      *          um registro, registrando cada alteracao em um log de
+      *          auditoria.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-CHAVE
+               ALTERNATE RECORD KEY IS GR-MATRICULA WITH DUPLICATES
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT LOG-FILE ASSIGN TO "MANUT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOG-STATUS.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       FD  PARM-FILE.
+           COPY THRESHOLD.
+
+       FD  LOG-FILE.
+       01  LOG-REC.
+           05 LOG-DATA-HORA     PIC X(21).
+           05 LOG-TIPO          PIC X(10).
+           05 LOG-OPERADOR      PIC X(10).
+           05 LOG-MATRICULA     PIC X(10).
+           05 LOG-MATERIA       PIC X(15).
+           05 LOG-VALOR-ANTIGO  PIC 99V9.
+           05 LOG-VALOR-NOVO    PIC 99V9.
+           05 LOG-DETALHE       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+           COPY STUDENTREC.
+       77 WRK-FILE-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-LOG-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-OPCAO         PIC X(01) VALUE SPACES.
+       77 WRK-CONFIRMA      PIC X(01) VALUE SPACES.
+       77 WRK-NOTA-ANTIGA   PIC 99V9  VALUE ZEROS.
+       77 WRK-DATA-HORA     PIC X(21) VALUE SPACES.
+       77 WRK-OPERADOR      PIC X(10) VALUE SPACES.
+       77 WRK-FIM-ALUNO     PIC X(01) VALUE SPACES.
+       77 WRK-ACHOU-ALUNO   PIC X(01) VALUE SPACES.
+       77 WRK-PARM-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-TH-APROV-NOTAS PIC 99V9 VALUE 07,0.
+       77 WRK-TH-RECUP-NOTAS PIC 99V9 VALUE 05,0.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'DIGITE SEU ID DE OPERADOR: '.
+           ACCEPT WRK-OPERADOR.
+           PERFORM 0050-LER-PARAMETROS
+           PERFORM 0100-ABRIR-ARQUIVO
+           IF WRK-FILE-STATUS = '00'
+               PERFORM 0200-MENU UNTIL WRK-OPCAO = '3'
+               CLOSE GRADE-FILE
+           END-IF
+           STOP RUN.
+
+       0050-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-NOTAS TO WRK-TH-APROV-NOTAS
+                       MOVE TH-RECUP-NOTAS TO WRK-TH-RECUP-NOTAS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       0100-ABRIR-ARQUIVO.
+           OPEN I-O GRADE-FILE.
+           IF WRK-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                       WRK-FILE-STATUS
+           END-IF.
+
+       0200-MENU.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'MANUTENCAO DO ARQUIVO DE NOTAS'.
+           DISPLAY '1 - CORRIGIR NOTA DE UM REGISTRO'.
+           DISPLAY '2 - EXCLUIR UM REGISTRO'.
+           DISPLAY '3 - SAIR'.
+           DISPLAY '4 - LISTAR NOTAS DE UM ALUNO (POR MATRICULA)'.
+           ACCEPT WRK-OPCAO.
+           EVALUATE WRK-OPCAO
+               WHEN '1'
+                   PERFORM 0300-CORRIGIR
+               WHEN '2'
+                   PERFORM 0400-EXCLUIR
+               WHEN '3'
+                   CONTINUE
+               WHEN '4'
+                   PERFORM 0500-LISTAR-POR-ALUNO
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA.'
+           END-EVALUATE.
+
+       0300-CORRIGIR.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA.
+           DISPLAY 'MATERIA: '.
+           ACCEPT WRK-MATERIA.
+           DISPLAY 'ANO/SEMESTRE (EX: 2026-1): '.
+           ACCEPT WRK-ANO-SEMESTRE.
+           MOVE WRK-MATRICULA    TO GR-MATRICULA.
+           MOVE WRK-MATERIA      TO GR-MATERIA.
+           MOVE WRK-ANO-SEMESTRE TO GR-ANO-SEMESTRE.
+           READ GRADE-FILE KEY IS GR-CHAVE
+               INVALID KEY
+                   DISPLAY 'REGISTRO NAO ENCONTRADO.'
+               NOT INVALID KEY
+                   DISPLAY 'NOME ATUAL....: ' GR-NOME
+                   DISPLAY 'NOTA ATUAL....: ' GR-NOTA
+                   DISPLAY 'SITUACAO ATUAL: ' GR-SITUACAO
+                   MOVE GR-NOTA TO WRK-NOTA-ANTIGA
+                   IF GR-MODO-AVALIACAO = 'S'
+                       DISPLAY 'NOVO RESULTADO (APROVADO/REPROVADO): '
+                       ACCEPT GR-SITUACAO
+                   ELSE
+                       DISPLAY 'NOVA NOTA: '
+                       ACCEPT GR-NOTA
+                       EVALUATE TRUE
+                           WHEN GR-NOTA < 0 OR GR-NOTA > 10
+                               MOVE 'NOTA INVALIDA' TO GR-SITUACAO
+                           WHEN GR-NOTA < WRK-TH-RECUP-NOTAS
+                               MOVE 'REPROVADO' TO GR-SITUACAO
+                           WHEN GR-NOTA < WRK-TH-APROV-NOTAS
+                               MOVE 'EM RECUPERACAO' TO GR-SITUACAO
+                           WHEN OTHER
+                               MOVE 'APROVADO' TO GR-SITUACAO
+                       END-EVALUATE
+                   END-IF
+                   REWRITE GRADE-REC
+                   MOVE 'CORRECAO' TO LOG-TIPO
+                   MOVE 'NOTA ' TO LOG-DETALHE
+                   MOVE WRK-NOTA-ANTIGA TO LOG-VALOR-ANTIGO
+                   MOVE GR-NOTA         TO LOG-VALOR-NOVO
+                   DISPLAY 'REGISTRO CORRIGIDO DE ' WRK-NOTA-ANTIGA
+                           ' PARA ' GR-NOTA '.'
+                   PERFORM 0900-GRAVAR-LOG
+           END-READ.
+
+       0400-EXCLUIR.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA.
+           DISPLAY 'MATERIA: '.
+           ACCEPT WRK-MATERIA.
+           DISPLAY 'ANO/SEMESTRE (EX: 2026-1): '.
+           ACCEPT WRK-ANO-SEMESTRE.
+           MOVE WRK-MATRICULA    TO GR-MATRICULA.
+           MOVE WRK-MATERIA      TO GR-MATERIA.
+           MOVE WRK-ANO-SEMESTRE TO GR-ANO-SEMESTRE.
+           READ GRADE-FILE KEY IS GR-CHAVE
+               INVALID KEY
+                   DISPLAY 'REGISTRO NAO ENCONTRADO.'
+               NOT INVALID KEY
+                   DISPLAY 'CONFIRMA EXCLUSAO DE ' GR-NOME
+                           ' EM ' GR-MATERIA '? S/N: '
+                   ACCEPT WRK-CONFIRMA
+                   MOVE GR-NOTA TO WRK-NOTA-ANTIGA
+                   IF WRK-CONFIRMA = 'S' OR WRK-CONFIRMA = 's'
+                       DELETE GRADE-FILE
+                           INVALID KEY
+                               DISPLAY 'FALHA AO EXCLUIR O REGISTRO.'
+                           NOT INVALID KEY
+                               MOVE 'EXCLUSAO' TO LOG-TIPO
+                               MOVE SPACES TO LOG-DETALHE
+                               MOVE WRK-NOTA-ANTIGA TO LOG-VALOR-ANTIGO
+                               MOVE ZEROS TO LOG-VALOR-NOVO
+                               DISPLAY 'REGISTRO EXCLUIDO.'
+                               PERFORM 0900-GRAVAR-LOG
+                       END-DELETE
+                   ELSE
+                       DISPLAY 'OPERACAO CANCELADA.'
+                   END-IF
+           END-READ.
+
+       0500-LISTAR-POR-ALUNO.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA.
+           MOVE WRK-MATRICULA TO GR-MATRICULA.
+           MOVE 'N' TO WRK-ACHOU-ALUNO.
+           MOVE SPACES TO WRK-FIM-ALUNO.
+           START GRADE-FILE KEY IS = GR-MATRICULA
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ALUNO
+           END-START.
+           PERFORM UNTIL WRK-FIM-ALUNO = 'S'
+               READ GRADE-FILE NEXT RECORD
+                   AT END
+                       MOVE 'S' TO WRK-FIM-ALUNO
+                   NOT AT END
+                       IF GR-MATRICULA NOT = WRK-MATRICULA
+                           MOVE 'S' TO WRK-FIM-ALUNO
+                       ELSE
+                           MOVE 'S' TO WRK-ACHOU-ALUNO
+                           DISPLAY GR-MATERIA ' - ' GR-ANO-SEMESTRE
+                                   ' - NOTA: ' GR-NOTA
+                                   ' - ' GR-SITUACAO
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WRK-ACHOU-ALUNO = 'N'
+               DISPLAY 'NENHUM REGISTRO ENCONTRADO PARA ESTA MATRICULA.'
+           END-IF.
+
+       0900-GRAVAR-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND LOG-FILE
+           IF WRK-LOG-STATUS NOT = '00'
+               CLOSE LOG-FILE
+               OPEN OUTPUT LOG-FILE
+           END-IF
+           MOVE WRK-DATA-HORA TO LOG-DATA-HORA
+           MOVE WRK-OPERADOR  TO LOG-OPERADOR
+           MOVE WRK-MATRICULA TO LOG-MATRICULA
+           MOVE WRK-MATERIA   TO LOG-MATERIA
+           WRITE LOG-REC
+           CLOSE LOG-FILE.
+
+       END PROGRAM PROG11.
