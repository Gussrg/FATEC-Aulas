@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG14.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Confere as disciplinas lancadas pelo aluno no PROG08
+      *          (NOTASLAN.DAT) contra a matricula oficial do periodo
+      *          (MATRICULA.DAT), apontando disciplina lancada sem
+      *          matricula e disciplina matriculada sem nota lancada,
+      *          antes do periodo ser considerado fechado.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENROLL-FILE ASSIGN TO "MATRICULA.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ENROLL-CHAVE
+               FILE STATUS IS WRK-ENROLL-STATUS.
+           SELECT GRADED-FILE ASSIGN TO "NOTASLAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRADED-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENROLL-FILE.
+           COPY ENROLLREC.
+
+       FD  GRADED-FILE.
+       01  GRADED-REC.
+           05 GRADED-TIPO           PIC X(10).
+           05 GRADED-DETALHE.
+               10 GRADED-MATRICULA     PIC X(10).
+               10 GRADED-MATERIA       PIC X(15).
+               10 GRADED-ANO-SEMESTRE  PIC X(06).
+               10 GRADED-SITUACAO      PIC X(20).
+       01  GRADED-RODAPE REDEFINES GRADED-REC.
+           05 FILLER                PIC X(10).
+           05 GROD-TOTAL            PIC 9(05).
+           05 GROD-QTD-APROVADO     PIC 9(05).
+           05 GROD-QTD-RECUP        PIC 9(05).
+           05 GROD-QTD-REPROVADO    PIC 9(05).
+           05 GROD-QTD-OUTROS       PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-ENROLL-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-GRADED-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-GRADED     PIC X(01) VALUE 'N'.
+       77 WRK-FIM-ENROLL     PIC X(01) VALUE 'N'.
+       77 WRK-QTD-LANCADAS   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-SEM-MATRICULA PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-SEM-NOTA   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-BLOCO      PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-DIVERGENCIAS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-ABRIR-ARQUIVOS
+           IF WRK-ENROLL-STATUS = '00' AND WRK-GRADED-STATUS = '00'
+               PERFORM 0200-LER-GRADED
+               PERFORM 0300-CONFERIR-LANCAMENTO
+                   UNTIL WRK-FIM-GRADED = 'S'
+               PERFORM 0400-VARRER-MATRICULA
+           END-IF
+           PERFORM 0500-FINALIZAR
+           STOP RUN.
+
+       0100-ABRIR-ARQUIVOS.
+           OPEN I-O ENROLL-FILE.
+           IF WRK-ENROLL-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO DE MATRICULA INDISPONIVEL: '
+                       WRK-ENROLL-STATUS
+           ELSE
+               OPEN INPUT GRADED-FILE
+               IF WRK-GRADED-STATUS NOT = '00'
+                   DISPLAY 'ARQUIVO DE LANCAMENTOS INDISPONIVEL: '
+                           WRK-GRADED-STATUS
+               END-IF
+           END-IF.
+
+       0200-LER-GRADED.
+           READ GRADED-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-GRADED
+           END-READ.
+
+       0300-CONFERIR-LANCAMENTO.
+           EVALUATE GRADED-TIPO
+               WHEN 'HEADER'
+                   MOVE ZEROS TO WRK-QTD-BLOCO
+               WHEN 'TRAILER'
+                   PERFORM 0320-CONFERIR-RODAPE
+               WHEN OTHER
+                   PERFORM 0310-CONFERIR-DETALHE
+           END-EVALUATE
+           PERFORM 0200-LER-GRADED.
+
+       0310-CONFERIR-DETALHE.
+           ADD 1 TO WRK-QTD-LANCADAS
+           ADD 1 TO WRK-QTD-BLOCO
+           MOVE GRADED-MATRICULA    TO ENROLL-MATRICULA
+           MOVE GRADED-MATERIA      TO ENROLL-MATERIA
+           MOVE GRADED-ANO-SEMESTRE TO ENROLL-ANO-SEMESTRE
+           READ ENROLL-FILE KEY IS ENROLL-CHAVE
+               INVALID KEY
+                   ADD 1 TO WRK-QTD-SEM-MATRICULA
+                   DISPLAY 'DISCIPLINA LANCADA SEM MATRICULA: '
+                           GRADED-MATRICULA ' ' GRADED-MATERIA
+                           ' ' GRADED-ANO-SEMESTRE
+               NOT INVALID KEY
+                   MOVE 'S' TO ENROLL-GRADED
+                   REWRITE ENROLL-REC
+           END-READ.
+
+       0320-CONFERIR-RODAPE.
+           IF GROD-TOTAL NOT = WRK-QTD-BLOCO
+               ADD 1 TO WRK-QTD-DIVERGENCIAS
+               DISPLAY 'AVISO: RODAPE DO LOTE INFORMA ' GROD-TOTAL
+                       ' REGISTROS, MAS FORAM LIDOS ' WRK-QTD-BLOCO
+                       ' - ARQUIVO PODE ESTAR TRUNCADO.'
+           END-IF.
+
+       0400-VARRER-MATRICULA.
+           MOVE LOW-VALUES TO ENROLL-CHAVE
+           START ENROLL-FILE KEY IS NOT LESS THAN ENROLL-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WRK-FIM-ENROLL
+           END-START
+           PERFORM 0450-LER-MATRICULA UNTIL WRK-FIM-ENROLL = 'S'.
+
+       0450-LER-MATRICULA.
+           READ ENROLL-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ENROLL
+               NOT AT END
+                   IF ENROLL-GRADED NOT = 'S'
+                       ADD 1 TO WRK-QTD-SEM-NOTA
+                       DISPLAY 'MATRICULADO SEM NOTA LANCADA: '
+                               ENROLL-MATRICULA ' ' ENROLL-MATERIA
+                               ' ' ENROLL-ANO-SEMESTRE
+                   END-IF
+           END-READ.
+
+       0500-FINALIZAR.
+           CLOSE ENROLL-FILE.
+           CLOSE GRADED-FILE.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'PROG14 - CONFERENCIA DE MATRICULA CONCLUIDA'.
+           DISPLAY 'LANCAMENTOS LIDOS.........: ' WRK-QTD-LANCADAS.
+           DISPLAY 'LANCADOS SEM MATRICULA....: ' WRK-QTD-SEM-MATRICULA.
+           DISPLAY 'MATRICULADOS SEM NOTA.....: ' WRK-QTD-SEM-NOTA.
+           DISPLAY 'LOTES COM RODAPE DIVERGENTE: ' WRK-QTD-DIVERGENCIAS.
+           DISPLAY '----------------------------------------'.
+
+       END PROGRAM PROG14.
