@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG15.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Variante em lote do PROG08 - le matricula/ano-semestre/
+      *          disciplina/notas/frequencia de um arquivo de transacoes
+      *          e calcula media e situacao de cada disciplina sem
+      *          depender de um operador digitando no console, gravando
+      *          o lancamento no mesmo log que o PROG08 usa
+      *          (NOTASLAN.DAT) para que o PROG14 confira do mesmo jeito.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACAO-FILE ASSIGN TO "DISCTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-TRANS-STATUS.
+           SELECT GRADED-LOG-FILE ASSIGN TO "NOTASLAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACAO-FILE.
+       01  TRANSACAO-REC.
+           05 TRANS-MATRICULA     PIC X(10).
+           05 TRANS-ANO-SEMESTRE  PIC X(06).
+           05 TRANS-DISCIPLINA    PIC X(40).
+           05 TRANS-NOTA-P1       PIC 99V9.
+           05 TRANS-NOTA-P2       PIC 99V9.
+           05 TRANS-NOTA-ATIV     PIC 99V9.
+           05 TRANS-FREQUENCIA    PIC 999V9.
+
+       FD  GRADED-LOG-FILE.
+       01  GRLOG-REC.
+           05 GRLOG-TIPO           PIC X(10).
+           05 GRLOG-DETALHE.
+               10 GRLOG-MATRICULA     PIC X(10).
+               10 GRLOG-MATERIA       PIC X(15).
+               10 GRLOG-ANO-SEMESTRE  PIC X(06).
+               10 GRLOG-SITUACAO      PIC X(20).
+       01  GRLOG-CABECALHO REDEFINES GRLOG-REC.
+           05 FILLER               PIC X(10).
+           05 GCAB-DATA-HORA       PIC X(21).
+           05 GCAB-PROGRAMA        PIC X(08).
+       01  GRLOG-RODAPE REDEFINES GRLOG-REC.
+           05 FILLER               PIC X(10).
+           05 GROD-TOTAL           PIC 9(05).
+           05 GROD-QTD-APROVADO    PIC 9(05).
+           05 GROD-QTD-RECUP       PIC 9(05).
+           05 GROD-QTD-REPROVADO   PIC 9(05).
+           05 GROD-QTD-OUTROS      PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-TRANS-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-GRLOG-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO   PIC X(01) VALUE 'N'.
+       77 WRK-QTD-LIDOS     PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-GRAVADOS  PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-APROVADO  PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-RECUP     PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REPROVADO PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-OUTROS    PIC 9(05) VALUE ZEROS.
+       77 WRK-DATA-HORA     PIC X(21) VALUE SPACES.
+       77 WRK-MEDIA-DISC    PIC 99V9  VALUE ZEROS.
+       77 WRK-SITUACAO-DISC PIC X(20) VALUE SPACES.
+       77 WRK-FREQ-MINIMA   PIC 999V9 VALUE 075,0.
+       01 WRK-PESOS.
+           05 WRK-PESO-P1   PIC 9V9 VALUE 3,3.
+           05 WRK-PESO-P2   PIC 9V9 VALUE 3,3.
+           05 WRK-PESO-ATIV PIC 9V9 VALUE 3,4.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-ABRIR-ARQUIVOS
+           IF WRK-FIM-ARQUIVO NOT = 'S'
+               PERFORM 0200-LER-TRANSACAO
+               PERFORM 0300-PROCESSAR-TRANSACAO
+                   UNTIL WRK-FIM-ARQUIVO = 'S'
+           END-IF
+           PERFORM 0400-FINALIZAR
+           STOP RUN.
+
+       0100-ABRIR-ARQUIVOS.
+           OPEN INPUT TRANSACAO-FILE.
+           IF WRK-TRANS-STATUS NOT = '00'
+               DISPLAY 'ARQUIVO DE TRANSACOES INDISPONIVEL: '
+                   WRK-TRANS-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+           ELSE
+               OPEN EXTEND GRADED-LOG-FILE
+               IF WRK-GRLOG-STATUS NOT = '00'
+                   CLOSE GRADED-LOG-FILE
+                   OPEN OUTPUT GRADED-LOG-FILE
+               END-IF
+               PERFORM 0150-GRAVAR-CABECALHO-LOG
+           END-IF.
+
+       0150-GRAVAR-CABECALHO-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           MOVE SPACES          TO GRLOG-REC
+           MOVE 'HEADER'        TO GRLOG-TIPO
+           MOVE WRK-DATA-HORA   TO GCAB-DATA-HORA
+           MOVE 'PROG15'        TO GCAB-PROGRAMA
+           WRITE GRLOG-REC
+           MOVE SPACES TO GRLOG-REC.
+
+       0200-LER-TRANSACAO.
+           READ TRANSACAO-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0300-PROCESSAR-TRANSACAO.
+           ADD 1 TO WRK-QTD-LIDOS
+
+           COMPUTE WRK-MEDIA-DISC ROUNDED =
+               (TRANS-NOTA-P1   * WRK-PESO-P1
+              + TRANS-NOTA-P2   * WRK-PESO-P2
+              + TRANS-NOTA-ATIV * WRK-PESO-ATIV) / 10
+
+           EVALUATE WRK-MEDIA-DISC
+               WHEN 0 THRU 3,9
+                   MOVE 'REPROVADO' TO WRK-SITUACAO-DISC
+               WHEN 4,0 THRU 6,9
+                   MOVE 'RECUPERACAO' TO WRK-SITUACAO-DISC
+               WHEN 7,0 THRU 10
+                   MOVE 'APROVADO' TO WRK-SITUACAO-DISC
+               WHEN OTHER
+                   MOVE 'NOTA INVALIDA' TO WRK-SITUACAO-DISC
+           END-EVALUATE
+
+           IF TRANS-FREQUENCIA < WRK-FREQ-MINIMA
+               MOVE 'REPROVADO POR FALTA' TO WRK-SITUACAO-DISC
+           END-IF
+
+           DISPLAY TRANS-MATRICULA ' ' TRANS-DISCIPLINA ' - MEDIA: '
+                   WRK-MEDIA-DISC ' - SITUACAO: ' WRK-SITUACAO-DISC
+
+           MOVE 'DETALHE'          TO GRLOG-TIPO
+           MOVE TRANS-MATRICULA    TO GRLOG-MATRICULA
+           MOVE TRANS-DISCIPLINA   TO GRLOG-MATERIA
+           MOVE TRANS-ANO-SEMESTRE TO GRLOG-ANO-SEMESTRE
+           MOVE WRK-SITUACAO-DISC  TO GRLOG-SITUACAO
+           WRITE GRLOG-REC
+           ADD 1 TO WRK-QTD-GRAVADOS
+           EVALUATE WRK-SITUACAO-DISC
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-QTD-APROVADO
+               WHEN 'RECUPERACAO'
+                   ADD 1 TO WRK-QTD-RECUP
+               WHEN 'REPROVADO'
+               WHEN 'REPROVADO POR FALTA'
+                   ADD 1 TO WRK-QTD-REPROVADO
+               WHEN OTHER
+                   ADD 1 TO WRK-QTD-OUTROS
+           END-EVALUATE
+
+           PERFORM 0200-LER-TRANSACAO.
+
+       0400-FINALIZAR.
+           IF WRK-TRANS-STATUS = '00'
+               PERFORM 0410-GRAVAR-RODAPE-LOG
+           END-IF
+           CLOSE TRANSACAO-FILE.
+           CLOSE GRADED-LOG-FILE.
+           DISPLAY 'PROG15 - CARGA EM LOTE DE DISCIPLINAS CONCLUIDA'.
+           DISPLAY 'TRANSACOES LIDAS...: ' WRK-QTD-LIDOS.
+           DISPLAY 'REGISTROS GRAVADOS.: ' WRK-QTD-GRAVADOS.
+
+       0410-GRAVAR-RODAPE-LOG.
+           MOVE SPACES            TO GRLOG-REC
+           MOVE 'TRAILER'         TO GRLOG-TIPO
+           MOVE WRK-QTD-GRAVADOS  TO GROD-TOTAL
+           MOVE WRK-QTD-APROVADO  TO GROD-QTD-APROVADO
+           MOVE WRK-QTD-RECUP     TO GROD-QTD-RECUP
+           MOVE WRK-QTD-REPROVADO TO GROD-QTD-REPROVADO
+           MOVE WRK-QTD-OUTROS    TO GROD-QTD-OUTROS
+           WRITE GRLOG-REC.
+
+       END PROGRAM PROG15.
