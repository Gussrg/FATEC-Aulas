@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG13.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Arquivamento de fim de periodo - move os registros de
+      *          um ano/semestre encerrado do arquivo ativo de notas
+      *          (GRADES.DAT) para um arquivo historico (GRADES.HIST),
+      *          para que o arquivo ativo usado nos relatorios diarios
+      *          nao acumule periodos ja fechados.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT HIST-FILE ASSIGN TO "GRADES.HIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-HIST-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       FD  HIST-FILE.
+       01  HIST-REC.
+           05 HIST-TIPO          PIC X(10).
+           05 HIST-DETALHE.
+               10 HIST-MATRICULA     PIC X(10).
+               10 HIST-MATERIA       PIC X(15).
+               10 HIST-ANO-SEMESTRE  PIC X(06).
+               10 HIST-NOME          PIC X(30).
+               10 HIST-TURMA         PIC X(05).
+               10 HIST-NOTA          PIC 99V9.
+               10 HIST-SITUACAO      PIC X(20).
+       01  HIST-CABECALHO REDEFINES HIST-REC.
+           05 FILLER              PIC X(10).
+           05 HCAB-DATA-HORA      PIC X(21).
+           05 HCAB-PROGRAMA       PIC X(08).
+       01  HIST-RODAPE REDEFINES HIST-REC.
+           05 FILLER              PIC X(10).
+           05 HROD-TOTAL          PIC 9(05).
+           05 HROD-QTD-APROVADO   PIC 9(05).
+           05 HROD-QTD-RECUP      PIC 9(05).
+           05 HROD-QTD-REPROVADO  PIC 9(05).
+           05 HROD-QTD-OUTROS     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FILE-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-HIST-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO  PIC X(01) VALUE 'N'.
+       77 WRK-ANO-SEMESTRE PIC X(06) VALUE SPACES.
+       77 WRK-CONFIRMA     PIC X(01) VALUE SPACES.
+       77 WRK-QTD-LIDOS    PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-ARQUIVADOS PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-APROVADO  PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-RECUP     PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REPROVADO PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-OUTROS    PIC 9(05) VALUE ZEROS.
+       77 WRK-DATA-HORA     PIC X(21) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           IF WRK-FILE-STATUS = '00'
+               PERFORM 0200-PROCESSAR UNTIL WRK-FIM-ARQUIVO = 'S'
+               PERFORM 0300-FINALIZAR
+           END-IF
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           DISPLAY 'ARQUIVAMENTO DE FIM DE PERIODO - GRADES.DAT'.
+           DISPLAY 'DIGITE O ANO/SEMESTRE A ARQUIVAR (EX: 2026-1): '.
+           ACCEPT WRK-ANO-SEMESTRE.
+           DISPLAY 'CONFIRMA O ARQUIVAMENTO DO PERIODO '
+                   WRK-ANO-SEMESTRE '? S/N: '.
+           ACCEPT WRK-CONFIRMA.
+           IF WRK-CONFIRMA NOT = 'S' AND WRK-CONFIRMA NOT = 's'
+               DISPLAY 'OPERACAO CANCELADA.'
+               MOVE '99' TO WRK-FILE-STATUS
+           ELSE
+               OPEN I-O GRADE-FILE
+               IF WRK-FILE-STATUS NOT = '00'
+                   DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                           WRK-FILE-STATUS
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   OPEN EXTEND HIST-FILE
+                   IF WRK-HIST-STATUS NOT = '00'
+                       CLOSE HIST-FILE
+                       OPEN OUTPUT HIST-FILE
+                   END-IF
+                   PERFORM 0160-GRAVAR-CABECALHO
+                   PERFORM 0150-LER-PROXIMO
+               END-IF
+           END-IF.
+
+       0160-GRAVAR-CABECALHO.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           MOVE 'HEADER'       TO HIST-TIPO
+           MOVE WRK-DATA-HORA  TO HCAB-DATA-HORA
+           MOVE 'PROG13'       TO HCAB-PROGRAMA
+           WRITE HIST-REC
+           MOVE SPACES TO HIST-REC.
+
+       0150-LER-PROXIMO.
+           READ GRADE-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTD-LIDOS
+           IF GR-ANO-SEMESTRE = WRK-ANO-SEMESTRE
+               MOVE 'DETALHE'       TO HIST-TIPO
+               MOVE GR-MATRICULA    TO HIST-MATRICULA
+               MOVE GR-MATERIA      TO HIST-MATERIA
+               MOVE GR-ANO-SEMESTRE TO HIST-ANO-SEMESTRE
+               MOVE GR-NOME         TO HIST-NOME
+               MOVE GR-TURMA        TO HIST-TURMA
+               MOVE GR-NOTA         TO HIST-NOTA
+               MOVE GR-SITUACAO     TO HIST-SITUACAO
+               WRITE HIST-REC
+               DELETE GRADE-FILE
+               ADD 1 TO WRK-QTD-ARQUIVADOS
+               EVALUATE GR-SITUACAO
+                   WHEN 'APROVADO'
+                       ADD 1 TO WRK-QTD-APROVADO
+                   WHEN 'EM RECUPERACAO'
+                       ADD 1 TO WRK-QTD-RECUP
+                   WHEN 'REPROVADO'
+                       ADD 1 TO WRK-QTD-REPROVADO
+                   WHEN OTHER
+                       ADD 1 TO WRK-QTD-OUTROS
+               END-EVALUATE
+           END-IF
+           PERFORM 0150-LER-PROXIMO.
+
+       0300-FINALIZAR.
+           PERFORM 0310-GRAVAR-RODAPE
+           CLOSE GRADE-FILE.
+           CLOSE HIST-FILE.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'PROG13 - ARQUIVAMENTO CONCLUIDO'.
+           DISPLAY 'REGISTROS LIDOS.....: ' WRK-QTD-LIDOS.
+           DISPLAY 'REGISTROS ARQUIVADOS: ' WRK-QTD-ARQUIVADOS.
+           DISPLAY '----------------------------------------'.
+
+       0310-GRAVAR-RODAPE.
+           MOVE SPACES             TO HIST-REC
+           MOVE 'TRAILER'          TO HIST-TIPO
+           MOVE WRK-QTD-ARQUIVADOS TO HROD-TOTAL
+           MOVE WRK-QTD-APROVADO   TO HROD-QTD-APROVADO
+           MOVE WRK-QTD-RECUP      TO HROD-QTD-RECUP
+           MOVE WRK-QTD-REPROVADO  TO HROD-QTD-REPROVADO
+           MOVE WRK-QTD-OUTROS     TO HROD-QTD-OUTROS
+           WRITE HIST-REC.
+
+       END PROGRAM PROG13.
