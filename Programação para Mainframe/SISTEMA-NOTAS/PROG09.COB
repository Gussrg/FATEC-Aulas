@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG09.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de turma - contagem de alunos por situacao,
+      *          lido do arquivo de notas gravado pelo PROG06.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WRK-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+       WORKING-STORAGE SECTION.
+       77 WRK-FILE-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO    PIC X(01) VALUE 'N'.
+       77 WRK-QTD-APROVADO   PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-RECUP      PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REPROVADO  PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-INC        PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-OUTROS     PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-TOTAL      PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR UNTIL WRK-FIM-ARQUIVO = 'S'
+           PERFORM 0300-FINALIZAR
+           STOP RUN.
+
+       0100-INICIALIZAR.
+           OPEN INPUT GRADE-FILE.
+           IF WRK-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                       WRK-FILE-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               PERFORM 0150-LER-PROXIMO
+           END-IF.
+
+       0150-LER-PROXIMO.
+           READ GRADE-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       0200-PROCESSAR.
+           ADD 1 TO WRK-QTD-TOTAL
+           EVALUATE GR-SITUACAO
+               WHEN 'APROVADO'
+                   ADD 1 TO WRK-QTD-APROVADO
+               WHEN 'EM RECUPERACAO'
+                   ADD 1 TO WRK-QTD-RECUP
+               WHEN 'REPROVADO'
+                   ADD 1 TO WRK-QTD-REPROVADO
+               WHEN 'INC'
+                   ADD 1 TO WRK-QTD-INC
+               WHEN OTHER
+                   ADD 1 TO WRK-QTD-OUTROS
+           END-EVALUATE
+           PERFORM 0150-LER-PROXIMO.
+
+       0300-FINALIZAR.
+           CLOSE GRADE-FILE.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'RELATORIO DE TURMA - RESUMO POR SITUACAO'.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'APROVADO........: ' WRK-QTD-APROVADO.
+           DISPLAY 'EM RECUPERACAO..: ' WRK-QTD-RECUP.
+           DISPLAY 'REPROVADO.......: ' WRK-QTD-REPROVADO.
+           DISPLAY 'INC (PENDENTE)..: ' WRK-QTD-INC.
+           IF WRK-QTD-OUTROS > 0
+               DISPLAY 'OUTROS/INVALIDOS: ' WRK-QTD-OUTROS
+           END-IF.
+           DISPLAY 'TOTAL DE ALUNOS.: ' WRK-QTD-TOTAL.
+           DISPLAY '----------------------------------------'.
+
+       END PROGRAM PROG09.
