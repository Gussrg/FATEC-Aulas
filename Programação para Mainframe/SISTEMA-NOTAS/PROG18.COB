@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG18.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Processa a prova final de um aluno cuja situacao em
+      *          GRADES.DAT esta EM RECUPERACAO, recalculando a media
+      *          final (media anterior + prova final, dividido por 2)
+      *          e gravando o resultado definitivo APROVADO/REPROVADO,
+      *          para que a recuperacao deixe de ser um status sem
+      *          saida no sistema.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-CHAVE
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT LOG-FILE ASSIGN TO "MANUT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       FD  PARM-FILE.
+           COPY THRESHOLD.
+
+       FD  LOG-FILE.
+       01  LOG-REC.
+           05 LOG-DATA-HORA     PIC X(21).
+           05 LOG-TIPO          PIC X(10).
+           05 LOG-OPERADOR      PIC X(10).
+           05 LOG-MATRICULA     PIC X(10).
+           05 LOG-MATERIA       PIC X(15).
+           05 LOG-VALOR-ANTIGO  PIC 99V9.
+           05 LOG-VALOR-NOVO    PIC 99V9.
+           05 LOG-DETALHE       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-FILE-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-PARM-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-TH-APROV-NOTAS PIC 99V9 VALUE 07,0.
+       77 WRK-TH-RECUP-NOTAS PIC 99V9 VALUE 05,0.
+       77 WRK-MATRICULA      PIC X(10) VALUE SPACES.
+       77 WRK-MATERIA        PIC X(15) VALUE SPACES.
+       77 WRK-ANO-SEMESTRE   PIC X(06) VALUE SPACES.
+       77 WRK-NOTA-FINAL     PIC 99V9  VALUE ZEROS.
+       77 WRK-MEDIA-FINAL    PIC 99V9  VALUE ZEROS.
+       77 WRK-REGISTRO-OK    PIC X(01) VALUE 'N'.
+       77 WRK-LOG-STATUS     PIC X(02) VALUE SPACES.
+       77 WRK-DATA-HORA      PIC X(21) VALUE SPACES.
+       77 WRK-OPERADOR       PIC X(10) VALUE SPACES.
+       77 WRK-NOTA-ANTIGA    PIC 99V9  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           DISPLAY 'DIGITE SEU ID DE OPERADOR: '.
+           ACCEPT WRK-OPERADOR.
+           PERFORM 0050-LER-PARAMETROS
+           PERFORM 0100-ABRIR-ARQUIVO
+           IF WRK-FILE-STATUS = '00'
+               PERFORM 0150-LOCALIZAR-ALUNO
+               IF WRK-REGISTRO-OK = 'S'
+                   PERFORM 0200-PROCESSAR-RECUPERACAO
+               END-IF
+               CLOSE GRADE-FILE
+           END-IF
+           STOP RUN.
+
+       0050-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-NOTAS TO WRK-TH-APROV-NOTAS
+                       MOVE TH-RECUP-NOTAS TO WRK-TH-RECUP-NOTAS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       0100-ABRIR-ARQUIVO.
+           OPEN I-O GRADE-FILE.
+           IF WRK-FILE-STATUS NOT = '00'
+               DISPLAY 'NAO FOI POSSIVEL ABRIR O ARQUIVO DE NOTAS: '
+                       WRK-FILE-STATUS
+           END-IF.
+
+       0150-LOCALIZAR-ALUNO.
+           MOVE 'N' TO WRK-REGISTRO-OK.
+           DISPLAY 'RECUPERACAO - PROVA FINAL'.
+           DISPLAY 'MATRICULA DO ALUNO: '.
+           ACCEPT WRK-MATRICULA.
+           DISPLAY 'MATERIA: '.
+           ACCEPT WRK-MATERIA.
+           DISPLAY 'ANO/SEMESTRE (EX: 2026-1): '.
+           ACCEPT WRK-ANO-SEMESTRE.
+           MOVE WRK-MATRICULA    TO GR-MATRICULA
+           MOVE WRK-MATERIA      TO GR-MATERIA
+           MOVE WRK-ANO-SEMESTRE TO GR-ANO-SEMESTRE
+           READ GRADE-FILE KEY IS GR-CHAVE
+               INVALID KEY
+                   DISPLAY 'NAO EXISTE NOTA CADASTRADA PARA ESTA '
+                           'MATRICULA/MATERIA/PERIODO.'
+               NOT INVALID KEY
+                   IF GR-MODO-AVALIACAO = 'S'
+                       DISPLAY 'DISCIPLINA AVALIADA POR '
+                               'SATISFATORIO/INSATISFATORIO - NAO HA '
+                               'PROVA FINAL NUMERICA A PROCESSAR.'
+                   ELSE
+                       IF GR-SITUACAO = 'EM RECUPERACAO'
+                           MOVE 'S' TO WRK-REGISTRO-OK
+                       ELSE
+                           DISPLAY 'ESTE ALUNO NAO ESTA EM RECUPERACAO '
+                                   'NESTA MATERIA/PERIODO - SITUACAO '
+                                   'ATUAL: ' GR-SITUACAO
+                       END-IF
+                   END-IF
+           END-READ.
+
+       0200-PROCESSAR-RECUPERACAO.
+           DISPLAY 'MEDIA ANTERIOR: ' GR-NOTA.
+           MOVE GR-NOTA TO WRK-NOTA-ANTIGA.
+           DISPLAY 'INFORME A NOTA DA PROVA FINAL: '.
+           ACCEPT WRK-NOTA-FINAL.
+           COMPUTE WRK-MEDIA-FINAL ROUNDED =
+               (GR-NOTA + WRK-NOTA-FINAL) / 2
+           MOVE WRK-MEDIA-FINAL TO GR-NOTA
+           IF GR-NOTA >= WRK-TH-APROV-NOTAS
+               MOVE 'APROVADO' TO GR-SITUACAO
+           ELSE
+               MOVE 'REPROVADO' TO GR-SITUACAO
+           END-IF
+           REWRITE GRADE-REC
+           MOVE 'CORRECAO' TO LOG-TIPO
+           MOVE 'PROVA FINAL DE RECUPERACAO VIA PROG18' TO LOG-DETALHE
+           PERFORM 0900-GRAVAR-LOG
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'PROG18 - PROVA FINAL PROCESSADA'.
+           DISPLAY 'MEDIA FINAL...: ' GR-NOTA.
+           DISPLAY 'SITUACAO FINAL: ' GR-SITUACAO.
+           DISPLAY '----------------------------------------'.
+
+       0900-GRAVAR-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND LOG-FILE
+           IF WRK-LOG-STATUS NOT = '00'
+               CLOSE LOG-FILE
+               OPEN OUTPUT LOG-FILE
+           END-IF
+           MOVE WRK-DATA-HORA    TO LOG-DATA-HORA
+           MOVE WRK-OPERADOR     TO LOG-OPERADOR
+           MOVE WRK-MATRICULA    TO LOG-MATRICULA
+           MOVE WRK-MATERIA      TO LOG-MATERIA
+           MOVE WRK-NOTA-ANTIGA  TO LOG-VALOR-ANTIGO
+           MOVE GR-NOTA          TO LOG-VALOR-NOVO
+           WRITE LOG-REC
+           CLOSE LOG-FILE.
+
+       END PROGRAM PROG18.
