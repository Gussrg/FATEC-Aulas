@@ -0,0 +1,39 @@
+//GRADEJOB JOB (ACCT),'NOTAS DIARIAS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB: GRADEJOB                                                 *
+//* Cadeia de lote noturna do sistema de notas:                   *
+//*   STEP010 - PROG10  carrega as transacoes do dia em GRADES.DAT*
+//*   STEP020 - PROG09  emite o relatorio de resumo da turma      *
+//*   STEP030 - PROG13  arquiva o periodo encerrado para GRADES.HIST*
+//* OBS: PROG10/PROG09/PROG13 abrem TRANSACOES.DAT/GRADES.DAT/    *
+//*      GRADES.HIST por nome fixo (SELECT ... ASSIGN TO literal),*
+//*      como todo programa deste sistema - nao ha alocacao       *
+//*      dinamica por DDNAME. As DD abaixo documentam a origem/   *
+//*      geracao GDG de cada dataset para o operador; o step so   *
+//*      roda corretamente se esses nomes fixos estiverem         *
+//*      presentes no diretorio de trabalho do job.                *
+//*      Cada programa MOVE 4 TO RETURN-CODE quando nao consegue   *
+//*      abrir seu arquivo principal, para que os COND= abaixo     *
+//*      efetivamente pulem os steps seguintes.                    *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PROG10
+//STEPLIB  DD DSN=APP.SISNOTAS.LOADLIB,DISP=SHR
+//TRANSACOES DD DSN=APP.SISNOTAS.TRANSACOES(+1),DISP=(OLD,KEEP)
+//GRADES   DD DSN=APP.SISNOTAS.GRADES,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROG09,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=APP.SISNOTAS.LOADLIB,DISP=SHR
+//GRADES   DD DSN=APP.SISNOTAS.GRADES,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PROG13,COND=(4,LT,STEP020)
+//STEPLIB  DD DSN=APP.SISNOTAS.LOADLIB,DISP=SHR
+//GRADES   DD DSN=APP.SISNOTAS.GRADES,DISP=SHR
+//HIST     DD DSN=APP.SISNOTAS.GRADES.HIST,DISP=(MOD,CATLG,CATLG)
+//SYSIN    DD *
+2025-2
+S
+/*
+//SYSOUT   DD SYSOUT=*
