@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Front-end dispatcher that lists the system's
+      *          standalone programs by function and CALLs the one the
+      *          operator chooses, so new operators don't need a
+      *          cheat sheet of PROGRAM-IDs.
+      * Tectonics: cobc
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL.
+           PERFORM 0100-EXIBIR-MENU UNTIL WRK-OPCAO = 99.
+           DISPLAY "FIM DO PROGRAMA!".
+           GOBACK.
+
+       0100-EXIBIR-MENU.
+           DISPLAY "=============================================".
+           DISPLAY " SISTEMA DE NOTAS - MENU PRINCIPAL".
+           DISPLAY "=============================================".
+           DISPLAY " 1. MATRICULA E LANCAMENTO DE NOTA (PROG04)".
+           DISPLAY " 2. LANCAMENTO DE NOTA COM CONFIRMACAO (PROG06)".
+           DISPLAY " 3. CADASTRO DE DISCIPLINAS DA TURMA (PROG07)".
+           DISPLAY " 4. LANCAMENTO DE NOTAS POR DISCIPLINA (PROG08)".
+           DISPLAY " 5. MEDIA DE DUAS NOTAS - IF/ELSE (PROGCOB08)".
+           DISPLAY " 6. CALCULADORA DE AREA (SEGUNDOPROGRAMA)".
+           DISPLAY " 7. CADASTRO SIMPLES DE ALUNO (TERCEIROPROGRAMA)".
+           DISPLAY " 8. MEDIA DE DUAS NOTAS - IF/ELSE (PROGCOB07)".
+           DISPLAY "99. ENCERRAR".
+           DISPLAY "DIGITE A OPCAO DESEJADA: ".
+           ACCEPT WRK-OPCAO.
+           PERFORM 0200-DESPACHAR.
+
+       0200-DESPACHAR.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL "PROG04"
+               WHEN 2
+                   CALL "PROG06"
+               WHEN 3
+                   CALL "PROG07"
+               WHEN 4
+                   CALL "PROG08"
+               WHEN 5
+                   CALL "PROGCOB08"
+               WHEN 6
+                   CALL "SegundoPrograma"
+               WHEN 7
+                   CALL "TerceiroPrograma"
+               WHEN 8
+                   CALL "PROGCOB07"
+               WHEN 99
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA."
+           END-EVALUATE.
+
+       END PROGRAM MENU.
