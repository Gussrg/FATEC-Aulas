@@ -10,61 +10,482 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE ASSIGN TO "GRADES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GR-CHAVE
+               ALTERNATE RECORD KEY IS GR-MATRICULA WITH DUPLICATES
+               FILE STATUS IS WRK-FILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
+           SELECT LOG-FILE ASSIGN TO "MANUT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  GRADE-FILE.
+           COPY GRADEREC.
+
+       FD  PARM-FILE.
+           COPY THRESHOLD.
+
+       FD  LOG-FILE.
+       01  LOG-REC.
+           05 LOG-DATA-HORA     PIC X(21).
+           05 LOG-TIPO          PIC X(10).
+           05 LOG-OPERADOR      PIC X(10).
+           05 LOG-MATRICULA     PIC X(10).
+           05 LOG-MATERIA       PIC X(15).
+           05 LOG-VALOR-ANTIGO  PIC 99V9.
+           05 LOG-VALOR-NOVO    PIC 99V9.
+           05 LOG-DETALHE       PIC X(40).
+
        WORKING-STORAGE SECTION.
-       77 WRK-NOME     PIC X(30).
-       77 WRK-MATERIA  PIC X(15).
-       77 WRK-NOTA     PIC 99.
-       77 WRK-SITUACAO PIC X(20).
-       77 WRK-CONTINUA PIC X(01).
+           COPY STUDENTREC.
+       77 WRK-CONTINUA      PIC X(01).
+       77 WRK-FILE-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-JA-EXISTE     PIC X(01) VALUE 'N'.
+       77 WRK-CONFIRMA-DUP  PIC X(01) VALUE 'S'.
+       77 WRK-PARM-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-TH-APROV-NOTAS PIC 99V9 VALUE 07,0.
+       77 WRK-TH-RECUP-NOTAS PIC 99V9 VALUE 05,0.
+       77 WRK-NOTA-LANCADA  PIC X(01) VALUE 'S'.
+       77 WRK-CONFIRMA-DADOS PIC X(01) VALUE SPACES.
+       77 WRK-IDIOMA        PIC X(01) VALUE 'P'.
+       77 WRK-SITUACAO-EXIB PIC X(20) VALUE SPACES.
+       77 WRK-RESULTADO-SN  PIC X(01) VALUE SPACES.
+       77 WRK-LOG-STATUS    PIC X(02) VALUE SPACES.
+       77 WRK-OPERADOR      PIC X(10) VALUE SPACES.
+       77 WRK-DATA-HORA     PIC X(21) VALUE SPACES.
+       77 WRK-NOTA-ANTIGA   PIC 99V9  VALUE ZEROS.
        PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 0005-SELECIONAR-IDIOMA
+           PERFORM 0007-IDENTIFICAR-OPERADOR
+           PERFORM 0040-LER-PARAMETROS
+           PERFORM 0050-ABRIR-ARQUIVO
+           PERFORM 0001-PRINCIPAL
+           PERFORM 0500-FECHAR-ARQUIVO
+           GOBACK.
+
+       0005-SELECIONAR-IDIOMA.
+           DISPLAY 'SELECIONE O IDIOMA / SELECT LANGUAGE: '
+                   'PORTUGUES (P) OU INGLES (I)? '.
+           ACCEPT WRK-IDIOMA.
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF.
+
+       0007-IDENTIFICAR-OPERADOR.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER YOUR OPERATOR ID: '
+           ELSE
+               DISPLAY 'DIGITE SEU ID DE OPERADOR: '
+           END-IF
+           ACCEPT WRK-OPERADOR.
+
+       0040-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-NOTAS TO WRK-TH-APROV-NOTAS
+                       MOVE TH-RECUP-NOTAS TO WRK-TH-RECUP-NOTAS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+       0050-ABRIR-ARQUIVO.
+           OPEN I-O GRADE-FILE.
+           IF WRK-FILE-STATUS = '35' OR WRK-FILE-STATUS = '05'
+               OPEN OUTPUT GRADE-FILE
+               CLOSE GRADE-FILE
+               OPEN I-O GRADE-FILE
+           END-IF.
+
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR
+           PERFORM 0105-CICLO-ENTRADA.
+
+       0105-CICLO-ENTRADA.
+           PERFORM 0110-CONFIRMAR-DADOS
            PERFORM 0200-PROCESSAR
+           PERFORM 0250-GRAVAR-REGISTRO
            PERFORM 0300-CONTINUAR
-           IF WRK-CONTINUA = 'S' OR WRK-CONTINUA = 's'
-               PERFORM 0400-FINALIZAR
-           ELSE
-               PERFORM 0001-PRINCIPAL
-           END-IF.
+           EVALUATE WRK-CONTINUA
+               WHEN 'S'
+               WHEN 's'
+                   PERFORM 0400-FINALIZAR
+               WHEN 'C'
+               WHEN 'c'
+                   PERFORM 0120-CORRIGIR-NOTA
+                   PERFORM 0105-CICLO-ENTRADA
+               WHEN OTHER
+                   PERFORM 0100-INICIALIZAR
+                   PERFORM 0105-CICLO-ENTRADA
+           END-EVALUATE.
 
        0100-INICIALIZAR.
            MOVE 'N' TO WRK-CONTINUA.
-           MOVE SPACES TO WRK-NOME WRK-MATERIA WRK-SITUACAO.
+           MOVE SPACES TO WRK-MATRICULA WRK-NOME WRK-MATERIA
+               WRK-ANO-SEMESTRE WRK-TURMA WRK-SITUACAO
+               WRK-MODO-AVALIACAO WRK-RESULTADO-SN.
            MOVE 0 TO WRK-NOTA.
 
-           DISPLAY 'POR FAVOR, DIGITE SEU NOME: '.
-           ACCEPT WRK-NOME.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER YOUR STUDENT ID: '
+           ELSE
+               DISPLAY 'DIGITE SUA MATRICULA: '
+           END-IF.
+           ACCEPT WRK-MATRICULA.
+
+           MOVE SPACES TO WRK-NOME.
+           PERFORM UNTIL WRK-NOME NOT = SPACES
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'PLEASE ENTER YOUR NAME: '
+               ELSE
+                   DISPLAY 'POR FAVOR, DIGITE SEU NOME: '
+               END-IF
+               ACCEPT WRK-NOME
+               IF WRK-NOME = SPACES
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'NAME CANNOT BE BLANK.'
+                   ELSE
+                       DISPLAY 'O NOME NAO PODE FICAR EM BRANCO.'
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WRK-NOME(30:1) NOT = SPACE
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'WARNING: NAME MAY HAVE BEEN TRUNCATED TO '
+                           '30 CHARACTERS.'
+               ELSE
+                   DISPLAY 'ATENCAO: O NOME PODE TER SIDO TRUNCADO '
+                           'PARA 30 CARACTERES.'
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO WRK-MATERIA.
+           PERFORM UNTIL WRK-MATERIA NOT = SPACES
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'ENTER THE COURSE YOU ARE TAKING: '
+               ELSE
+                   DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO: '
+               END-IF
+               ACCEPT WRK-MATERIA
+               IF WRK-MATERIA = SPACES
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'COURSE CANNOT BE BLANK.'
+                   ELSE
+                       DISPLAY 'A MATERIA NAO PODE FICAR EM BRANCO.'
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WRK-MATERIA(15:1) NOT = SPACE
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'WARNING: COURSE NAME MAY HAVE BEEN '
+                           'TRUNCATED TO 15 CHARACTERS.'
+               ELSE
+                   DISPLAY 'ATENCAO: A MATERIA PODE TER SIDO '
+                           'TRUNCADA PARA 15 CARACTERES.'
+               END-IF
+           END-IF.
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE YEAR/TERM (EX: 2026-1): '
+           ELSE
+               DISPLAY 'DIGITE O ANO/SEMESTRE (EX: 2026-1): '
+           END-IF.
+           ACCEPT WRK-ANO-SEMESTRE.
 
-           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO: '.
-           ACCEPT WRK-MATERIA.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE CLASS SECTION: '
+           ELSE
+               DISPLAY 'DIGITE A TURMA: '
+           END-IF.
+           ACCEPT WRK-TURMA.
 
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA: '.
-           ACCEPT WRK-NOTA.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'IS THIS COURSE GRADED NUMERICALLY (N) OR AS '
+                       'SATISFACTORY/UNSATISFACTORY (S)? '
+           ELSE
+               DISPLAY 'ESTA DISCIPLINA E AVALIADA POR NOTA NUMERICA '
+                       '(N) OU POR SATISFATORIO/INSATISFATORIO (S)? '
+           END-IF.
+           ACCEPT WRK-MODO-AVALIACAO.
+           IF WRK-MODO-AVALIACAO = 'S' OR WRK-MODO-AVALIACAO = 's'
+               MOVE 'S' TO WRK-MODO-AVALIACAO
+           ELSE
+               MOVE 'N' TO WRK-MODO-AVALIACAO
+           END-IF.
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'HAS THE GRADE FOR THIS COURSE BEEN POSTED '
+                       'YET? (Y/N): '
+           ELSE
+               DISPLAY 'A NOTA DESTA DISCIPLINA JA FOI LANCADA? (S/N): '
+           END-IF.
+           ACCEPT WRK-NOTA-LANCADA.
+           IF WRK-NOTA-LANCADA = 'N' OR WRK-NOTA-LANCADA = 'n'
+               MOVE 0 TO WRK-NOTA
+               MOVE SPACES TO WRK-RESULTADO-SN
+           ELSE
+               IF WRK-MODO-AVALIACAO = 'S'
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'ENTER THE RESULT: SATISFACTORY (S) OR '
+                               'UNSATISFACTORY (N):'
+                   ELSE
+                       DISPLAY 'INFORME O RESULTADO: SATISFATORIO (S) '
+                               'OU INSATISFATORIO (N):'
+                   END-IF
+                   ACCEPT WRK-RESULTADO-SN
+                   MOVE 0 TO WRK-NOTA
+               ELSE
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'ENTER THE GRADE YOU RECEIVED IN THIS '
+                               'COURSE:'
+                   ELSE
+                       DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA '
+                               'DISCIPLINA:'
+                   END-IF
+                   ACCEPT WRK-NOTA
+               END-IF
+           END-IF.
+
+       0110-CONFIRMAR-DADOS.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'REVIEW THE DATA YOU ENTERED:'
+               DISPLAY '  STUDENT ID.: ' WRK-MATRICULA
+               DISPLAY '  NAME.......: ' WRK-NOME
+               DISPLAY '  COURSE.....: ' WRK-MATERIA
+               DISPLAY '  YEAR/TERM..: ' WRK-ANO-SEMESTRE
+               DISPLAY '  SECTION....: ' WRK-TURMA
+               IF WRK-MODO-AVALIACAO = 'S'
+                   DISPLAY '  RESULT.....: ' WRK-RESULTADO-SN
+               ELSE
+                   DISPLAY '  GRADE......: ' WRK-NOTA
+               END-IF
+               DISPLAY 'CONFIRM THIS DATA? Y/N: '
+           ELSE
+               DISPLAY 'CONFIRA OS DADOS DIGITADOS:'
+               DISPLAY '  MATRICULA..: ' WRK-MATRICULA
+               DISPLAY '  NOME.......: ' WRK-NOME
+               DISPLAY '  MATERIA....: ' WRK-MATERIA
+               DISPLAY '  ANO/SEMESTRE: ' WRK-ANO-SEMESTRE
+               DISPLAY '  TURMA......: ' WRK-TURMA
+               IF WRK-MODO-AVALIACAO = 'S'
+                   DISPLAY '  RESULTADO..: ' WRK-RESULTADO-SN
+               ELSE
+                   DISPLAY '  NOTA.......: ' WRK-NOTA
+               END-IF
+               DISPLAY 'CONFIRMA OS DADOS? S/N: '
+           END-IF.
+           ACCEPT WRK-CONFIRMA-DADOS.
+           IF WRK-CONFIRMA-DADOS NOT = 'S'
+              AND WRK-CONFIRMA-DADOS NOT = 's'
+              AND WRK-CONFIRMA-DADOS NOT = 'Y'
+              AND WRK-CONFIRMA-DADOS NOT = 'y'
+               PERFORM 0100-INICIALIZAR
+               PERFORM 0110-CONFIRMAR-DADOS
+           END-IF.
 
        0200-PROCESSAR.
-           EVALUATE WRK-NOTA
-               WHEN 0 THRU 4
-                   MOVE 'REPROVADO' TO WRK-SITUACAO
-               WHEN 5 THRU 6
-                   MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
-               WHEN 7 THRU 10
-                   MOVE 'APROVADO' TO WRK-SITUACAO
+           IF WRK-NOTA-LANCADA = 'N' OR WRK-NOTA-LANCADA = 'n'
+               MOVE 'INC' TO WRK-SITUACAO
+           ELSE
+               IF WRK-MODO-AVALIACAO = 'S'
+                   EVALUATE WRK-RESULTADO-SN
+                       WHEN 'S'
+                       WHEN 's'
+                           MOVE 'APROVADO' TO WRK-SITUACAO
+                       WHEN OTHER
+                           MOVE 'REPROVADO' TO WRK-SITUACAO
+                   END-EVALUATE
+               ELSE
+                   EVALUATE TRUE
+                       WHEN WRK-NOTA < 0 OR WRK-NOTA > 10
+                           MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
+                       WHEN WRK-NOTA < WRK-TH-RECUP-NOTAS
+                           MOVE 'REPROVADO' TO WRK-SITUACAO
+                       WHEN WRK-NOTA < WRK-TH-APROV-NOTAS
+                           MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+                       WHEN OTHER
+                           MOVE 'APROVADO' TO WRK-SITUACAO
+                   END-EVALUATE
+               END-IF
+           END-IF.
+           PERFORM 0210-TRADUZIR-SITUACAO.
+           IF WRK-IDIOMA = 'I'
+               IF WRK-MODO-AVALIACAO = 'S'
+                   DISPLAY 'HELLO ' WRK-NOME ' (ID ' WRK-MATRICULA ')'
+                           ', YOU ARE ENROLLED IN: ' WRK-MATERIA
+                           ', YOUR RESULT WAS: ' WRK-RESULTADO-SN
+                           ', AND YOUR STATUS IS: ' WRK-SITUACAO-EXIB
+                           '.'
+               ELSE
+                   DISPLAY 'HELLO ' WRK-NOME ' (ID ' WRK-MATRICULA ')'
+                           ', YOU ARE ENROLLED IN: ' WRK-MATERIA
+                           ', YOUR GRADE WAS: ' WRK-NOTA
+                           ', AND YOUR STATUS IS: ' WRK-SITUACAO-EXIB
+                           '.'
+               END-IF
+           ELSE
+               IF WRK-MODO-AVALIACAO = 'S'
+                   DISPLAY 'OLA ' WRK-NOME ' (MATRICULA ' WRK-MATRICULA
+                           ')' ', VOCE ESTA MATRICULADO NA MATERIA: '
+                           WRK-MATERIA
+                           ', SEU RESULTADO FOI: ' WRK-RESULTADO-SN
+                           ', E SUA SITUACAO FOI: ' WRK-SITUACAO '.'
+               ELSE
+                   DISPLAY 'OLA ' WRK-NOME ' (MATRICULA ' WRK-MATRICULA
+                           ')' ', VOCE ESTA MATRICULADO NA MATERIA: '
+                           WRK-MATERIA
+                           ', SUA NOTA FOI: ' WRK-NOTA
+                           ', E SUA SITUACAO FOI: ' WRK-SITUACAO '.'
+               END-IF
+           END-IF.
+
+       0210-TRADUZIR-SITUACAO.
+           EVALUATE WRK-SITUACAO
+               WHEN 'APROVADO'
+                   MOVE 'APPROVED' TO WRK-SITUACAO-EXIB
+               WHEN 'REPROVADO'
+                   MOVE 'FAILED' TO WRK-SITUACAO-EXIB
+               WHEN 'EM RECUPERACAO'
+                   MOVE 'ON MAKEUP EXAM' TO WRK-SITUACAO-EXIB
+               WHEN 'NOTA INVALIDA'
+                   MOVE 'INVALID GRADE' TO WRK-SITUACAO-EXIB
+               WHEN 'INC'
+                   MOVE 'INCOMPLETE' TO WRK-SITUACAO-EXIB
                WHEN OTHER
-                   MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
+                   MOVE WRK-SITUACAO TO WRK-SITUACAO-EXIB
            END-EVALUATE.
-           DISPLAY 'OLA ' WRK-NOME
-                   ', VOCE ESTA MATRICULADO NA MATERIA: ' WRK-MATERIA
-                   ', SUA NOTA FOI: ' WRK-NOTA
-                   ', E SUA SITUACAO FOI: ' WRK-SITUACAO '.'.
+
+       0250-GRAVAR-REGISTRO.
+           MOVE WRK-MATRICULA    TO GR-MATRICULA
+           MOVE WRK-MATERIA      TO GR-MATERIA
+           MOVE WRK-ANO-SEMESTRE TO GR-ANO-SEMESTRE
+           READ GRADE-FILE KEY IS GR-CHAVE
+               INVALID KEY
+                   MOVE 'N' TO WRK-JA-EXISTE
+                   MOVE ZEROS TO WRK-NOTA-ANTIGA
+               NOT INVALID KEY
+                   MOVE 'S' TO WRK-JA-EXISTE
+                   MOVE GR-NOTA TO WRK-NOTA-ANTIGA
+           END-READ
+
+           IF WRK-JA-EXISTE = 'S'
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'A GRADE ALREADY EXISTS FOR THIS STUDENT IN '
+                           'THIS COURSE/TERM. OVERWRITE? Y/N: '
+               ELSE
+                   DISPLAY 'JA EXISTE NOTA CADASTRADA PARA ESTA '
+                           'MATRICULA NESTA MATERIA NESTE PERIODO. '
+                           'DESEJA SOBRESCREVER? S/N: '
+               END-IF
+               ACCEPT WRK-CONFIRMA-DUP
+           ELSE
+               MOVE 'S' TO WRK-CONFIRMA-DUP
+           END-IF
+
+           IF WRK-CONFIRMA-DUP = 'S' OR WRK-CONFIRMA-DUP = 's'
+              OR WRK-CONFIRMA-DUP = 'Y' OR WRK-CONFIRMA-DUP = 'y'
+               MOVE WRK-MATRICULA    TO GR-MATRICULA
+               MOVE WRK-MATERIA      TO GR-MATERIA
+               MOVE WRK-ANO-SEMESTRE TO GR-ANO-SEMESTRE
+               MOVE WRK-NOME         TO GR-NOME
+               MOVE WRK-TURMA        TO GR-TURMA
+               MOVE WRK-NOTA         TO GR-NOTA
+               MOVE WRK-SITUACAO     TO GR-SITUACAO
+               MOVE WRK-MODO-AVALIACAO TO GR-MODO-AVALIACAO
+               IF WRK-JA-EXISTE = 'S'
+                   REWRITE GRADE-REC
+                   MOVE 'CORRECAO' TO LOG-TIPO
+               ELSE
+                   WRITE GRADE-REC
+                   MOVE 'INSERCAO' TO LOG-TIPO
+               END-IF
+               MOVE 'NOTA LANCADA VIA PROG06' TO LOG-DETALHE
+               PERFORM 0260-GRAVAR-LOG-AUDITORIA
+           ELSE
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'RECORD NOT SAVED (OPERATION CANCELLED).'
+               ELSE
+                   DISPLAY 'REGISTRO NAO GRAVADO (OPERACAO CANCELADA).'
+               END-IF
+           END-IF.
+
+       0260-GRAVAR-LOG-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND LOG-FILE
+           IF WRK-LOG-STATUS NOT = '00'
+               CLOSE LOG-FILE
+               OPEN OUTPUT LOG-FILE
+           END-IF
+           MOVE WRK-DATA-HORA    TO LOG-DATA-HORA
+           MOVE WRK-OPERADOR     TO LOG-OPERADOR
+           MOVE WRK-MATRICULA    TO LOG-MATRICULA
+           MOVE WRK-MATERIA      TO LOG-MATERIA
+           MOVE WRK-NOTA-ANTIGA  TO LOG-VALOR-ANTIGO
+           MOVE GR-NOTA          TO LOG-VALOR-NOVO
+           WRITE LOG-REC
+           CLOSE LOG-FILE.
+
+       0120-CORRIGIR-NOTA.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'HAS THE GRADE FOR THIS COURSE BEEN POSTED '
+                       'YET? (Y/N): '
+           ELSE
+               DISPLAY 'A NOTA DESTA DISCIPLINA JA FOI LANCADA? (S/N): '
+           END-IF.
+           ACCEPT WRK-NOTA-LANCADA.
+           IF WRK-NOTA-LANCADA = 'N' OR WRK-NOTA-LANCADA = 'n'
+               MOVE 0 TO WRK-NOTA
+               MOVE SPACES TO WRK-RESULTADO-SN
+           ELSE
+               IF WRK-MODO-AVALIACAO = 'S'
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'ENTER THE RESULT: SATISFACTORY (S) OR '
+                               'UNSATISFACTORY (N):'
+                   ELSE
+                       DISPLAY 'INFORME O RESULTADO: SATISFATORIO (S) '
+                               'OU INSATISFATORIO (N):'
+                   END-IF
+                   ACCEPT WRK-RESULTADO-SN
+                   MOVE 0 TO WRK-NOTA
+               ELSE
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'ENTER THE GRADE YOU RECEIVED IN THIS '
+                               'COURSE:'
+                   ELSE
+                       DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA '
+                               'DISCIPLINA:'
+                   END-IF
+                   ACCEPT WRK-NOTA
+               END-IF
+           END-IF.
 
        0300-CONTINUAR.
-           DISPLAY 'DESEJA ENCERRAR O PROGRAMA? S/N: '.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'END (S), NEW STUDENT (N) OR FIX JUST THE '
+                       'GRADE (C)? '
+           ELSE
+               DISPLAY 'ENCERRAR (S), NOVO ALUNO (N) OU CORRIGIR SO A '
+                       'NOTA (C)? '
+           END-IF.
            ACCEPT WRK-CONTINUA.
 
        0400-FINALIZAR.
-           DISPLAY 'FIM DO PROGRAMA...'.
-           STOP RUN.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'END OF PROGRAM...'
+           ELSE
+               DISPLAY 'FIM DO PROGRAMA...'
+           END-IF.
+
+       0500-FECHAR-ARQUIVO.
+           CLOSE GRADE-FILE.
 
        END PROGRAM PROG06.
