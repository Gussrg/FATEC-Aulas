@@ -10,40 +10,285 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOGO-FILE ASSIGN TO "CATALOGO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-CHAVE
+               FILE STATUS IS WRK-CAT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPT07.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+           SELECT CTLTOT-FILE ASSIGN TO "CTLTOT07.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CTLTOT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOGO-FILE.
+           COPY CATALOGO.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           05 CKPT-TOTAL   PIC 99.
+           05 CKPT-INDICE  PIC 99.
+           05 CKPT-NOME    PIC X(40).
+
+       FD  CTLTOT-FILE.
+       01  CTLTOT-REC.
+           05 CTLTOT-DATA-HORA  PIC X(21).
+           05 CTLTOT-PROGRAMA   PIC X(08).
+           05 CTLTOT-DISCIPLINAS PIC 99.
+
        WORKING-STORAGE SECTION.
-       77 WRK-INDICE       PIC 9 VALUE 1.        *> Índice para controle do loop
-       77 WRK-ITENS        PIC 9 VALUE 6.       *> Número de disciplinas
+       77 WRK-CTLTOT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-DATA-HORA     PIC X(21) VALUE SPACES.
+       77 WRK-INDICE       PIC 99 VALUE 1.       *> Índice para controle do loop
+       77 WRK-INDICE-INI   PIC 99 VALUE 1.       *> Ponto de retomada do checkpoint
+       77 WRK-ITENS        PIC 99 VALUE 6.       *> Número de disciplinas
+       77 WRK-ITENS-MAX    PIC 99 VALUE 20.      *> Máximo suportado pela tabela
+       77 WRK-CAT-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-USA-CATALOGO PIC X(01) VALUE 'N'.
+       77 WRK-CURSO        PIC X(10) VALUE SPACES.
+       77 WRK-CKPT-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-RETOMAR      PIC X(01) VALUE 'N'.
+       77 WRK-IDIOMA       PIC X(01) VALUE 'P'.
+       77 WRK-ORDENAR      PIC X(01) VALUE 'N'.
+       77 WRK-SUB-A        PIC 99 VALUE 1.
+       77 WRK-SUB-B        PIC 99 VALUE 1.
+       77 WRK-TROCOU       PIC X(01) VALUE 'N'.
+       77 WRK-DISC-TEMP    PIC X(40) VALUE SPACES.
        01 DISCIPLINAS.
-           05 DISCIPLINA-NOME OCCURS 6 TIMES
-              PIC X(40).                *> Matriz de 6 nomes de disciplinas
+           05 DISCIPLINA-NOME OCCURS 20 TIMES
+              PIC X(40).                *> Matriz de ate 20 nomes de disciplinas
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
+           PERFORM 0010-SELECIONAR-IDIOMA.
            PERFORM 0100-INICIALIZAR.
+           PERFORM 0160-PERGUNTAR-ORDENACAO.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
 
-       0100-INICIALIZAR.
-           DISPLAY "Digite os nomes de 6 disciplinas do curso de ADS:"
-           PERFORM VARYING WRK-INDICE FROM 1 BY 1
-                   UNTIL WRK-INDICE > WRK-ITENS
-               DISPLAY "Disciplina " WRK-INDICE ":"
-               ACCEPT DISCIPLINA-NOME(WRK-INDICE)
+       0160-PERGUNTAR-ORDENACAO.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "LIST COURSES IN ALPHABETICAL ORDER? (Y/N)"
+           ELSE
+               DISPLAY "LISTAR DISCIPLINAS EM ORDEM ALFABETICA? (S/N)"
+           END-IF
+           ACCEPT WRK-ORDENAR.
+           IF WRK-ORDENAR = 'S' OR WRK-ORDENAR = 's'
+              OR WRK-ORDENAR = 'Y' OR WRK-ORDENAR = 'y'
+               PERFORM 0170-ORDENAR-DISCIPLINAS
+           END-IF.
+
+       0170-ORDENAR-DISCIPLINAS.
+           PERFORM VARYING WRK-SUB-A FROM 1 BY 1
+                   UNTIL WRK-SUB-A >= WRK-ITENS
+               MOVE 'N' TO WRK-TROCOU
+               PERFORM VARYING WRK-SUB-B FROM 1 BY 1
+                       UNTIL WRK-SUB-B > WRK-ITENS - WRK-SUB-A
+                   IF DISCIPLINA-NOME(WRK-SUB-B) >
+                      DISCIPLINA-NOME(WRK-SUB-B + 1)
+                       MOVE DISCIPLINA-NOME(WRK-SUB-B)     TO
+                            WRK-DISC-TEMP
+                       MOVE DISCIPLINA-NOME(WRK-SUB-B + 1) TO
+                            DISCIPLINA-NOME(WRK-SUB-B)
+                       MOVE WRK-DISC-TEMP TO
+                            DISCIPLINA-NOME(WRK-SUB-B + 1)
+                       MOVE 'S' TO WRK-TROCOU
+                   END-IF
+               END-PERFORM
+               IF WRK-TROCOU = 'N'
+                   MOVE WRK-ITENS TO WRK-SUB-A
+               END-IF
            END-PERFORM.
 
+       0010-SELECIONAR-IDIOMA.
+           DISPLAY "SELECIONE O IDIOMA / SELECT LANGUAGE: "
+                   "PORTUGUES (P) OU INGLES (I)"
+           ACCEPT WRK-IDIOMA.
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF.
+
+       0100-INICIALIZAR.
+           MOVE 0 TO WRK-ITENS.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "LOAD COURSES FROM THE COURSE CATALOG? (Y/N)"
+           ELSE
+               DISPLAY "CARREGAR DISCIPLINAS DO CATALOGO DE CURSOS? "
+                       "(S/N)"
+           END-IF
+           ACCEPT WRK-USA-CATALOGO.
+
+           IF WRK-USA-CATALOGO = 'S' OR WRK-USA-CATALOGO = 's'
+              OR WRK-USA-CATALOGO = 'Y' OR WRK-USA-CATALOGO = 'y'
+               PERFORM 0110-CARREGAR-DO-CATALOGO
+           END-IF.
+
+           IF WRK-ITENS = 0
+               MOVE 1 TO WRK-INDICE-INI
+               PERFORM 0130-VERIFICAR-CHECKPOINT
+               IF WRK-ITENS = 0
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY "HOW MANY COURSES DO YOU WANT TO "
+                               "REGISTER?"
+                   ELSE
+                       DISPLAY "Quantas disciplinas deseja cadastrar?"
+                   END-IF
+                   ACCEPT WRK-ITENS
+               END-IF
+
+               IF WRK-ITENS > WRK-ITENS-MAX
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY "CLASS FULL - MAXIMUM OF " WRK-ITENS-MAX
+                               " COURSES SUPPORTED."
+                   ELSE
+                       DISPLAY "TURMA CHEIA - MAXIMO DE " WRK-ITENS-MAX
+                               " DISCIPLINAS SUPORTADO."
+                   END-IF
+                   MOVE 0 TO WRK-ITENS
+               ELSE
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY "ENTER THE NAMES OF THE " WRK-ITENS
+                               " COURSES IN THE ADS PROGRAM:"
+                   ELSE
+                       DISPLAY "Digite os nomes das " WRK-ITENS
+                               " disciplinas do curso de ADS:"
+                   END-IF
+                   PERFORM VARYING WRK-INDICE FROM WRK-INDICE-INI BY 1
+                           UNTIL WRK-INDICE > WRK-ITENS
+                       IF WRK-IDIOMA = 'I'
+                           DISPLAY "Course " WRK-INDICE ":"
+                       ELSE
+                           DISPLAY "Disciplina " WRK-INDICE ":"
+                       END-IF
+                       ACCEPT DISCIPLINA-NOME(WRK-INDICE)
+                       PERFORM 0140-GRAVAR-CHECKPOINT
+                   END-PERFORM
+                   PERFORM 0150-LIMPAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+       0130-VERIFICAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE '10' TO WRK-CKPT-STATUS
+                   NOT AT END
+                       DISPLAY "CHECKPOINT ENCONTRADO (ENTRADA "
+                               "ANTERIOR INTERROMPIDA). DESEJA "
+                               "RETOMAR? (S/N)"
+                       ACCEPT WRK-RETOMAR
+                       IF WRK-RETOMAR = 'S' OR WRK-RETOMAR = 's'
+                           PERFORM 0136-APLICAR-CHECKPOINT
+                           PERFORM 0135-LER-CHECKPOINT
+                               UNTIL WRK-CKPT-STATUS NOT = '00'
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0135-LER-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE '10' TO WRK-CKPT-STATUS
+               NOT AT END
+                   PERFORM 0136-APLICAR-CHECKPOINT
+           END-READ.
+
+       0136-APLICAR-CHECKPOINT.
+           MOVE CKPT-TOTAL TO WRK-ITENS
+           MOVE CKPT-NOME TO DISCIPLINA-NOME(CKPT-INDICE)
+           COMPUTE WRK-INDICE-INI = CKPT-INDICE + 1.
+
+       0140-GRAVAR-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           MOVE WRK-ITENS  TO CKPT-TOTAL
+           MOVE WRK-INDICE TO CKPT-INDICE
+           MOVE DISCIPLINA-NOME(WRK-INDICE) TO CKPT-NOME
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       0150-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       0110-CARREGAR-DO-CATALOGO.
+           MOVE 0 TO WRK-ITENS.
+           DISPLAY "DIGITE O CODIGO DO CURSO (EX: ADS):"
+           ACCEPT WRK-CURSO.
+
+           OPEN INPUT CATALOGO-FILE.
+           IF WRK-CAT-STATUS NOT = '00'
+               DISPLAY "CATALOGO INDISPONIVEL - ENTRADA MANUAL"
+           ELSE
+               MOVE WRK-CURSO TO CAT-CURSO
+               MOVE 1 TO CAT-SEQ
+               START CATALOGO-FILE KEY IS >= CAT-CHAVE
+                   INVALID KEY
+                       DISPLAY "CURSO NAO ENCONTRADO NO CATALOGO"
+               END-START
+               PERFORM 0120-LER-DISCIPLINA-CATALOGO
+                   UNTIL WRK-CAT-STATUS NOT = '00'
+                      OR CAT-CURSO NOT = WRK-CURSO
+                      OR WRK-ITENS >= WRK-ITENS-MAX
+               CLOSE CATALOGO-FILE
+           END-IF.
+
+       0120-LER-DISCIPLINA-CATALOGO.
+           READ CATALOGO-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WRK-CAT-STATUS
+               NOT AT END
+                   IF CAT-CURSO = WRK-CURSO
+                       ADD 1 TO WRK-ITENS
+                       MOVE CAT-DISCIPLINA TO DISCIPLINA-NOME(WRK-ITENS)
+                   END-IF
+           END-READ.
+
        0200-PROCESSAR.
-           DISPLAY "As disciplinas cadastradas são:"
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "The registered courses are:"
+           ELSE
+               DISPLAY "As disciplinas cadastradas são:"
+           END-IF
            PERFORM VARYING WRK-INDICE FROM 1 BY 1
                    UNTIL WRK-INDICE > WRK-ITENS
-               DISPLAY "Disciplina " WRK-INDICE ": "
-                       DISCIPLINA-NOME(WRK-INDICE)
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY "Course " WRK-INDICE ": "
+                           DISCIPLINA-NOME(WRK-INDICE)
+               ELSE
+                   DISPLAY "Disciplina " WRK-INDICE ": "
+                           DISCIPLINA-NOME(WRK-INDICE)
+               END-IF
            END-PERFORM.
 
        0300-FINALIZAR.
            DISPLAY"-----------------------------"
-           DISPLAY "FIM DO PROGRAMA!"
-           STOP RUN.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "TOTAL COURSES PROCESSED: " WRK-ITENS
+               DISPLAY "END OF PROGRAM!"
+           ELSE
+               DISPLAY "TOTAL DE DISCIPLINAS PROCESSADAS: " WRK-ITENS
+               DISPLAY "FIM DO PROGRAMA!"
+           END-IF
+           PERFORM 0310-GRAVAR-CONTROLE
+           GOBACK.
+
+       0310-GRAVAR-CONTROLE.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND CTLTOT-FILE
+           IF WRK-CTLTOT-STATUS NOT = '00'
+               CLOSE CTLTOT-FILE
+               OPEN OUTPUT CTLTOT-FILE
+           END-IF
+           MOVE WRK-DATA-HORA TO CTLTOT-DATA-HORA
+           MOVE "PROG07"      TO CTLTOT-PROGRAMA
+           MOVE WRK-ITENS     TO CTLTOT-DISCIPLINAS
+           WRITE CTLTOT-REC
+           CLOSE CTLTOT-FILE.
 
        END PROGRAM PROG07.
