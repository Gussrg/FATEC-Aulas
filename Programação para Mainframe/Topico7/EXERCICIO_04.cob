@@ -6,47 +6,292 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+           COPY THRESHOLD.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME     PIC X(30).
-       77 WRK-MATERIA  PIC X(15).
-       77 WRK-NOTA     PIC 9(02).
-       77 WRK-SITUACAO PIC X(20).
+           COPY STUDENTREC.
+       77 WRK-PARM-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-TH-APROV-NOTAS PIC 99V9 VALUE 07,0.
+       77 WRK-TH-RECUP-NOTAS PIC 99V9 VALUE 05,0.
+       77 WRK-NOTA-LANCADA  PIC X(01) VALUE 'S'.
+       77 WRK-CONFIRMA-DADOS PIC X(01) VALUE SPACES.
+       77 WRK-IDIOMA        PIC X(01) VALUE 'P'.
+       77 WRK-SITUACAO-EXIB PIC X(20) VALUE SPACES.
+       77 WRK-RESULTADO-SN  PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION.
 
-           MOVE SPACES TO WRK-NOME, WRK-MATERIA
+           PERFORM 0010-SELECIONAR-IDIOMA
+           PERFORM 0050-LER-PARAMETROS
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0110-CONFIRMAR-DADOS
+           PERFORM 0200-PROCESSAR
+
+           IF WRK-IDIOMA = 'I'
+               IF WRK-MODO-AVALIACAO = 'S'
+                   DISPLAY 'HELLO ' WRK-NOME ' (ID ' WRK-MATRICULA ')'
+                           ' YOU ARE ENROLLED IN ' WRK-MATERIA
+                           'AND YOUR RESULT WAS ' WRK-RESULTADO-SN
+                           ' AND YOUR STATUS IS: ' WRK-SITUACAO-EXIB
+               ELSE
+                   DISPLAY 'HELLO ' WRK-NOME ' (ID ' WRK-MATRICULA ')'
+                           ' YOU ARE ENROLLED IN ' WRK-MATERIA
+                           'AND YOUR GRADE WAS ' WRK-NOTA
+                           ' AND YOUR STATUS IS: ' WRK-SITUACAO-EXIB
+               END-IF
+           ELSE
+               IF WRK-MODO-AVALIACAO = 'S'
+                   DISPLAY 'OLA ' WRK-NOME ' (MATRICULA ' WRK-MATRICULA
+                           ')' ' VOCE ESTA MATRICULADO NA MATERIA '
+                           WRK-MATERIA
+                           'E SEU RESULTADO FOI ' WRK-RESULTADO-SN
+                           ' E SUA SITUACAO FOI: ' WRK-SITUACAO
+               ELSE
+                   DISPLAY 'OLA ' WRK-NOME ' (MATRICULA ' WRK-MATRICULA
+                           ')' ' VOCE ESTA MATRICULADO NA MATERIA '
+                           WRK-MATERIA
+                           'E SUA NOTA FOI ' WRK-NOTA
+                           ' E SUA SITUACAO FOI: ' WRK-SITUACAO
+               END-IF
+           END-IF.
+           GOBACK.
+               STOP RUN.
+
+       0010-SELECIONAR-IDIOMA.
+           DISPLAY 'SELECIONE O IDIOMA / SELECT LANGUAGE: '
+                   'PORTUGUES (P) OU INGLES (I)?'
+           ACCEPT WRK-IDIOMA
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF.
+
+       0100-INICIALIZAR.
+           MOVE SPACES TO WRK-MATRICULA, WRK-NOME, WRK-MATERIA,
+               WRK-ANO-SEMESTRE, WRK-TURMA, WRK-MODO-AVALIACAO,
+               WRK-RESULTADO-SN
            INITIALIZE WRK-NOTA
 
-           DISPLAY 'POR FAVOR, DIGITE SEU NOME'
-           ACCEPT WRK-NOME
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER YOUR STUDENT ID'
+           ELSE
+               DISPLAY 'DIGITE SUA MATRICULA'
+           END-IF
+           ACCEPT WRK-MATRICULA
+
+           MOVE SPACES TO WRK-NOME
+           PERFORM UNTIL WRK-NOME NOT = SPACES
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'PLEASE ENTER YOUR NAME'
+               ELSE
+                   DISPLAY 'POR FAVOR, DIGITE SEU NOME'
+               END-IF
+               ACCEPT WRK-NOME
+               IF WRK-NOME = SPACES
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'NAME CANNOT BE BLANK.'
+                   ELSE
+                       DISPLAY 'O NOME NAO PODE FICAR EM BRANCO.'
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WRK-NOME(30:1) NOT = SPACE
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'WARNING: NAME MAY HAVE BEEN TRUNCATED TO '
+                           '30 CHARACTERS.'
+               ELSE
+                   DISPLAY 'ATENCAO: O NOME PODE TER SIDO TRUNCADO '
+                           'PARA 30 CARACTERES.'
+               END-IF
+           END-IF
 
-           DISPLAY 'DIGITE A MATERIA QUE VOCÊ ESTÁ CURSANDO'
-           ACCEPT WRK-MATERIA
+           MOVE SPACES TO WRK-MATERIA
+           PERFORM UNTIL WRK-MATERIA NOT = SPACES
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'ENTER THE COURSE YOU ARE TAKING'
+               ELSE
+                   DISPLAY 'DIGITE A MATERIA QUE VOCÊ ESTÁ CURSANDO'
+               END-IF
+               ACCEPT WRK-MATERIA
+               IF WRK-MATERIA = SPACES
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'COURSE CANNOT BE BLANK.'
+                   ELSE
+                       DISPLAY 'A MATERIA NAO PODE FICAR EM BRANCO.'
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WRK-MATERIA(15:1) NOT = SPACE
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'WARNING: COURSE NAME MAY HAVE BEEN '
+                           'TRUNCATED TO 15 CHARACTERS.'
+               ELSE
+                   DISPLAY 'ATENCAO: A MATERIA PODE TER SIDO '
+                           'TRUNCADA PARA 15 CARACTERES.'
+               END-IF
+           END-IF
 
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
-           ACCEPT WRK-NOTA
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE YEAR/TERM (EX: 2026-1)'
+           ELSE
+               DISPLAY 'DIGITE O ANO/SEMESTRE (EX: 2026-1)'
+           END-IF
+           ACCEPT WRK-ANO-SEMESTRE
 
-           IF WRK-NOTA >=0 AND WRK-NOTA <4
-               MOVE 'REPROVADO' TO WRK-SITUACAO
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE CLASS SECTION'
            ELSE
-               IF WRK-NOTA >=4 AND WRK-NOTA <7
-                   MOVE'EM RECUPERACAO' TO WRK-SITUACAO
-                ELSE
-                    IF WRK-NOTA >=7 AND WRK-NOTA <=10
-                        MOVE 'APROVADO' TO WRK-SITUACAO
-                    ELSE
-                        MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
-                    END-IF
-                END-IF
+               DISPLAY 'DIGITE A TURMA'
            END-IF
+           ACCEPT WRK-TURMA
 
-           DISPLAY 'OLA ' WRK-NOME
-                   ' VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
-                   'E SUA NOTA FOI ' WRK-NOTA
-                   ' E SUA SITUACAO FOI: ' WRK-SITUACAO.
-           GOBACK.
-               STOP RUN.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'IS THIS COURSE GRADED NUMERICALLY (N) OR AS '
+                       'SATISFACTORY/UNSATISFACTORY (S)?'
+           ELSE
+               DISPLAY 'ESTA DISCIPLINA E AVALIADA POR NOTA NUMERICA '
+                       '(N) OU POR SATISFATORIO/INSATISFATORIO (S)?'
+           END-IF
+           ACCEPT WRK-MODO-AVALIACAO
+           IF WRK-MODO-AVALIACAO = 'S' OR WRK-MODO-AVALIACAO = 's'
+               MOVE 'S' TO WRK-MODO-AVALIACAO
+           ELSE
+               MOVE 'N' TO WRK-MODO-AVALIACAO
+           END-IF
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'HAS THE GRADE FOR THIS COURSE BEEN POSTED '
+                       'YET? (Y/N)'
+           ELSE
+               DISPLAY 'A NOTA DESTA DISCIPLINA JA FOI LANCADA? (S/N)'
+           END-IF
+           ACCEPT WRK-NOTA-LANCADA
+
+           IF WRK-NOTA-LANCADA = 'N' OR WRK-NOTA-LANCADA = 'n'
+               MOVE 0 TO WRK-NOTA
+               MOVE SPACES TO WRK-RESULTADO-SN
+           ELSE
+               IF WRK-MODO-AVALIACAO = 'S'
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'ENTER THE RESULT: SATISFACTORY (S) OR '
+                               'UNSATISFACTORY (N)'
+                   ELSE
+                       DISPLAY 'INFORME O RESULTADO: SATISFATORIO (S) '
+                               'OU INSATISFATORIO (N)'
+                   END-IF
+                   ACCEPT WRK-RESULTADO-SN
+                   MOVE 0 TO WRK-NOTA
+               ELSE
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'ENTER THE GRADE YOU RECEIVED IN THIS '
+                               'COURSE'
+                   ELSE
+                       DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA '
+                               'DISCIPLINA'
+                   END-IF
+                   ACCEPT WRK-NOTA
+               END-IF
+           END-IF.
+
+       0110-CONFIRMAR-DADOS.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'REVIEW THE DATA YOU ENTERED:'
+               DISPLAY '  STUDENT ID.: ' WRK-MATRICULA
+               DISPLAY '  NAME.......: ' WRK-NOME
+               DISPLAY '  COURSE.....: ' WRK-MATERIA
+               DISPLAY '  YEAR/TERM..: ' WRK-ANO-SEMESTRE
+               DISPLAY '  SECTION....: ' WRK-TURMA
+               IF WRK-MODO-AVALIACAO = 'S'
+                   DISPLAY '  RESULT.....: ' WRK-RESULTADO-SN
+               ELSE
+                   DISPLAY '  GRADE......: ' WRK-NOTA
+               END-IF
+               DISPLAY 'CONFIRM THIS DATA? Y/N'
+           ELSE
+               DISPLAY 'CONFIRA OS DADOS DIGITADOS:'
+               DISPLAY '  MATRICULA..: ' WRK-MATRICULA
+               DISPLAY '  NOME.......: ' WRK-NOME
+               DISPLAY '  MATERIA....: ' WRK-MATERIA
+               DISPLAY '  ANO/SEMESTRE: ' WRK-ANO-SEMESTRE
+               DISPLAY '  TURMA......: ' WRK-TURMA
+               IF WRK-MODO-AVALIACAO = 'S'
+                   DISPLAY '  RESULTADO..: ' WRK-RESULTADO-SN
+               ELSE
+                   DISPLAY '  NOTA.......: ' WRK-NOTA
+               END-IF
+               DISPLAY 'CONFIRMA OS DADOS? S/N'
+           END-IF
+           ACCEPT WRK-CONFIRMA-DADOS
+           IF WRK-CONFIRMA-DADOS NOT = 'S'
+              AND WRK-CONFIRMA-DADOS NOT = 's'
+              AND WRK-CONFIRMA-DADOS NOT = 'Y'
+              AND WRK-CONFIRMA-DADOS NOT = 'y'
+               PERFORM 0100-INICIALIZAR
+               PERFORM 0110-CONFIRMAR-DADOS
+           END-IF.
+
+       0200-PROCESSAR.
+           IF WRK-NOTA-LANCADA = 'N' OR WRK-NOTA-LANCADA = 'n'
+               MOVE 'INC' TO WRK-SITUACAO
+           ELSE
+               IF WRK-MODO-AVALIACAO = 'S'
+                   EVALUATE WRK-RESULTADO-SN
+                       WHEN 'S'
+                       WHEN 's'
+                           MOVE 'APROVADO' TO WRK-SITUACAO
+                       WHEN OTHER
+                           MOVE 'REPROVADO' TO WRK-SITUACAO
+                   END-EVALUATE
+               ELSE
+                   EVALUATE TRUE
+                       WHEN WRK-NOTA < 0 OR WRK-NOTA > 10
+                           MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
+                       WHEN WRK-NOTA < WRK-TH-RECUP-NOTAS
+                           MOVE 'REPROVADO' TO WRK-SITUACAO
+                       WHEN WRK-NOTA < WRK-TH-APROV-NOTAS
+                           MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+                       WHEN OTHER
+                           MOVE 'APROVADO' TO WRK-SITUACAO
+                   END-EVALUATE
+               END-IF
+           END-IF.
+           PERFORM 0210-TRADUZIR-SITUACAO.
+
+       0210-TRADUZIR-SITUACAO.
+           EVALUATE WRK-SITUACAO
+               WHEN 'APROVADO'
+                   MOVE 'APPROVED' TO WRK-SITUACAO-EXIB
+               WHEN 'REPROVADO'
+                   MOVE 'FAILED' TO WRK-SITUACAO-EXIB
+               WHEN 'EM RECUPERACAO'
+                   MOVE 'ON MAKEUP EXAM' TO WRK-SITUACAO-EXIB
+               WHEN 'NOTA INVALIDA'
+                   MOVE 'INVALID GRADE' TO WRK-SITUACAO-EXIB
+               WHEN 'INC'
+                   MOVE 'INCOMPLETE' TO WRK-SITUACAO-EXIB
+               WHEN OTHER
+                   MOVE WRK-SITUACAO TO WRK-SITUACAO-EXIB
+           END-EVALUATE.
+
+       0050-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-NOTAS TO WRK-TH-APROV-NOTAS
+                       MOVE TH-RECUP-NOTAS TO WRK-TH-RECUP-NOTAS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
 
 
 
