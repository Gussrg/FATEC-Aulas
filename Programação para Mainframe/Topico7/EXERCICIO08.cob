@@ -12,63 +12,620 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATALOGO-FILE ASSIGN TO "CATALOGO.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAT-CHAVE
+               FILE STATUS IS WRK-CAT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPT08D.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+           SELECT CKPT-NOTAS-FILE ASSIGN TO "CKPT08N.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CKPTN-STATUS.
+           SELECT GRADED-LOG-FILE ASSIGN TO "NOTASLAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-GRLOG-STATUS.
+           SELECT CTLTOT-FILE ASSIGN TO "CTLTOT08.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-CTLTOT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATALOGO-FILE.
+           COPY CATALOGO.
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REC.
+           05 CKPT-TOTAL   PIC 99.
+           05 CKPT-INDICE  PIC 99.
+           05 CKPT-NOME    PIC X(40).
+
+       FD  CKPT-NOTAS-FILE.
+       01  CKPTN-REC.
+           05 CKPTN-INDICE  PIC 99.
+           05 CKPTN-P1      PIC 99V9.
+           05 CKPTN-P2      PIC 99V9.
+           05 CKPTN-ATIV    PIC 99V9.
+           05 CKPTN-FREQ    PIC 999V9.
+
+       FD  GRADED-LOG-FILE.
+       01  GRLOG-REC.
+           05 GRLOG-TIPO           PIC X(10).
+           05 GRLOG-DETALHE.
+               10 GRLOG-MATRICULA     PIC X(10).
+               10 GRLOG-MATERIA       PIC X(15).
+               10 GRLOG-ANO-SEMESTRE  PIC X(06).
+               10 GRLOG-SITUACAO      PIC X(20).
+       01  GRLOG-CABECALHO REDEFINES GRLOG-REC.
+           05 FILLER               PIC X(10).
+           05 GCAB-DATA-HORA       PIC X(21).
+           05 GCAB-PROGRAMA        PIC X(08).
+       01  GRLOG-RODAPE REDEFINES GRLOG-REC.
+           05 FILLER               PIC X(10).
+           05 GROD-TOTAL           PIC 9(05).
+           05 GROD-QTD-APROVADO    PIC 9(05).
+           05 GROD-QTD-RECUP       PIC 9(05).
+           05 GROD-QTD-REPROVADO   PIC 9(05).
+           05 GROD-QTD-OUTROS      PIC 9(05).
+
+       FD  CTLTOT-FILE.
+       01  CTLTOT-REC.
+           05 CTLTOT-DATA-HORA    PIC X(21).
+           05 CTLTOT-PROGRAMA     PIC X(08).
+           05 CTLTOT-MATRICULA    PIC X(10).
+           05 CTLTOT-ANO-SEMESTRE PIC X(06).
+           05 CTLTOT-DISCIPLINAS  PIC 99.
+
        WORKING-STORAGE SECTION.
-       77 WRK-INDICE       PIC 9 VALUE 1.       *> Índice para controle do loop
-       77 WRK-ITENS        PIC 9 VALUE 6.       *> Número de disciplinas
+       77 WRK-CTLTOT-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-DATA-HORA     PIC X(21) VALUE SPACES.
+       77 WRK-QTD-APROVADO  PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-RECUP     PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-REPROVADO PIC 9(05) VALUE ZEROS.
+       77 WRK-QTD-OUTROS    PIC 9(05) VALUE ZEROS.
+       77 WRK-INDICE       PIC 99 VALUE 1.       *> Índice para controle do loop
+       77 WRK-INDICE-INI   PIC 99 VALUE 1.       *> Ponto de retomada do checkpoint
+       77 WRK-ITENS        PIC 99 VALUE 6.       *> Número de disciplinas
+       77 WRK-ITENS-MAX    PIC 99 VALUE 20.      *> Máximo suportado pela tabela
+       77 WRK-CAT-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-USA-CATALOGO PIC X(01) VALUE 'N'.
+       77 WRK-CURSO        PIC X(10) VALUE SPACES.
+       77 WRK-CKPT-STATUS  PIC X(02) VALUE SPACES.
+       77 WRK-CKPTN-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-RETOMAR      PIC X(01) VALUE 'N'.
+       77 WRK-GRLOG-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-MATRICULA    PIC X(10) VALUE SPACES.
+       77 WRK-ANO-SEMESTRE PIC X(06) VALUE SPACES.
+       77 WRK-IDIOMA       PIC X(01) VALUE 'P'.
+       77 WRK-CONTINUA     PIC X(01) VALUE SPACES.
+       77 WRK-TOTAL-ALUNOS PIC 9(05) VALUE ZEROS.
        01 DISCIPLINAS.
-           05 DISCIPLINA-NOME OCCURS 6 TIMES
+           05 DISCIPLINA-NOME OCCURS 20 TIMES
               PIC X(40).                        *> Nomes das disciplinas
-           05 NOTAS OCCURS 6 TIMES.             *> Notas para cada disciplina
-              10 NOTA-P1      PIC 99.           *> Nota da P1
-              10 NOTA-P2      PIC 99.           *> Nota da P2
-              10 NOTA-ATIV    PIC 99.           *> Nota da Atividade
+           05 NOTAS OCCURS 20 TIMES.            *> Notas para cada disciplina
+              10 NOTA-P1      PIC 99V9.         *> Nota da P1
+              10 NOTA-P2      PIC 99V9.         *> Nota da P2
+              10 NOTA-ATIV    PIC 99V9.         *> Nota da Atividade
+              10 WRK-FREQUENCIA    PIC 999V9.   *> % de frequencia
+              10 WRK-MEDIA-DISC   PIC 99V9.     *> Media da disciplina
+              10 WRK-SITUACAO-DISC PIC X(20).   *> Situacao da disciplina
+              10 WRK-MODO-DISC     PIC X(01).   *> N=numerica, S=satisf./insatisf.
+              10 WRK-RESULTADO-DISC PIC X(01).  *> resultado quando MODO = S
+
+       77 WRK-SOMA-MEDIAS  PIC 9(04)V9 VALUE ZEROS.
+       77 WRK-MEDIA-GERAL  PIC 99V9     VALUE ZEROS.
+       77 WRK-ITENS-NUMERICOS PIC 99    VALUE ZEROS.
+       77 WRK-FREQ-MINIMA  PIC 999V9    VALUE 075,0. *> % minimo exigido
+
+      *    PESOS DE P1/P2/ATIVIDADE PARA O CALCULO DA MEDIA PONDERADA,
+      *    EXPRESSOS EM DECIMOS (DEVEM SOMAR 10).
+       01 WRK-PESOS.
+           05 WRK-PESO-P1   PIC 9V9 VALUE 3,3.
+           05 WRK-PESO-P2   PIC 9V9 VALUE 3,3.
+           05 WRK-PESO-ATIV PIC 9V9 VALUE 3,4.
+
+      *    LINHA DO RELATORIO TABULAR DE 0300-EXIBIR, EM COLUNAS DE
+      *    LARGURA FIXA PARA QUE O BOLETIM CABA EM UMA PAGINA.
+       01 WRK-CABECALHO.
+           05 FILLER PIC X(20) VALUE "DISCIPLINA".
+           05 FILLER PIC X(06) VALUE "P1".
+           05 FILLER PIC X(06) VALUE "P2".
+           05 FILLER PIC X(06) VALUE "ATIV".
+           05 FILLER PIC X(08) VALUE "FREQ%".
+           05 FILLER PIC X(07) VALUE "MEDIA".
+           05 FILLER PIC X(20) VALUE "SITUACAO".
+       01 WRK-LINHA-REL.
+           05 LIN-DISCIPLINA    PIC X(20).
+           05 LIN-P1            PIC ZZ,9.
+           05 FILLER            PIC X(04).
+           05 LIN-P2            PIC ZZ,9.
+           05 FILLER            PIC X(04).
+           05 LIN-ATIV          PIC ZZ,9.
+           05 FILLER            PIC X(04).
+           05 LIN-FREQ          PIC ZZZ,9.
+           05 FILLER            PIC X(04).
+           05 LIN-MEDIA         PIC ZZ,9.
+           05 FILLER            PIC X(03).
+           05 LIN-SITUACAO      PIC X(20).
+       77 WRK-SOMA-PESOS    PIC 99V9 VALUE ZEROS.
+       77 WRK-RESP-PESO     PIC X(01) VALUE 'N'.
+
+       77 WRK-RESP-SIMULADOR PIC X(01)     VALUE 'N'.
+       77 WRK-SIM-P1          PIC 99V9     VALUE ZEROS.
+       77 WRK-SIM-P2          PIC 99V9     VALUE ZEROS.
+       77 WRK-SIM-META        PIC 99V9     VALUE 07,0.
+       77 WRK-SIM-ATIV-MIN    PIC S9(03)V9 VALUE ZEROS.
 
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
-           PERFORM 0100-INICIALIZAR-DISCIPLINAS
-           PERFORM 0200-INICIALIZAR-NOTAS.
-           PERFORM 0300-EXIBIR.
+           PERFORM 0010-SELECIONAR-IDIOMA.
+           PERFORM 0050-DEFINIR-PESOS.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "DO YOU WANT TO RUN THE MINIMUM ACTIVITY "
+                       "GRADE SIMULATOR? (Y/N)"
+           ELSE
+               DISPLAY "DESEJA RODAR O SIMULADOR DE NOTA MINIMA DA "
+                       "ATIVIDADE? (S/N)"
+           END-IF
+           ACCEPT WRK-RESP-SIMULADOR
+           IF WRK-RESP-SIMULADOR = 'S' OR WRK-RESP-SIMULADOR = 's'
+              OR WRK-RESP-SIMULADOR = 'Y' OR WRK-RESP-SIMULADOR = 'y'
+               PERFORM 0060-SIMULAR-NOTA-MINIMA
+           END-IF.
+           PERFORM 0105-CICLO-ALUNO.
            PERFORM 0400-FINALIZAR.
 
+       0105-CICLO-ALUNO.
+           PERFORM 0045-IDENTIFICAR-ALUNO
+           PERFORM 0100-INICIALIZAR-DISCIPLINAS
+           PERFORM 0200-INICIALIZAR-NOTAS
+           PERFORM 0300-EXIBIR
+           PERFORM 0350-GRAVAR-LOG-LANCAMENTO
+           PERFORM 0410-GRAVAR-CONTROLE
+           ADD 1 TO WRK-TOTAL-ALUNOS
+           PERFORM 0360-CONTINUAR
+           IF WRK-CONTINUA = 'S' OR WRK-CONTINUA = 's'
+               PERFORM 0105-CICLO-ALUNO
+           END-IF.
+
+       0360-CONTINUAR.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "ENTER GRADES FOR ANOTHER STUDENT? (Y/N)"
+           ELSE
+               DISPLAY "DESEJA LANCAR NOTAS DE OUTRO ALUNO? (S/N)"
+           END-IF
+           ACCEPT WRK-CONTINUA.
+
+       0010-SELECIONAR-IDIOMA.
+           DISPLAY "SELECIONE O IDIOMA / SELECT LANGUAGE: "
+                   "PORTUGUES (P) OU INGLES (I)"
+           ACCEPT WRK-IDIOMA.
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF.
+
+       0045-IDENTIFICAR-ALUNO.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "ENTER YOUR STUDENT ID:"
+           ELSE
+               DISPLAY "DIGITE SUA MATRICULA:"
+           END-IF
+           ACCEPT WRK-MATRICULA
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "ENTER THE YEAR/TERM (EX: 2026-1):"
+           ELSE
+               DISPLAY "DIGITE O ANO/SEMESTRE (EX: 2026-1):"
+           END-IF
+           ACCEPT WRK-ANO-SEMESTRE.
+
+       0060-SIMULAR-NOTA-MINIMA.
+           DISPLAY "SIMULADOR - NOTA MINIMA NECESSARIA NA ATIVIDADE"
+           DISPLAY "DIGITE A NOTA DA P1 (EX: 06,5):"
+           ACCEPT WRK-SIM-P1
+           DISPLAY "DIGITE A NOTA DA P2 (EX: 06,5):"
+           ACCEPT WRK-SIM-P2
+           DISPLAY "DIGITE A MEDIA DESEJADA PARA APROVACAO (EX: 07,0):"
+           ACCEPT WRK-SIM-META
+           COMPUTE WRK-SIM-ATIV-MIN ROUNDED =
+               (WRK-SIM-META * 10 - WRK-SIM-P1 * WRK-PESO-P1
+                   - WRK-SIM-P2 * WRK-PESO-P2) / WRK-PESO-ATIV
+           EVALUATE TRUE
+               WHEN WRK-SIM-ATIV-MIN <= 0
+                   DISPLAY "A MEDIA DESEJADA JA FOI ATINGIDA COM P1 E "
+                           "P2, INDEPENDENTE DA ATIVIDADE."
+               WHEN WRK-SIM-ATIV-MIN > 10
+                   DISPLAY "META INATINGIVEL MESMO COM NOTA 10 NA "
+                           "ATIVIDADE."
+               WHEN OTHER
+                   DISPLAY "NOTA MINIMA NECESSARIA NA ATIVIDADE: "
+                           WRK-SIM-ATIV-MIN
+           END-EVALUATE.
+
+       0050-DEFINIR-PESOS.
+           DISPLAY "USAR PESOS PADRAO (P1 3,3/P2 3,3/ATIV 3,4)? (S/N)"
+           ACCEPT WRK-RESP-PESO.
+           IF WRK-RESP-PESO = 'N' OR WRK-RESP-PESO = 'n'
+               DISPLAY "INFORME O PESO DA P1 (EM DECIMOS, EX: 3,3):"
+               ACCEPT WRK-PESO-P1
+               DISPLAY "INFORME O PESO DA P2 (EM DECIMOS, EX: 3,3):"
+               ACCEPT WRK-PESO-P2
+               DISPLAY "INFORME O PESO DA ATIVIDADE (EM DECIMOS):"
+               ACCEPT WRK-PESO-ATIV
+               COMPUTE WRK-SOMA-PESOS =
+                   WRK-PESO-P1 + WRK-PESO-P2 + WRK-PESO-ATIV
+               IF WRK-SOMA-PESOS NOT = 10,0
+                   DISPLAY "PESOS NAO SOMAM 10 - USANDO PADRAO"
+                   MOVE 3,3 TO WRK-PESO-P1
+                   MOVE 3,3 TO WRK-PESO-P2
+                   MOVE 3,4 TO WRK-PESO-ATIV
+               END-IF
+           END-IF.
+
        0100-INICIALIZAR-DISCIPLINAS.
-           DISPLAY "Digite os nomes de 6 disciplinas do curso de ADS:"
-           PERFORM VARYING WRK-INDICE FROM 1 BY 1
-                   UNTIL WRK-INDICE > WRK-ITENS
-               DISPLAY "Disciplina " WRK-INDICE ":"
-               ACCEPT DISCIPLINA-NOME(WRK-INDICE)
-           END-PERFORM.
+           MOVE 0 TO WRK-ITENS.
+           DISPLAY "CARREGAR DISCIPLINAS DO CATALOGO DE CURSOS? (S/N)"
+           ACCEPT WRK-USA-CATALOGO.
+
+           IF WRK-USA-CATALOGO = 'S' OR WRK-USA-CATALOGO = 's'
+               PERFORM 0110-CARREGAR-DO-CATALOGO
+           END-IF.
+
+           IF WRK-ITENS = 0
+               MOVE 1 TO WRK-INDICE-INI
+               PERFORM 0130-VERIFICAR-CHECKPOINT
+               IF WRK-ITENS = 0
+                   DISPLAY "Quantas disciplinas deseja cadastrar?"
+                   ACCEPT WRK-ITENS
+               END-IF
+
+               IF WRK-ITENS > WRK-ITENS-MAX
+                   DISPLAY "TURMA CHEIA - MAXIMO DE " WRK-ITENS-MAX
+                           " DISCIPLINAS SUPORTADO."
+                   MOVE 0 TO WRK-ITENS
+               ELSE
+                   DISPLAY "Digite os nomes das " WRK-ITENS
+                           " disciplinas do curso de ADS:"
+                   PERFORM VARYING WRK-INDICE FROM WRK-INDICE-INI BY 1
+                           UNTIL WRK-INDICE > WRK-ITENS
+                       DISPLAY "Disciplina " WRK-INDICE ":"
+                       ACCEPT DISCIPLINA-NOME(WRK-INDICE)
+                       PERFORM 0140-GRAVAR-CHECKPOINT
+                   END-PERFORM
+                   PERFORM 0150-LIMPAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+       0130-VERIFICAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE '10' TO WRK-CKPT-STATUS
+                   NOT AT END
+                       DISPLAY "CHECKPOINT ENCONTRADO (ENTRADA "
+                               "ANTERIOR INTERROMPIDA). DESEJA "
+                               "RETOMAR? (S/N)"
+                       ACCEPT WRK-RETOMAR
+                       IF WRK-RETOMAR = 'S' OR WRK-RETOMAR = 's'
+                           PERFORM 0136-APLICAR-CHECKPOINT
+                           PERFORM 0135-LER-CHECKPOINT
+                               UNTIL WRK-CKPT-STATUS NOT = '00'
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       0135-LER-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE '10' TO WRK-CKPT-STATUS
+               NOT AT END
+                   PERFORM 0136-APLICAR-CHECKPOINT
+           END-READ.
+
+       0136-APLICAR-CHECKPOINT.
+           MOVE CKPT-TOTAL TO WRK-ITENS
+           MOVE CKPT-NOME TO DISCIPLINA-NOME(CKPT-INDICE)
+           COMPUTE WRK-INDICE-INI = CKPT-INDICE + 1.
+
+       0140-GRAVAR-CHECKPOINT.
+           OPEN EXTEND CHECKPOINT-FILE
+           MOVE WRK-ITENS  TO CKPT-TOTAL
+           MOVE WRK-INDICE TO CKPT-INDICE
+           MOVE DISCIPLINA-NOME(WRK-INDICE) TO CKPT-NOME
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       0150-LIMPAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       0110-CARREGAR-DO-CATALOGO.
+           MOVE 0 TO WRK-ITENS.
+           DISPLAY "DIGITE O CODIGO DO CURSO (EX: ADS):"
+           ACCEPT WRK-CURSO.
+
+           OPEN INPUT CATALOGO-FILE.
+           IF WRK-CAT-STATUS NOT = '00'
+               DISPLAY "CATALOGO INDISPONIVEL - ENTRADA MANUAL"
+           ELSE
+               MOVE WRK-CURSO TO CAT-CURSO
+               MOVE 1 TO CAT-SEQ
+               START CATALOGO-FILE KEY IS >= CAT-CHAVE
+                   INVALID KEY
+                       DISPLAY "CURSO NAO ENCONTRADO NO CATALOGO"
+               END-START
+               PERFORM 0120-LER-DISCIPLINA-CATALOGO
+                   UNTIL WRK-CAT-STATUS NOT = '00'
+                      OR CAT-CURSO NOT = WRK-CURSO
+                      OR WRK-ITENS >= WRK-ITENS-MAX
+               CLOSE CATALOGO-FILE
+           END-IF.
+
+       0120-LER-DISCIPLINA-CATALOGO.
+           READ CATALOGO-FILE NEXT RECORD
+               AT END
+                   MOVE '10' TO WRK-CAT-STATUS
+               NOT AT END
+                   IF CAT-CURSO = WRK-CURSO
+                       ADD 1 TO WRK-ITENS
+                       MOVE CAT-DISCIPLINA TO DISCIPLINA-NOME(WRK-ITENS)
+                   END-IF
+           END-READ.
 
        0200-INICIALIZAR-NOTAS.
+           MOVE 1 TO WRK-INDICE-INI
+           PERFORM 0230-VERIFICAR-CHECKPOINT-NOTAS
            DISPLAY "Agora, informe as notas de cada disciplina:"
-           PERFORM VARYING WRK-INDICE FROM 1 BY 1
+           PERFORM VARYING WRK-INDICE FROM WRK-INDICE-INI BY 1
                    UNTIL WRK-INDICE > WRK-ITENS
                DISPLAY "Disciplina " WRK-INDICE ": "
                        DISCIPLINA-NOME(WRK-INDICE)
-               DISPLAY "Digite a nota da P1:"
-               ACCEPT NOTA-P1(WRK-INDICE)
-               DISPLAY "Digite a nota da P2:"
-               ACCEPT NOTA-P2(WRK-INDICE)
-               DISPLAY "Digite a nota da Atividade:"
-               ACCEPT NOTA-ATIV(WRK-INDICE)
-           END-PERFORM.
+               DISPLAY "ESTA DISCIPLINA E AVALIADA POR NOTA NUMERICA "
+                       "(N) OU POR SATISFATORIO/INSATISFATORIO (S)?"
+               ACCEPT WRK-MODO-DISC(WRK-INDICE)
+               IF WRK-MODO-DISC(WRK-INDICE) = 'S'
+                  OR WRK-MODO-DISC(WRK-INDICE) = 's'
+                   MOVE 'S' TO WRK-MODO-DISC(WRK-INDICE)
+                   DISPLAY "INFORME O RESULTADO: SATISFATORIO (S) OU "
+                           "INSATISFATORIO (N):"
+                   ACCEPT WRK-RESULTADO-DISC(WRK-INDICE)
+                   MOVE ZEROS TO NOTA-P1(WRK-INDICE) NOTA-P2(WRK-INDICE)
+                       NOTA-ATIV(WRK-INDICE)
+               ELSE
+                   MOVE 'N' TO WRK-MODO-DISC(WRK-INDICE)
+                   DISPLAY "Digite a nota da P1:"
+                   ACCEPT NOTA-P1(WRK-INDICE)
+                   DISPLAY "Digite a nota da P2:"
+                   ACCEPT NOTA-P2(WRK-INDICE)
+                   DISPLAY "Digite a nota da Atividade:"
+                   ACCEPT NOTA-ATIV(WRK-INDICE)
+               END-IF
+               DISPLAY "Digite o percentual de frequencia (EX: 80,0):"
+               ACCEPT WRK-FREQUENCIA(WRK-INDICE)
+               PERFORM 0240-GRAVAR-CHECKPOINT-NOTAS
+           END-PERFORM
+           PERFORM 0250-LIMPAR-CHECKPOINT-NOTAS.
+
+       0230-VERIFICAR-CHECKPOINT-NOTAS.
+           OPEN INPUT CKPT-NOTAS-FILE.
+           IF WRK-CKPTN-STATUS = '00'
+               READ CKPT-NOTAS-FILE
+                   AT END
+                       MOVE '10' TO WRK-CKPTN-STATUS
+                   NOT AT END
+                       DISPLAY "CHECKPOINT DE NOTAS ENCONTRADO "
+                               "(ENTRADA ANTERIOR INTERROMPIDA). "
+                               "DESEJA RETOMAR? (S/N)"
+                       ACCEPT WRK-RETOMAR
+                       IF WRK-RETOMAR = 'S' OR WRK-RETOMAR = 's'
+                           PERFORM 0236-APLICAR-CHECKPOINT-NOTAS
+                           PERFORM 0235-LER-CHECKPOINT-NOTAS
+                               UNTIL WRK-CKPTN-STATUS NOT = '00'
+                       END-IF
+               END-READ
+               CLOSE CKPT-NOTAS-FILE
+           END-IF.
+
+       0235-LER-CHECKPOINT-NOTAS.
+           READ CKPT-NOTAS-FILE
+               AT END
+                   MOVE '10' TO WRK-CKPTN-STATUS
+               NOT AT END
+                   PERFORM 0236-APLICAR-CHECKPOINT-NOTAS
+           END-READ.
+
+       0236-APLICAR-CHECKPOINT-NOTAS.
+           MOVE CKPTN-P1   TO NOTA-P1(CKPTN-INDICE)
+           MOVE CKPTN-P2   TO NOTA-P2(CKPTN-INDICE)
+           MOVE CKPTN-ATIV TO NOTA-ATIV(CKPTN-INDICE)
+           MOVE CKPTN-FREQ TO WRK-FREQUENCIA(CKPTN-INDICE)
+           COMPUTE WRK-INDICE-INI = CKPTN-INDICE + 1.
+
+       0240-GRAVAR-CHECKPOINT-NOTAS.
+           OPEN EXTEND CKPT-NOTAS-FILE
+           MOVE WRK-INDICE        TO CKPTN-INDICE
+           MOVE NOTA-P1(WRK-INDICE)   TO CKPTN-P1
+           MOVE NOTA-P2(WRK-INDICE)   TO CKPTN-P2
+           MOVE NOTA-ATIV(WRK-INDICE) TO CKPTN-ATIV
+           MOVE WRK-FREQUENCIA(WRK-INDICE) TO CKPTN-FREQ
+           WRITE CKPTN-REC
+           CLOSE CKPT-NOTAS-FILE.
+
+       0250-LIMPAR-CHECKPOINT-NOTAS.
+           OPEN OUTPUT CKPT-NOTAS-FILE
+           CLOSE CKPT-NOTAS-FILE.
 
        0300-EXIBIR.
            MOVE 1 TO WRK-INDICE            *> Reinicializando o índice
-           DISPLAY "Resultados das disciplinas:"
+           MOVE ZEROS TO WRK-SOMA-MEDIAS WRK-MEDIA-GERAL
+               WRK-ITENS-NUMERICOS
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "Course results:"
+           ELSE
+               DISPLAY "Resultados das disciplinas:"
+           END-IF
+           DISPLAY WRK-CABECALHO
            PERFORM VARYING WRK-INDICE FROM 1 BY 1
                    UNTIL WRK-INDICE > WRK-ITENS
-               DISPLAY "Disciplina " WRK-INDICE ": "
-                       DISCIPLINA-NOME(WRK-INDICE)
-               DISPLAY "  Nota P1: " NOTA-P1(WRK-INDICE)
-               DISPLAY "  Nota P2: " NOTA-P2(WRK-INDICE)
-               DISPLAY "  Nota Atividade: " NOTA-ATIV(WRK-INDICE)
+               IF WRK-MODO-DISC(WRK-INDICE) = 'S'
+                   MOVE ZEROS TO WRK-MEDIA-DISC(WRK-INDICE)
+                   EVALUATE WRK-RESULTADO-DISC(WRK-INDICE)
+                       WHEN 'S'
+                       WHEN 's'
+                           MOVE 'APROVADO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN OTHER
+                           MOVE 'REPROVADO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                   END-EVALUATE
+               ELSE
+                   COMPUTE WRK-MEDIA-DISC(WRK-INDICE) ROUNDED =
+                       (NOTA-P1(WRK-INDICE)   * WRK-PESO-P1
+                      + NOTA-P2(WRK-INDICE)   * WRK-PESO-P2
+                      + NOTA-ATIV(WRK-INDICE) * WRK-PESO-ATIV) / 10
+
+                   EVALUATE WRK-MEDIA-DISC(WRK-INDICE)
+                       WHEN 0 THRU 3,9
+                           MOVE 'REPROVADO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN 4,0 THRU 6,9
+                           MOVE 'RECUPERACAO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN 7,0 THRU 10
+                           MOVE 'APROVADO'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN OTHER
+                           MOVE 'NOTA INVALIDA'
+                               TO WRK-SITUACAO-DISC(WRK-INDICE)
+                   END-EVALUATE
+
+                   ADD WRK-MEDIA-DISC(WRK-INDICE) TO WRK-SOMA-MEDIAS
+                   ADD 1 TO WRK-ITENS-NUMERICOS
+               END-IF
+
+               IF WRK-FREQUENCIA(WRK-INDICE) < WRK-FREQ-MINIMA
+                   MOVE 'REPROVADO POR FALTA'
+                       TO WRK-SITUACAO-DISC(WRK-INDICE)
+               END-IF
+
+               MOVE DISCIPLINA-NOME(WRK-INDICE)    TO LIN-DISCIPLINA
+               MOVE NOTA-P1(WRK-INDICE)            TO LIN-P1
+               MOVE NOTA-P2(WRK-INDICE)            TO LIN-P2
+               MOVE NOTA-ATIV(WRK-INDICE)          TO LIN-ATIV
+               MOVE WRK-FREQUENCIA(WRK-INDICE)     TO LIN-FREQ
+               MOVE WRK-MEDIA-DISC(WRK-INDICE)     TO LIN-MEDIA
+               IF WRK-IDIOMA = 'I'
+                   EVALUATE WRK-SITUACAO-DISC(WRK-INDICE)
+                       WHEN 'APROVADO'
+                           MOVE 'APPROVED' TO LIN-SITUACAO
+                       WHEN 'REPROVADO'
+                           MOVE 'FAILED' TO LIN-SITUACAO
+                       WHEN 'RECUPERACAO'
+                           MOVE 'MAKEUP EXAM' TO LIN-SITUACAO
+                       WHEN 'REPROVADO POR FALTA'
+                           MOVE 'FAILED (ABSENCES)' TO LIN-SITUACAO
+                       WHEN 'NOTA INVALIDA'
+                           MOVE 'INVALID GRADE' TO LIN-SITUACAO
+                       WHEN OTHER
+                           MOVE WRK-SITUACAO-DISC(WRK-INDICE)
+                               TO LIN-SITUACAO
+                   END-EVALUATE
+               ELSE
+                   MOVE WRK-SITUACAO-DISC(WRK-INDICE) TO LIN-SITUACAO
+               END-IF
+               DISPLAY WRK-LINHA-REL
            END-PERFORM.
 
+           IF WRK-ITENS-NUMERICOS > 0
+               COMPUTE WRK-MEDIA-GERAL ROUNDED =
+                   WRK-SOMA-MEDIAS / WRK-ITENS-NUMERICOS
+               DISPLAY "-----------------------------"
+               DISPLAY "MEDIA GERAL DO PERIODO (DISCIPLINAS COM NOTA "
+                       "NUMERICA): " WRK-MEDIA-GERAL
+           END-IF.
+
+       0350-GRAVAR-LOG-LANCAMENTO.
+           MOVE ZEROS TO WRK-QTD-APROVADO WRK-QTD-RECUP
+               WRK-QTD-REPROVADO WRK-QTD-OUTROS
+           OPEN EXTEND GRADED-LOG-FILE
+           IF WRK-GRLOG-STATUS NOT = '00'
+               CLOSE GRADED-LOG-FILE
+               OPEN OUTPUT GRADED-LOG-FILE
+           END-IF
+           PERFORM 0355-GRAVAR-CABECALHO-LOG
+           PERFORM VARYING WRK-INDICE FROM 1 BY 1
+                   UNTIL WRK-INDICE > WRK-ITENS
+               MOVE 'DETALHE'                   TO GRLOG-TIPO
+               MOVE WRK-MATRICULA               TO GRLOG-MATRICULA
+               MOVE DISCIPLINA-NOME(WRK-INDICE) TO GRLOG-MATERIA
+               MOVE WRK-ANO-SEMESTRE            TO GRLOG-ANO-SEMESTRE
+               MOVE WRK-SITUACAO-DISC(WRK-INDICE) TO GRLOG-SITUACAO
+               WRITE GRLOG-REC
+               EVALUATE WRK-SITUACAO-DISC(WRK-INDICE)
+                   WHEN 'APROVADO'
+                       ADD 1 TO WRK-QTD-APROVADO
+                   WHEN 'RECUPERACAO'
+                       ADD 1 TO WRK-QTD-RECUP
+                   WHEN 'REPROVADO'
+                   WHEN 'REPROVADO POR FALTA'
+                       ADD 1 TO WRK-QTD-REPROVADO
+                   WHEN OTHER
+                       ADD 1 TO WRK-QTD-OUTROS
+               END-EVALUATE
+           END-PERFORM
+           PERFORM 0356-GRAVAR-RODAPE-LOG
+           CLOSE GRADED-LOG-FILE.
+
+       0355-GRAVAR-CABECALHO-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           MOVE SPACES          TO GRLOG-REC
+           MOVE 'HEADER'        TO GRLOG-TIPO
+           MOVE WRK-DATA-HORA   TO GCAB-DATA-HORA
+           MOVE 'PROG08'        TO GCAB-PROGRAMA
+           WRITE GRLOG-REC
+           MOVE SPACES TO GRLOG-REC.
+
+       0356-GRAVAR-RODAPE-LOG.
+           MOVE SPACES           TO GRLOG-REC
+           MOVE 'TRAILER'        TO GRLOG-TIPO
+           MOVE WRK-ITENS        TO GROD-TOTAL
+           MOVE WRK-QTD-APROVADO TO GROD-QTD-APROVADO
+           MOVE WRK-QTD-RECUP    TO GROD-QTD-RECUP
+           MOVE WRK-QTD-REPROVADO TO GROD-QTD-REPROVADO
+           MOVE WRK-QTD-OUTROS   TO GROD-QTD-OUTROS
+           WRITE GRLOG-REC.
+
        0400-FINALIZAR.
            DISPLAY "-----------------------------"
-           DISPLAY "FIM DO PROGRAMA!"
-           STOP RUN.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY "TOTAL COURSES PROCESSED (LAST STUDENT): "
+                       WRK-ITENS
+               DISPLAY "TOTAL STUDENTS PROCESSED: " WRK-TOTAL-ALUNOS
+               DISPLAY "END OF PROGRAM!"
+           ELSE
+               DISPLAY "TOTAL DE DISCIPLINAS PROCESSADAS (ULTIMO "
+                       "ALUNO): " WRK-ITENS
+               DISPLAY "TOTAL DE ALUNOS PROCESSADOS: " WRK-TOTAL-ALUNOS
+               DISPLAY "FIM DO PROGRAMA!"
+           END-IF
+           GOBACK.
+
+       0410-GRAVAR-CONTROLE.
+           MOVE FUNCTION CURRENT-DATE TO WRK-DATA-HORA
+           OPEN EXTEND CTLTOT-FILE
+           IF WRK-CTLTOT-STATUS NOT = '00'
+               CLOSE CTLTOT-FILE
+               OPEN OUTPUT CTLTOT-FILE
+           END-IF
+           MOVE WRK-DATA-HORA     TO CTLTOT-DATA-HORA
+           MOVE "PROG08"          TO CTLTOT-PROGRAMA
+           MOVE WRK-MATRICULA     TO CTLTOT-MATRICULA
+           MOVE WRK-ANO-SEMESTRE  TO CTLTOT-ANO-SEMESTRE
+           MOVE WRK-ITENS         TO CTLTOT-DISCIPLINAS
+           WRITE CTLTOT-REC
+           CLOSE CTLTOT-FILE.
 
        END PROGRAM PROG08.
