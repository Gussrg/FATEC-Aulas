@@ -18,10 +18,12 @@
        77 WRK-ENTRADAPAR    PIC 9(003)         VALUE ZEROS.
        77 WRK-ENTRADAIMPAR  PIC 9(003)         VALUE ZEROS.
        77 WRK-CONTADOR      PIC 9(001)         VALUE ZEROS.
+       77 WRK-PASSO         PIC 9(003)         VALUE 2.
+       77 WRK-EH-PAR        PIC X(001)         VALUE 'N'.
        77 WRK-SAIDAPAR      PIC 9(003) OCCURS 5 TIMES  VALUE ZEROS.
        77 WRK-SAIDAIMPAR    PIC 9(003) OCCURS 5 TIMES  VALUE ZEROS.
-       77 WRK-SOMAPAR       PIC 9(003)         VALUE ZEROS.
-       77 WRK-SOMAIMPAR     PIC 9(003)         VALUE ZEROS.
+       77 WRK-SOMAPAR       PIC 9(004)         VALUE ZEROS.
+       77 WRK-SOMAIMPAR     PIC 9(004)         VALUE ZEROS.
        77 WRK-MAIORPAR      PIC 9(003)         VALUE ZEROS.
        77 WRK-MAIORIMPAR    PIC 9(003)         VALUE ZEROS.
        77 WRK-MENORPAR      PIC 9(003)         VALUE ZEROS.
@@ -30,59 +32,100 @@
        PROCEDURE DIVISION.
        0001-PRINCIPAL.
            PERFORM 0100-INICIALIZAR.
-
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
 
        0100-INICIALIZAR.
            DISPLAY "DIGITE O NUMERO DESEJADO"
            ACCEPT WRK-NUMERO.
-       0200-PROCESSAR.
-
-       0300-FINALIZAR.
 
+           DISPLAY "DIGITE O PASSO DA SEQUENCIA (EX: 2, 3, 5...)"
+           ACCEPT WRK-PASSO.
 
-
-      *VERIFICA SE O N�MERO � PAR OU IMPAR
-
+       0200-PROCESSAR.
+      *    VERIFICA SE O NUMERO E PAR OU IMPAR
            MOVE FUNCTION REM (WRK-NUMERO 2) TO WRK-RESTO.
 
            IF WRK-RESTO = 0
+               MOVE 'S' TO WRK-EH-PAR
                MOVE WRK-NUMERO TO WRK-ENTRADAPAR
-               MOVE 1 TO WRK-CONTADOR
+               MOVE WRK-ENTRADAPAR TO WRK-MAIORPAR WRK-MENORPAR
            ELSE
+               MOVE 'N' TO WRK-EH-PAR
                MOVE WRK-NUMERO TO WRK-ENTRADAIMPAR
+               MOVE WRK-ENTRADAIMPAR TO WRK-MAIORIMPAR WRK-MENORIMPAR
            END-IF.
 
-           IF WRK-CONTADOR = 1
-               MOVE (WRK-ENTRADAPAR+2)  TO WRK-SAIDAPAR(1)
-               MOVE (WRK-SAIDAPAR(1)+2) TO WRK-SAIDAPAR(2)
-               MOVE (WRK-SAIDAPAR(2)+2) TO WRK-SAIDAPAR(3)
-               MOVE (WRK-SAIDAPAR(3)+2) TO WRK-SAIDAPAR(4)
-               MOVE (WRK-SAIDAPAR(4)+2) TO WRK-SAIDAPAR(5)
-
+      *    GERA OS PROXIMOS 5 NUMEROS DA SEQUENCIA E ACUMULA
+      *    SOMA, MAIOR E MENOR VALOR
+           IF WRK-EH-PAR = 'S'
+               MOVE 1 TO WRK-CONTADOR
+               PERFORM UNTIL WRK-CONTADOR > 5
+                   IF WRK-CONTADOR = 1
+                       COMPUTE WRK-SAIDAPAR(1) =
+                               WRK-ENTRADAPAR + WRK-PASSO
+                   ELSE
+                       COMPUTE WRK-SAIDAPAR(WRK-CONTADOR) =
+                               WRK-SAIDAPAR(WRK-CONTADOR - 1)
+                               + WRK-PASSO
+                   END-IF
+                   ADD WRK-SAIDAPAR(WRK-CONTADOR) TO WRK-SOMAPAR
+                   IF WRK-SAIDAPAR(WRK-CONTADOR) > WRK-MAIORPAR
+                       MOVE WRK-SAIDAPAR(WRK-CONTADOR) TO WRK-MAIORPAR
+                   END-IF
+                   IF WRK-SAIDAPAR(WRK-CONTADOR) < WRK-MENORPAR
+                       MOVE WRK-SAIDAPAR(WRK-CONTADOR) TO WRK-MENORPAR
+                   END-IF
+                   ADD 1 TO WRK-CONTADOR
+               END-PERFORM
            ELSE
-               MOVE (WRK-ENTRADAIMPAR+2)  TO WRK-SAIDAIMPAR(1)
-               MOVE (WRK-SAIDAIMPAR(1)+2) TO WRK-SAIDAIMPAR(2)
-               MOVE (WRK-SAIDAIMPAR(2)+2) TO WRK-SAIDAIMPAR(3)
-               MOVE (WRK-SAIDAIMPAR(3)+2) TO WRK-SAIDAIMPAR(4)
-               MOVE (WRK-SAIDAIMPAR(4)+2) TO WRK-SAIDAIMPAR(5)
+               MOVE 1 TO WRK-CONTADOR
+               PERFORM UNTIL WRK-CONTADOR > 5
+                   IF WRK-CONTADOR = 1
+                       COMPUTE WRK-SAIDAIMPAR(1) =
+                               WRK-ENTRADAIMPAR + WRK-PASSO
+                   ELSE
+                       COMPUTE WRK-SAIDAIMPAR(WRK-CONTADOR) =
+                               WRK-SAIDAIMPAR(WRK-CONTADOR - 1)
+                               + WRK-PASSO
+                   END-IF
+                   ADD WRK-SAIDAIMPAR(WRK-CONTADOR) TO WRK-SOMAIMPAR
+                   IF WRK-SAIDAIMPAR(WRK-CONTADOR) > WRK-MAIORIMPAR
+                       MOVE WRK-SAIDAIMPAR(WRK-CONTADOR)
+                           TO WRK-MAIORIMPAR
+                   END-IF
+                   IF WRK-SAIDAIMPAR(WRK-CONTADOR) < WRK-MENORIMPAR
+                       MOVE WRK-SAIDAIMPAR(WRK-CONTADOR)
+                           TO WRK-MENORIMPAR
+                   END-IF
+                   ADD 1 TO WRK-CONTADOR
+               END-PERFORM
            END-IF.
 
-           MOVE (1) TO WRK-CONTADOR
-
-      *PARA MOSTRAR OS PR�XIMOS 5 PARES AP�S O N�MERO DIGITADO
-
-           PERFORM UNTIL WRK-CONTADOR = 5
-              DISPLAY WRK-SAIDAPAR(CONTADOR)
-              MOVE FUNCTION SUM(WRK-CONTADOR 1) TO WRK-CONTADOR
-           END-PERFORM.
-
-      *    MOVE (1) TO WRK-CONTADOR
-
-      **PARA MOSTRAR OS PR�XIMOS 5 PARES AP�S O N�MERO DIGITADO
+       0300-FINALIZAR.
+      *    MOSTRA SOMENTE A SEQUENCIA REALMENTE GERADA (PAR OU IMPAR)
+           MOVE 1 TO WRK-CONTADOR.
+           IF WRK-EH-PAR = 'S'
+               DISPLAY "SEQUENCIA PAR GERADA:"
+               PERFORM UNTIL WRK-CONTADOR > 5
+                   DISPLAY "PAR " WRK-CONTADOR ": " WRK-SAIDAPAR
+                       (WRK-CONTADOR)
+                   ADD 1 TO WRK-CONTADOR
+               END-PERFORM
+               DISPLAY "SOMA DOS PARES GERADOS: " WRK-SOMAPAR
+               DISPLAY "MAIOR PAR GERADO......: " WRK-MAIORPAR
+               DISPLAY "MENOR PAR GERADO......: " WRK-MENORPAR
+           ELSE
+               DISPLAY "SEQUENCIA IMPAR GERADA:"
+               PERFORM UNTIL WRK-CONTADOR > 5
+                   DISPLAY "IMPAR " WRK-CONTADOR ": " WRK-SAIDAIMPAR
+                       (WRK-CONTADOR)
+                   ADD 1 TO WRK-CONTADOR
+               END-PERFORM
+               DISPLAY "SOMA DOS IMPARES GERADOS: " WRK-SOMAIMPAR
+               DISPLAY "MAIOR IMPAR GERADO......: " WRK-MAIORIMPAR
+               DISPLAY "MENOR IMPAR GERADO......: " WRK-MENORIMPAR
+           END-IF.
 
-           PERFORM UNTIL WRK-CONTADOR = 5
-              DISPLAY WRK-SAIDAIMPAR(CONTADOR)
-              MOVE FUNCTION SUM(WRK-CONTADOR 1) TO WRK-CONTADOR
-           END-PERFORM.
-           STOP RUN.
-           END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM YOUR-PROGRAM-NAME.
