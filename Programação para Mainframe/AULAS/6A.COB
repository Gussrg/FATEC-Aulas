@@ -6,59 +6,201 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG04.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "THRESH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-PARM-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+           COPY THRESHOLD.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME     PIC X(30).
-       77 WRK-MATERIA  PIC X(15).
-       77 WRK-NOTA     PIC 9(02).
-       77 WRK-SITUACAO PIC X(20).
+           COPY STUDENTREC.
        77 WRK-CONTINUA PIC X.
+       77 WRK-PARM-STATUS   PIC X(02) VALUE SPACES.
+       77 WRK-TH-APROV-NOTAS PIC 99V9 VALUE 07,0.
+       77 WRK-TH-RECUP-NOTAS PIC 99V9 VALUE 05,0.
+       77 WRK-NOTA-LANCADA  PIC X(01) VALUE 'S'.
+       77 WRK-CONFIRMA-DADOS PIC X(01) VALUE SPACES.
+       77 WRK-IDIOMA        PIC X(01) VALUE 'P'.
+       77 WRK-SITUACAO-EXIB PIC X(20) VALUE SPACES.
 
        PROCEDURE DIVISION.
+           PERFORM SELECIONAR-IDIOMA
+           PERFORM 0050-LER-PARAMETROS
            MOVE 'N' TO WRK-CONTINUA
            PERFORM SOLICITA-INFORMACOES UNTIL WRK-CONTINUA = 'S' OR
                WRK-CONTINUA = 's'
            GOBACK.
 
+       SELECIONAR-IDIOMA.
+           DISPLAY 'SELECIONE O IDIOMA / SELECT LANGUAGE: '
+                   'PORTUGUES (P) OU INGLES (I)'
+           ACCEPT WRK-IDIOMA
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF.
+
+       0050-LER-PARAMETROS.
+           OPEN INPUT PARM-FILE.
+           IF WRK-PARM-STATUS = '00'
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE TH-APROV-NOTAS TO WRK-TH-APROV-NOTAS
+                       MOVE TH-RECUP-NOTAS TO WRK-TH-RECUP-NOTAS
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
        SOLICITA-INFORMACOES.
-           MOVE SPACES TO WRK-NOME, WRK-MATERIA
+           MOVE SPACES TO WRK-MATRICULA, WRK-NOME, WRK-MATERIA,
+               WRK-ANO-SEMESTRE, WRK-TURMA
            INITIALIZE WRK-NOTA
 
-           DISPLAY 'POR FAVOR, DIGITE SEU NOME'
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER YOUR STUDENT ID'
+           ELSE
+               DISPLAY 'DIGITE SUA MATRICULA'
+           END-IF
+           ACCEPT WRK-MATRICULA
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'PLEASE ENTER YOUR NAME'
+           ELSE
+               DISPLAY 'POR FAVOR, DIGITE SEU NOME'
+           END-IF
            ACCEPT WRK-NOME
 
-           DISPLAY 'DIGITE A MATERIA QUE ESTA CURSANDO'
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE COURSE YOU ARE TAKING'
+           ELSE
+               DISPLAY 'DIGITE A MATERIA QUE ESTA CURSANDO'
+           END-IF
            ACCEPT WRK-MATERIA
 
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA'
-           ACCEPT WRK-NOTA
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE YEAR/TERM (EX: 2026-1)'
+           ELSE
+               DISPLAY 'DIGITE O ANO/SEMESTRE (EX: 2026-1)'
+           END-IF
+           ACCEPT WRK-ANO-SEMESTRE
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE CLASS SECTION'
+           ELSE
+               DISPLAY 'DIGITE A TURMA'
+           END-IF
+           ACCEPT WRK-TURMA
 
-           IF WRK-NOTA >= 0 AND WRK-NOTA <= 4
-               MOVE 'REPROVADO' TO WRK-SITUACAO
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'HAS THE GRADE FOR THIS COURSE BEEN POSTED '
+                       'YET? (Y/N)'
            ELSE
-               IF WRK-NOTA = 5 OR WRK-NOTA = 6
-                   MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+               DISPLAY 'A NOTA DESTA DISCIPLINA JA FOI LANCADA? (S/N)'
+           END-IF
+           ACCEPT WRK-NOTA-LANCADA
+
+           IF WRK-NOTA-LANCADA = 'N' OR WRK-NOTA-LANCADA = 'n'
+               MOVE 0 TO WRK-NOTA
+           ELSE
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'ENTER THE GRADE YOU RECEIVED IN THIS '
+                           'COURSE'
                ELSE
-                   IF WRK-NOTA >=7 AND WRK-NOTA <= 10
-                       MOVE 'APROVADO' TO WRK-SITUACAO
-                   ELSE
+                   DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA '
+                           'DISCIPLINA'
+               END-IF
+               ACCEPT WRK-NOTA
+           END-IF
+
+           PERFORM CONFIRMAR-DADOS
+
+           IF WRK-NOTA-LANCADA = 'N' OR WRK-NOTA-LANCADA = 'n'
+               MOVE 'INC' TO WRK-SITUACAO
+           ELSE
+               EVALUATE TRUE
+                   WHEN WRK-NOTA < 0 OR WRK-NOTA > 10
                        MOVE 'NOTA INVALIDA' TO WRK-SITUACAO
-                   END-IF
-                END-IF
+                   WHEN WRK-NOTA < WRK-TH-RECUP-NOTAS
+                       MOVE 'REPROVADO' TO WRK-SITUACAO
+                   WHEN WRK-NOTA < WRK-TH-APROV-NOTAS
+                       MOVE 'EM RECUPERACAO' TO WRK-SITUACAO
+                   WHEN OTHER
+                       MOVE 'APROVADO' TO WRK-SITUACAO
+               END-EVALUATE
            END-IF
 
-           DISPLAY 'OLA ' WRK-NOME
-               'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
-               'E SUA NOTA FOI: ' WRK-NOTA
-               'E SUA SITUACAO FOI: ' WRK-SITUACAO
-               'DESEJA CONTINUAR? (S/N)'
+           PERFORM TRADUZIR-SITUACAO
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'HELLO ' WRK-NOME ' (ID ' WRK-MATRICULA ')'
+                   'YOU ARE ENROLLED IN ' WRK-MATERIA
+                   'AND YOUR GRADE WAS: ' WRK-NOTA
+                   'AND YOUR STATUS IS: ' WRK-SITUACAO-EXIB
+                   'DO YOU WANT TO CONTINUE? (Y/N)'
+           ELSE
+               DISPLAY 'OLA ' WRK-NOME ' (MATRICULA ' WRK-MATRICULA ')'
+                   'VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
+                   'E SUA NOTA FOI: ' WRK-NOTA
+                   'E SUA SITUACAO FOI: ' WRK-SITUACAO
+                   'DESEJA CONTINUAR? (S/N)'
+           END-IF
            PERFORM LOOP-CONTINUA
            GOBACK.
 
+       CONFIRMAR-DADOS.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'REVIEW THE DATA YOU ENTERED:'
+               DISPLAY '  STUDENT ID.: ' WRK-MATRICULA
+               DISPLAY '  NAME.......: ' WRK-NOME
+               DISPLAY '  COURSE.....: ' WRK-MATERIA
+               DISPLAY '  YEAR/TERM..: ' WRK-ANO-SEMESTRE
+               DISPLAY '  SECTION....: ' WRK-TURMA
+               DISPLAY '  GRADE......: ' WRK-NOTA
+               DISPLAY 'CONFIRM THIS DATA? Y/N'
+           ELSE
+               DISPLAY 'CONFIRA OS DADOS DIGITADOS:'
+               DISPLAY '  MATRICULA..: ' WRK-MATRICULA
+               DISPLAY '  NOME.......: ' WRK-NOME
+               DISPLAY '  MATERIA....: ' WRK-MATERIA
+               DISPLAY '  ANO/SEMESTRE: ' WRK-ANO-SEMESTRE
+               DISPLAY '  TURMA......: ' WRK-TURMA
+               DISPLAY '  NOTA.......: ' WRK-NOTA
+               DISPLAY 'CONFIRMA OS DADOS? S/N'
+           END-IF
+           ACCEPT WRK-CONFIRMA-DADOS
+           IF WRK-CONFIRMA-DADOS NOT = 'S'
+              AND WRK-CONFIRMA-DADOS NOT = 's'
+              AND WRK-CONFIRMA-DADOS NOT = 'Y'
+              AND WRK-CONFIRMA-DADOS NOT = 'y'
+               PERFORM SOLICITA-INFORMACOES
+           END-IF.
+
+       TRADUZIR-SITUACAO.
+           EVALUATE WRK-SITUACAO
+               WHEN 'APROVADO'
+                   MOVE 'APPROVED' TO WRK-SITUACAO-EXIB
+               WHEN 'REPROVADO'
+                   MOVE 'FAILED' TO WRK-SITUACAO-EXIB
+               WHEN 'EM RECUPERACAO'
+                   MOVE 'ON MAKEUP EXAM' TO WRK-SITUACAO-EXIB
+               WHEN 'NOTA INVALIDA'
+                   MOVE 'INVALID GRADE' TO WRK-SITUACAO-EXIB
+               WHEN 'INC'
+                   MOVE 'INCOMPLETE' TO WRK-SITUACAO-EXIB
+               WHEN OTHER
+                   MOVE WRK-SITUACAO TO WRK-SITUACAO-EXIB
+           END-EVALUATE.
+
        LOOP-CONTINUA.
            ACCEPT WRK-CONTINUA
            IF WRK-CONTINUA = 'S' OR WRK-CONTINUA = 's'
+              OR WRK-CONTINUA = 'Y' OR WRK-CONTINUA = 'y'
                PERFORM SOLICITA-INFORMACOES
            END-IF
            STOP RUN.
