@@ -0,0 +1,70 @@
+      ******************************
+      * Author:Gustavo Rebelo Godoy
+      * Date:
+      * Purpose: Versao em lote de SegundoPrograma - le varios pares de
+      *          largura/altura de um arquivo de salas e imprime a area
+      *          de cada uma com um subtotal corrente, em vez de rodar a
+      *          calculadora interativa uma sala por vez.
+      * Tectonics: cobc
+      ******************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RelatorioSalas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALAS-FILE ASSIGN TO "SALAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-SALAS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALAS-FILE.
+       01  SALAS-REC.
+           05 SALA-LARGURA  PIC 9(003).
+           05 SALA-ALTURA   PIC 9(003).
+
+       WORKING-STORAGE SECTION.
+       77 WRK-SALAS-STATUS PIC X(02) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO  PIC X(01) VALUE 'N'.
+       77 WRK-QTD-SALAS    PIC 9(05) VALUE ZEROES.
+       77 AREA-RESULT      PIC 9(006) VALUE ZEROES.
+       77 AREA-SUBTOTAL    PIC 9(008) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRIR-ARQUIVO
+           IF WRK-FIM-ARQUIVO NOT = 'S'
+               PERFORM LER-SALA
+               PERFORM PROCESSAR-SALA UNTIL WRK-FIM-ARQUIVO = 'S'
+           END-IF
+           PERFORM FINALIZAR
+           STOP RUN.
+
+       ABRIR-ARQUIVO.
+           OPEN INPUT SALAS-FILE.
+           IF WRK-SALAS-STATUS NOT = '00'
+               DISPLAY "ARQUIVO DE SALAS INDISPONIVEL: "
+                       WRK-SALAS-STATUS
+               MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-IF.
+
+       LER-SALA.
+           READ SALAS-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       PROCESSAR-SALA.
+           ADD 1 TO WRK-QTD-SALAS
+           MULTIPLY SALA-LARGURA BY SALA-ALTURA GIVING AREA-RESULT
+           ADD AREA-RESULT TO AREA-SUBTOTAL
+           DISPLAY "SALA " WRK-QTD-SALAS ": " SALA-LARGURA "X"
+                   SALA-ALTURA " - AREA: " AREA-RESULT
+                   " - SUBTOTAL: " AREA-SUBTOTAL
+           PERFORM LER-SALA.
+
+       FINALIZAR.
+           CLOSE SALAS-FILE.
+           DISPLAY "-----------------------------".
+           DISPLAY "SALAS PROCESSADAS: " WRK-QTD-SALAS.
+           DISPLAY "AREA TOTAL........: " AREA-SUBTOTAL.
+       END PROGRAM RelatorioSalas.
