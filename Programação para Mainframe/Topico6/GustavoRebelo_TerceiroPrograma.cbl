@@ -9,25 +9,107 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 WRK-NOME      PIC X(30) VALUE SPACES.
-       77 WRK-MATERIA   PIC X(15) VALUE SPACES.
-       77 WRK-NOTA      PIC 9(02) VALUE ZEROES.
+           COPY STUDENTREC.
+       77 WRK-IDIOMA PIC X(01) VALUE 'P'.
 
        PROCEDURE DIVISION.
        INICIO.
+           DISPLAY 'SELECIONE O IDIOMA / SELECT LANGUAGE: '
+                   'PORTUGUES (P) OU INGLES (I) '
+           ACCEPT WRK-IDIOMA
+           IF WRK-IDIOMA NOT = 'I' AND WRK-IDIOMA NOT = 'i'
+               MOVE 'P' TO WRK-IDIOMA
+           END-IF
 
-           DISPLAY 'POR FAVOR, DIGITE SEU NOME '
-           ACCEPT WRK-NOME
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER YOUR STUDENT ID '
+           ELSE
+               DISPLAY 'DIGITE SUA MATRICULA '
+           END-IF
+           ACCEPT WRK-MATRICULA
 
-           DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO '
-           ACCEPT WRK-MATERIA
+           MOVE SPACES TO WRK-NOME
+           PERFORM UNTIL WRK-NOME NOT = SPACES
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'PLEASE ENTER YOUR NAME '
+               ELSE
+                   DISPLAY 'POR FAVOR, DIGITE SEU NOME '
+               END-IF
+               ACCEPT WRK-NOME
+               IF WRK-NOME = SPACES
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'NAME CANNOT BE BLANK.'
+                   ELSE
+                       DISPLAY 'O NOME NAO PODE FICAR EM BRANCO.'
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WRK-NOME(30:1) NOT = SPACE
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'WARNING: NAME MAY HAVE BEEN TRUNCATED TO '
+                           '30 CHARACTERS.'
+               ELSE
+                   DISPLAY 'ATENCAO: O NOME PODE TER SIDO TRUNCADO '
+                           'PARA 30 CARACTERES.'
+               END-IF
+           END-IF
 
-           DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA '
+           MOVE SPACES TO WRK-MATERIA
+           PERFORM UNTIL WRK-MATERIA NOT = SPACES
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'ENTER THE COURSE YOU ARE TAKING '
+               ELSE
+                   DISPLAY 'DIGITE A MATERIA QUE VOCE ESTA CURSANDO '
+               END-IF
+               ACCEPT WRK-MATERIA
+               IF WRK-MATERIA = SPACES
+                   IF WRK-IDIOMA = 'I'
+                       DISPLAY 'COURSE CANNOT BE BLANK.'
+                   ELSE
+                       DISPLAY 'A MATERIA NAO PODE FICAR EM BRANCO.'
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WRK-MATERIA(15:1) NOT = SPACE
+               IF WRK-IDIOMA = 'I'
+                   DISPLAY 'WARNING: COURSE NAME MAY HAVE BEEN '
+                           'TRUNCATED TO 15 CHARACTERS.'
+               ELSE
+                   DISPLAY 'ATENCAO: A MATERIA PODE TER SIDO '
+                           'TRUNCADA PARA 15 CARACTERES.'
+               END-IF
+           END-IF
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE YEAR/TERM (EX: 2026-1) '
+           ELSE
+               DISPLAY 'DIGITE O ANO/SEMESTRE (EX: 2026-1) '
+           END-IF
+           ACCEPT WRK-ANO-SEMESTRE
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE CLASS SECTION '
+           ELSE
+               DISPLAY 'DIGITE A TURMA '
+           END-IF
+           ACCEPT WRK-TURMA
+
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'ENTER THE GRADE YOU RECEIVED IN THIS COURSE '
+           ELSE
+               DISPLAY 'INFORME A NOTA QUE VOCE TIROU NESTA DISCIPLINA '
+           END-IF
            ACCEPT WRK-NOTA
 
-           DISPLAY 'OLA ' WRK-NOME
-           ' VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
-           ' E SUA NOTA FOI ' WRK-NOTA.
+           IF WRK-IDIOMA = 'I'
+               DISPLAY 'HELLO ' WRK-NOME ' (ID ' WRK-MATRICULA ')'
+               ' YOU ARE ENROLLED IN ' WRK-MATERIA
+               ' AND YOUR GRADE WAS ' WRK-NOTA
+           ELSE
+               DISPLAY 'OLA ' WRK-NOME ' (MATRICULA ' WRK-MATRICULA ')'
+               ' VOCE ESTA MATRICULADO NA MATERIA ' WRK-MATERIA
+               ' E SUA NOTA FOI ' WRK-NOTA
+           END-IF.
            GOBACK.
            STOP RUN.
        END PROGRAM TerceiroPrograma.
