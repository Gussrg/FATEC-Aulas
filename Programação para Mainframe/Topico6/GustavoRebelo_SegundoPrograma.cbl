@@ -9,19 +9,36 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 LARGURA     PIC 9(003) VALUE ZEROES.
-       77 ALTURA      PIC 9(003) VALUE ZEROES.
-       77 AREA-RESULT PIC 9(006) VALUE ZEROES.
+       77 LARGURA      PIC 9(003) VALUE ZEROES.
+       77 ALTURA       PIC 9(003) VALUE ZEROES.
+       77 AREA-RESULT  PIC 9(006) VALUE ZEROES.
+       77 PERIMETRO    PIC 9(006) VALUE ZEROES.
+       77 CUSTO-M2     PIC 9(006)V99 VALUE ZEROES.
+       77 CUSTO-TOTAL  PIC 9(008)V99 VALUE ZEROES.
 
        PROCEDURE DIVISION.
        INICIO.
 
            DISPLAY "Calculo de área (quadrados/retangulos)"
+           PERFORM SOLICITAR-DIMENSOES
+               UNTIL LARGURA > 0 AND ALTURA > 0
+           MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
+           COMPUTE PERIMETRO = 2 * (LARGURA + ALTURA)
+           DISPLAY "Area       :" AREA-RESULT
+           DISPLAY "Perimetro  :" PERIMETRO
+
+           DISPLAY "Custo por metro quadrado (EX: 45.90): "
+           ACCEPT CUSTO-M2
+           COMPUTE CUSTO-TOTAL = AREA-RESULT * CUSTO-M2
+           DISPLAY "Custo total:" CUSTO-TOTAL
+           GOBACK.
+
+       SOLICITAR-DIMENSOES.
            DISPLAY "Largura: "
            ACCEPT LARGURA
            DISPLAY "ALTURA: "
            ACCEPT ALTURA
-           MULTIPLY LARGURA BY ALTURA GIVING AREA-RESULT
-           DISPLAY "Area       :" AREA-RESULT
-           STOP RUN.
+           IF LARGURA = 0 OR ALTURA = 0
+               DISPLAY "LARGURA E ALTURA DEVEM SER MAIORES QUE ZERO."
+           END-IF.
        END PROGRAM SegundoPrograma.
