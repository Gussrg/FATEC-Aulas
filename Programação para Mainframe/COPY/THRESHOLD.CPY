@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Layout of the threshold parameter record (DADOS/THRESH.DAT).
+      * One record holds every passing-grade cutoff used across the
+      * grade-entry programs, so they stop being hardcoded per program.
+      ******************************************************************
+       01  THRESHOLD-REC.
+           05 TH-APROV-NOTAS     PIC 99V9.
+           05 TH-RECUP-NOTAS     PIC 99V9.
+           05 TH-APROV-PROGCOB   PIC 99V9.
+           05 TH-RECUP-PROGCOB   PIC 99V9.
