@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: STUDENTREC.CPY
+      * Layout padrao de lancamento de nota de aluno, compartilhado
+      * entre PROG04, PROG06 e TerceiroPrograma para garantir que o
+      * mesmo aluno/nota seja representado de forma identica em
+      * qualquer programa que o manipule.
+      ******************************************************************
+       01  STUDENT-GRADE-REC.
+           05 WRK-MATRICULA    PIC X(10).
+           05 WRK-NOME         PIC X(30).
+           05 WRK-MATERIA      PIC X(15).
+           05 WRK-ANO-SEMESTRE PIC X(06).
+           05 WRK-TURMA        PIC X(05).
+           05 WRK-NOTA         PIC 9(02)V9.
+           05 WRK-SITUACAO     PIC X(20).
+           05 WRK-MODO-AVALIACAO PIC X(01).
+      *        'N' = nota numerica 0-10 (padrao), 'S' = disciplina
+      *        avaliada por satisfatorio/insatisfatorio, sem nota.
