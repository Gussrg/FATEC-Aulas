@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: ENROLLREC.CPY
+      * Layout do registro do arquivo indexado de matricula oficial
+      * (MATRICULA.DAT), usado pelo PROG14 para conferir se as
+      * disciplinas lancadas no PROG08 batem com a matricula do aluno
+      * no periodo. ENROLL-GRADED e marcado 'S' pelo PROG14 assim que
+      * encontra uma nota lancada para aquela disciplina matriculada.
+      ******************************************************************
+       01  ENROLL-REC.
+           05 ENROLL-CHAVE.
+               10 ENROLL-MATRICULA     PIC X(10).
+               10 ENROLL-MATERIA       PIC X(15).
+               10 ENROLL-ANO-SEMESTRE  PIC X(06).
+           05 ENROLL-NOME       PIC X(30).
+           05 ENROLL-GRADED     PIC X(01).
