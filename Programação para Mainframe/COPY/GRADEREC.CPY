@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: GRADEREC.CPY
+      * Layout do registro do arquivo indexado GRADES.DAT, compartilhado
+      * por todo programa que grava ou le esse arquivo (PROG06, PROG09,
+      * PROG10, PROG11, PROG12...), para que nunca fiquem dessincronizados.
+      * A chave e matricula+materia+ano-semestre, para que a nota de um
+      * aluno em uma materia cursada de novo em outro periodo nao
+      * sobrescreva a nota anterior.
+      ******************************************************************
+       01  GRADE-REC.
+           05 GR-CHAVE.
+               10 GR-MATRICULA     PIC X(10).
+               10 GR-MATERIA       PIC X(15).
+               10 GR-ANO-SEMESTRE  PIC X(06).
+           05 GR-NOME       PIC X(30).
+           05 GR-TURMA      PIC X(05).
+           05 GR-NOTA       PIC 99V9.
+           05 GR-SITUACAO   PIC X(20).
+           05 GR-MODO-AVALIACAO PIC X(01).
+      *        'N' = nota numerica 0-10 (padrao), 'S' = disciplina
+      *        avaliada por satisfatorio/insatisfatorio, sem nota.
