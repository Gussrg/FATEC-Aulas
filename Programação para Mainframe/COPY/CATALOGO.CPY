@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CATALOGO.CPY
+      * Layout do arquivo de catalogo de disciplinas por curso, usado
+      * por PROG07/PROG08 para carregar os nomes das disciplinas sem
+      * que o operador precise redigitar o mesmo curriculo a cada
+      * execucao.
+      ******************************************************************
+       01  CATALOGO-REC.
+           05 CAT-CHAVE.
+               10 CAT-CURSO       PIC X(10).
+               10 CAT-SEQ         PIC 99.
+           05 CAT-DISCIPLINA      PIC X(40).
